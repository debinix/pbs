@@ -26,6 +26,12 @@
 
            EXEC SQL INCLUDE SRV END-EXEC.
 
+           EXEC SQL INCLUDE SRVPRICE END-EXEC.
+
+           EXEC SQL INCLUDE SRVCUST END-EXEC.
+
+           EXEC SQL INCLUDE CUSTOMER END-EXEC.
+
       **********************************************************
       *    cursor area
       **********************************************************
@@ -34,8 +40,9 @@
            EXEC SQL
                DECLARE BCURSRV1 CURSOR FOR
                SELECT S.SRV_ID, S.ARTNO,
-                      S.DESCRIPTION, S.CHARGE
+                      S.DESCRIPTION, S.CHARGE, S.VATRATE
                FROM TUTORIAL.SRV S
+               WHERE S.ACTIVE = 'Y'
                ORDER BY S.SRV_ID
            END-EXEC
 
@@ -47,6 +54,33 @@
                ORDER BY SRV_ID DESC
            END-EXEC
 
+      *    list volume price breaks for the selected product
+           EXEC SQL
+               DECLARE BCURSRV3 CURSOR FOR
+               SELECT MINQTY, PRICE
+               FROM TUTORIAL.SRVPRICE
+               WHERE SRV_ID = :w9-srv-id
+               ORDER BY MINQTY
+           END-EXEC
+
+      *    get highest primary key in SRVPRICE table
+           EXEC SQL
+               DECLARE BCURSRV4 CURSOR FOR
+               SELECT SRVPRICE_ID
+               FROM TUTORIAL.SRVPRICE
+               ORDER BY SRVPRICE_ID DESC
+           END-EXEC
+
+      *    list customers currently on the selected product
+           EXEC SQL
+               DECLARE BCURSRV5 CURSOR FOR
+               SELECT C.CUST_ID, C.CUSTNO, C.NAME
+               FROM TUTORIAL.SRVCUST SC, TUTORIAL.CUSTOMER C
+               WHERE SC.SRV_ID = :w9-srv-id
+                 AND SC.CUST_ID = C.CUST_ID
+               ORDER BY C.CUSTNO
+           END-EXEC
+
       **********************************************************
       *    switches
        01  menu-switches.
@@ -68,6 +102,7 @@
        01  wc-charge                    PIC X(5)     VALUE SPACE.
        01  we-cust-id                   PIC Z9       VALUE ZERO.
        01  we-sqlrows                   PIC Z9       VALUE ZERO.
+       01  w9-cust-count                PIC S9(9)    COMP.
 
 
       *    Updating table variables
@@ -76,6 +111,15 @@
        01  wc-description               PIC X(40)    VALUE SPACE.
        01  w9-charge                    PIC S9(3)V9(2)    COMP-3.
        01  wc-srv-type                  PIC X(1)     VALUE SPACE.
+       01  w9-vatrate                   PIC S9(1)V9(2)    COMP-3.
+       01  we-vatrate                   PIC 9,99     VALUE ZERO.
+
+      *    volume price break variables
+       01  w9-srvprice-id               PIC S9(9)         COMP.
+       01  w9-minqty                    PIC S9(9)         COMP.
+       01  we-minqty                    PIC Z(8)9    VALUE ZERO.
+       01  w9-tier-price                PIC S9(3)V9(2)    COMP-3.
+       01  we-tier-price                PIC ZZ9,99   VALUE ZERO.
 
 
       *    Various constants
@@ -83,10 +127,11 @@
 
        LINKAGE SECTION.
        01  lc-accept                    PIC X(2)    VALUE SPACE.
-       
-           
+       01  lc-operator-role             PIC X(1)    VALUE SPACE.
+               88  lc-is-admin-operator             VALUE 'A'.
+
       **********************************************************
-       PROCEDURE DIVISION USING lc-accept.
+       PROCEDURE DIVISION USING lc-accept, lc-operator-role.
        0000-servicemenu.
 
       *    current source file to error handler
@@ -103,6 +148,8 @@
                WHEN '64'
                CONTINUE
                    PERFORM M0170-delete-article
+               WHEN '65'
+                   PERFORM M0190-list-service-customers
                WHEN OTHER
                    DISPLAY 'Fel menyval från huvudprogram!'
            END-EVALUATE
@@ -135,6 +182,8 @@
                DISPLAY 'A - Artikel nummer'
                DISPLAY 'B - Beskrivning'
                DISPLAY 'K - Kostnad per faktura'
+               DISPLAY 'M - Momssats'
+               DISPLAY 'V - Volymrabatter'
                DISPLAY SPACE
                DISPLAY 'X - Tillbaka till föregående meny'
 
@@ -149,6 +198,10 @@
                        PERFORM M0140-update-description
                    WHEN 'K'
                        PERFORM M0150-update-charge
+                   WHEN 'M'
+                       PERFORM M0155-update-vatrate
+                   WHEN 'V'
+                       PERFORM M0180-manage-volume-pricing
                    WHEN 'X'
                        SET is-exit-update-menu TO TRUE
                        CONTINUE
@@ -280,6 +333,51 @@
            END-IF
            .
 
+      **********************************************************
+       M0155-update-vatrate.
+
+           PERFORM U0100-confirm-id-number
+
+           IF is-existing-id-number
+
+               MOVE w9-vatrate TO we-vatrate
+
+               DISPLAY HEADLINE
+               DISPLAY 'Existerande momssats: ' we-vatrate
+               DISPLAY 'Ge en ny momssats för denna produkt (ex 0,25)'
+               DISPLAY ': ' WITH NO ADVANCING
+               ACCEPT w9-vatrate
+
+               EVALUATE TRUE
+                   WHEN w9-vatrate IS NUMERIC
+
+                       EXEC SQL
+                           UPDATE TUTORIAL.SRV
+                           SET VATRATE = :w9-vatrate
+                           WHERE SRV_ID = :w9-srv-id
+                       END-EXEC
+
+                       IF SQLCODE = ZERO
+                           DISPLAY 'Momssatsen har uppdaterats!'
+                       ELSE
+                           DISPLAY 'Ett uppdateringsproblem uppstod!'
+
+      *                    add error trace information
+                           MOVE  SQLCODE            TO wn-msg-sqlcode
+                           MOVE 'TUTORIAL.SRV'      TO wc-msg-tblcurs
+                           MOVE 'M0155-update-vatrate' TO wc-msg-para
+
+                           PERFORM Z0900-error-routine
+                       END-IF
+                   WHEN OTHER
+                       DISPLAY 'Indata saknas eller är felaktiga!'
+               END-EVALUATE
+
+           ELSE
+               DISPLAY 'Ogiltigt id nummer'
+           END-IF
+           .
+
       **********************************************************
        M0160-add-article.
 
@@ -322,6 +420,18 @@
                   SET is-invalid-user-input TO TRUE
            END-EVALUATE
 
+           DISPLAY HEADLINE
+           DISPLAY 'Ge momssatsen för denna produkt (t ex 0,25)'
+           DISPLAY ': ' WITH NO ADVANCING
+           ACCEPT w9-vatrate
+
+           EVALUATE TRUE
+               WHEN w9-vatrate IS NUMERIC
+                  CONTINUE
+               WHEN OTHER
+                  SET is-invalid-user-input TO TRUE
+           END-EVALUATE
+
            IF is-invalid-user-input
                DISPLAY 'Givna indata är fel eller saknas - försök igen'
            ELSE
@@ -353,7 +463,8 @@
                    EXEC SQL
                        INSERT INTO TUTORIAL.SRV
                        VALUES (:w9-srv-id, :wc-artno, :wc-description,
-                               :w9-charge, :wc-srv-type)
+                               :w9-charge, :wc-srv-type, :w9-vatrate,
+                               'Y')
                    END-EXEC
 
                    IF SQLCODE NOT = ZERO
@@ -385,50 +496,293 @@
       **********************************************************
        M0170-delete-article.
 
-           PERFORM U0100-confirm-id-number
+           IF NOT lc-is-admin-operator
+               DISPLAY 'Behörighet saknas för denna funktion!'
+           ELSE
+               PERFORM U0100-confirm-id-number
 
-           IF is-existing-id-number
+               IF is-existing-id-number
 
-               DISPLAY HEADLINE
-               DISPLAY 'Följande produkt kommer att tas bort:'
-               DISPLAY 'Artikel nummer: ' wc-artno
-               DISPLAY 'Beskrivning: ' wc-description
+                   DISPLAY HEADLINE
+                   DISPLAY 'Följande produkt kommer att tas bort:'
+                   DISPLAY 'Artikel nummer: ' wc-artno
+                   DISPLAY 'Beskrivning: ' wc-description
                DISPLAY 'Är du säker på att du vill ta bort [y/N]?'
-               DISPLAY ': ' WITH NO ADVANCING
+                   DISPLAY ': ' WITH NO ADVANCING
 
-               ACCEPT wc-accept
-               IF FUNCTION UPPER-CASE(wc-accept) = 'Y'
+                   ACCEPT wc-accept
+                   IF FUNCTION UPPER-CASE(wc-accept) = 'Y'
 
-                   EXEC SQL
-                       DELETE FROM TUTORIAL.SRV
-                       WHERE SRV_ID = :w9-srv-id
-                   END-EXEC
+                       EXEC SQL
+                           UPDATE TUTORIAL.SRV
+                           SET ACTIVE = 'N'
+                           WHERE SRV_ID = :w9-srv-id
+                       END-EXEC
 
-                   IF SQLCODE = ZERO
-                       DISPLAY HEADLINE
-                       MOVE SQLERRD(3) TO we-sqlrows
-                       DISPLAY we-sqlrows ' rad i registret borttagen'
-                   ELSE
+                       IF SQLCODE = ZERO
+                           DISPLAY HEADLINE
+                           DISPLAY 'Produkt märkt för borttagning'
+                       ELSE
                        DISPLAY 'Ett problem uppstod vid borttagningen'
 
-      *                add error trace information
-                       MOVE  SQLCODE               TO wn-msg-sqlcode
-                       MOVE 'TUTORIAL.SRV'         TO wc-msg-tblcurs
-                       MOVE 'M0170-delete-article' TO wc-msg-para
+      *                    add error trace information
+                           MOVE  SQLCODE       TO wn-msg-sqlcode
+                           MOVE 'TUTORIAL.SRV' TO wc-msg-tblcurs
+                           MOVE 'M0170-delete-article'
+                               TO wc-msg-para
 
-                       PERFORM Z0900-error-routine
+                           PERFORM Z0900-error-routine
+                       END-IF
+
+                   ELSE
+                       DISPLAY HEADLINE
+                       DISPLAY 'Bortagning avbröts av användaren'
                    END-IF
 
                ELSE
-                   DISPLAY HEADLINE
-                   DISPLAY 'Bortagning avbröts av användaren'
+                   DISPLAY 'Ogiltigt id nummer'
                END-IF
+           END-IF
+           .
+
+      **********************************************************
+       M0180-manage-volume-pricing.
+
+           PERFORM U0100-confirm-id-number
+
+           IF is-existing-id-number
+
+               PERFORM U0300-list-price-tiers
+
+      *        add any number of new tiers, one at a time
+               DISPLAY HEADLINE
+               DISPLAY 'Lägg till ny volymrabatt, en i taget'
+               DISPLAY '(0 eller <Enter> avslutar tillägg)'
+               MOVE 1 TO w9-minqty
+               PERFORM UNTIL w9-minqty = ZERO
+                   DISPLAY 'Tröskelvärde (antal fakturor/månad)'
+                   DISPLAY ': ' WITH NO ADVANCING
+                   MOVE ZERO TO w9-minqty
+                   ACCEPT w9-minqty
+                   IF w9-minqty NOT = ZERO
+                       DISPLAY 'Pris per faktura vid denna volym'
+                       DISPLAY ': ' WITH NO ADVANCING
+                       MOVE ZERO TO w9-tier-price
+                       ACCEPT w9-tier-price
+                       IF w9-tier-price NOT = ZERO
+                           PERFORM M0181-add-price-tier
+                       ELSE
+                           DISPLAY 'Indata saknas eller är felaktiga!'
+                       END-IF
+                   END-IF
+               END-PERFORM
+
+      *        remove any number of existing tiers, one at a time
+               DISPLAY HEADLINE
+               DISPLAY 'Ta bort volymrabatt, en i taget'
+               DISPLAY '(0 eller <Enter> avslutar borttagning)'
+               MOVE 1 TO w9-minqty
+               PERFORM UNTIL w9-minqty = ZERO
+                   DISPLAY ': ' WITH NO ADVANCING
+                   MOVE ZERO TO w9-minqty
+                   ACCEPT w9-minqty
+                   IF w9-minqty NOT = ZERO
+                       PERFORM M0182-remove-price-tier
+                   END-IF
+               END-PERFORM
 
            ELSE
                DISPLAY 'Ogiltigt id nummer'
            END-IF
            .
 
+      **********************************************************
+       M0181-add-price-tier.
+
+      *        open cursor
+           EXEC SQL
+               OPEN BCURSRV4
+           END-EXEC
+
+      *        fetch first row
+           EXEC SQL
+               FETCH BCURSRV4
+               INTO :w9-srvprice-id
+           END-EXEC
+
+           IF SQLCODE NOT = ZERO
+               MOVE ZERO TO w9-srvprice-id
+           END-IF
+
+      *        close cursor
+           EXEC SQL
+               CLOSE BCURSRV4
+           END-EXEC
+
+           ADD 1 TO w9-srvprice-id
+
+           EXEC SQL
+               INSERT INTO TUTORIAL.SRVPRICE
+               VALUES (:w9-srvprice-id, :w9-srv-id,
+                       :w9-minqty, :w9-tier-price)
+           END-EXEC
+
+           IF SQLCODE = ZERO
+               DISPLAY 'Volymrabatt tillagd!'
+           ELSE
+               DISPLAY 'Volymrabatten kunde inte läggas till!'
+
+      *        add error trace information
+               MOVE  SQLCODE                  TO wn-msg-sqlcode
+               MOVE 'TUTORIAL.SRVPRICE'       TO wc-msg-tblcurs
+               MOVE 'M0181-add-price-tier'    TO wc-msg-para
+
+               PERFORM Z0900-error-routine
+           END-IF
+           .
+
+      **********************************************************
+       M0182-remove-price-tier.
+
+           EXEC SQL
+               DELETE FROM TUTORIAL.SRVPRICE
+               WHERE SRV_ID = :w9-srv-id
+               AND MINQTY = :w9-minqty
+           END-EXEC
+
+           IF SQLCODE = ZERO
+               MOVE SQLERRD(3) TO we-sqlrows
+               DISPLAY we-sqlrows ' rad i registret borttagen'
+           ELSE
+               DISPLAY 'Ett problem uppstod vid borttagningen'
+
+      *        add error trace information
+               MOVE  SQLCODE                  TO wn-msg-sqlcode
+               MOVE 'TUTORIAL.SRVPRICE'       TO wc-msg-tblcurs
+               MOVE 'M0182-remove-price-tier' TO wc-msg-para
+
+               PERFORM Z0900-error-routine
+           END-IF
+           .
+
+      **********************************************************
+       M0190-list-service-customers.
+
+           PERFORM U0100-confirm-id-number
+
+           IF is-existing-id-number
+               PERFORM U0400-list-service-customers
+           ELSE
+               DISPLAY 'Ogiltigt id nummer - se meny 61'
+           END-IF
+           .
+
+      **********************************************************
+       U0300-list-price-tiers.
+
+           DISPLAY HEADLINE
+           DISPLAY 'VOLYMRABATTER FÖR ARTIKEL ' wc-artno
+           DISPLAY HEADLINE
+           DISPLAY 'Fr.o.m. antal fakturor/månad|Pris/faktura (kr)'
+           DISPLAY HEADLINE
+
+           EXEC SQL
+               OPEN BCURSRV3
+           END-EXEC
+
+           EXEC SQL
+               FETCH BCURSRV3
+               INTO :w9-minqty, :w9-tier-price
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = ZERO
+
+               MOVE w9-minqty TO we-minqty
+               MOVE w9-tier-price TO we-tier-price
+               DISPLAY we-minqty '|' we-tier-price
+
+               EXEC SQL
+                   FETCH BCURSRV3
+                   INTO :w9-minqty, :w9-tier-price
+               END-EXEC
+
+           END-PERFORM
+
+      *    end of data
+           IF SQLSTATE NOT = "02000"
+
+      *        add error trace information
+               MOVE  SQLCODE                  TO wn-msg-sqlcode
+               MOVE 'BCURSRV3'                TO wc-msg-tblcurs
+               MOVE 'U0300-list-price-tiers'  TO wc-msg-para
+
+               PERFORM Z0900-error-routine
+           END-IF
+
+      *    close cursor
+           EXEC SQL
+               CLOSE BCURSRV3
+           END-EXEC
+           .
+
+      **********************************************************
+       U0400-list-service-customers.
+
+           MOVE ZERO TO w9-cust-count
+
+           DISPLAY HEADLINE
+           DISPLAY 'KUNDER PÅ TJÄNSTEPRODUKT ' wc-artno
+                   ' - ' wc-description
+           DISPLAY HEADLINE
+           DISPLAY 'Kundnr     |Kundnamn'
+           DISPLAY HEADLINE
+
+           EXEC SQL
+               OPEN BCURSRV5
+           END-EXEC
+
+           EXEC SQL
+               FETCH BCURSRV5
+                   INTO :CUSTOMER-CUST-ID, :CUSTOMER-CUSTNO,
+                        :CUSTOMER-NAME
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = ZERO
+
+               ADD 1 TO w9-cust-count
+               DISPLAY CUSTOMER-CUSTNO-TEXT(1:CUSTOMER-CUSTNO-LEN)
+                       '|' CUSTOMER-NAME-TEXT(1:CUSTOMER-NAME-LEN)
+
+      *        fetch next row
+               EXEC SQL
+               FETCH BCURSRV5
+                   INTO :CUSTOMER-CUST-ID, :CUSTOMER-CUSTNO,
+                        :CUSTOMER-NAME
+               END-EXEC
+
+           END-PERFORM
+
+      *    end of data
+           IF SQLSTATE NOT = "02000"
+
+      *        add error trace information
+               MOVE  SQLCODE              TO wn-msg-sqlcode
+               MOVE 'BCURSRV5'            TO wc-msg-tblcurs
+               MOVE 'U0400-list-service-customers' TO wc-msg-para
+
+               PERFORM Z0900-error-routine
+           END-IF
+
+      *    close cursor
+           EXEC SQL
+               CLOSE BCURSRV5
+           END-EXEC
+
+           MOVE w9-cust-count TO we-sqlrows
+           DISPLAY HEADLINE
+           DISPLAY we-sqlrows ' kund(er) har denna tjänsteprodukt'
+           .
+
 
       **********************************************************
        U0100-confirm-id-number.
@@ -443,10 +797,13 @@
            ACCEPT w9-srv-id
 
            EXEC SQL
-               SELECT DISTINCT S.ARTNO, S.DESCRIPTION, S.CHARGE
-                   INTO :wc-artno, :wc-description, :w9-charge
+               SELECT DISTINCT S.ARTNO, S.DESCRIPTION, S.CHARGE,
+                      S.VATRATE
+                   INTO :wc-artno, :wc-description, :w9-charge,
+                        :w9-vatrate
                    FROM TUTORIAL.SRV S
                    WHERE S.SRV_ID = :w9-srv-id
+                   AND S.ACTIVE = 'Y'
            END-EXEC
 
            IF SQLSTATE = "00000"
@@ -473,6 +830,7 @@
            DISPLAY HEADLINE
            DISPLAY 'Id|Artikel   |Beskrivning' WITH NO ADVANCING
            DISPLAY '                             |Pris/faktura (kr)'
+                   '|Moms'
            DISPLAY HEADLINE
 
            EXEC SQL
@@ -482,23 +840,25 @@
            EXEC SQL
                FETCH BCURSRV1
                    INTO :SRV-SRV-ID, :SRV-ARTNO,
-                        :SRV-DESCRIPTION, :SRV-CHARGE
+                        :SRV-DESCRIPTION, :SRV-CHARGE, :SRV-VATRATE
            END-EXEC
 
            PERFORM UNTIL SQLCODE NOT = ZERO
 
                MOVE SRV-SRV-ID TO we-srv-id
                MOVE SRV-CHARGE TO we-charge
+               MOVE SRV-VATRATE TO we-vatrate
                DISPLAY we-srv-id
                        '|' SRV-ARTNO
                        '|' SRV-DESCRIPTION
                        '|' we-charge
+                       '|' we-vatrate
 
       *        fetch next row
                EXEC SQL
                FETCH BCURSRV1
                    INTO :SRV-SRV-ID, :SRV-ARTNO,
-                        :SRV-DESCRIPTION, :SRV-CHARGE
+                        :SRV-DESCRIPTION, :SRV-CHARGE, :SRV-VATRATE
                END-EXEC
 
            END-PERFORM
