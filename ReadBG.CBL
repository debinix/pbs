@@ -16,6 +16,14 @@
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS FELFIL-FS.
 
+           SELECT  BGREPORT ASSIGN TO 'data/bgreport.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RAPFIL-FS.
+
+           SELECT  BGCHECKPT ASSIGN TO 'data/bgcheckpoint.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHKFIL-FS.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -28,6 +36,12 @@
        01  BGFELDATA-POST.
            05  FELDATA-ROW PIC X(80).
 
+       FD  BGREPORT.
+       01  BGREPORT-POST           PIC X(100).
+
+       FD  BGCHECKPT.
+       01  BGCHECKPT-POST          PIC X(12).
+
        WORKING-STORAGE SECTION.
        01  SWITCHES.
            05  END-OF-FILE             PIC X VALUE 'N'.
@@ -42,12 +56,26 @@
                88  DEPOSIT-POST-EXIST      VALUE 'Y'.
            05  VALID-POST-FILE-SW      PIC X VALUE 'Y'.
                88  VALID-POST-FILE         VALUE 'Y'.
+           05  CHECKPOINT-LOADED-SW    PIC X VALUE 'N'.
+               88  CHECKPOINT-LOADED       VALUE 'Y'.
+           05  BG-CHECKSUM-OK-SW       PIC X VALUE 'Y'.
+               88  BG-CHECKSUM-OK          VALUE 'Y'.
+           05  PAYMENT-ALREADY-APPLIED-SW PIC X VALUE 'N'.
+               88  PAYMENT-ALREADY-APPLIED    VALUE 'Y'.
+           05  WN-TEST-MODE-SW         PIC X VALUE 'N'.
+               88  IS-TEST-MODE-RUN        VALUE 'Y'.
+           05  WN-INVOICE-UPDATE-OK-SW PIC X VALUE 'Y'.
+               88  INVOICE-UPDATE-OK       VALUE 'Y'.
 
        01  FILE-STATUS-FIELDS.
            05 INFIL-FS                 PIC XX.
                88  INFIL-SUCCESSFUL        VALUE '00'.
            05 FELFIL-FS                PIC XX.
                88  FELFIL-SUCCESSFUL       VALUE '00'.
+           05 RAPFIL-FS                PIC XX.
+               88  RAPFIL-SUCCESSFUL       VALUE '00'.
+           05 CHKFIL-FS                PIC XX.
+               88  CHKFIL-SUCCESSFUL       VALUE '00'.
 
        01  COUNTS-FIELDS.
            05  PAYMENT-COUNT    PIC 9(8)    VALUE ZERO.
@@ -56,6 +84,28 @@
            05  REFERENCE-COUNT  PIC 9(8)    VALUE ZERO.
            05  TOT-COUNT        PIC 9(8)    VALUE ZERO.
 
+       01  RECONCILE-FIELDS.
+           05  WN-READ-COUNT     PIC 9(8)         VALUE ZERO.
+           05  WN-REJECT-COUNT   PIC 9(8)         VALUE ZERO.
+           05  WN-APPLIED-COUNT  PIC 9(8)         VALUE ZERO.
+           05  WN-APPLIED-TOTAL  PIC S9(9)V99 COMP-3 VALUE ZERO.
+           05  WN-DEPOSIT-TOTAL  PIC S9(9)V99 COMP-3 VALUE ZERO.
+
+       01  RAP-READ-COUNT-ED     PIC Z(7)9.
+       01  RAP-APPLIED-COUNT-ED  PIC Z(7)9.
+       01  RAP-REJECT-COUNT-ED   PIC Z(7)9.
+       01  RAP-APPLIED-TOTAL-ED  PIC Z(7)9.99.
+       01  RAP-DEPOSIT-TOTAL-ED  PIC Z(7)9.99.
+       01  RAP-DIFF-TOTAL-ED     PIC -(7)9.99.
+
+       01  RAP-DETAIL-LINE.
+           05  FILLER           PIC X(3)  VALUE ' - '.
+           05  RAP-CUSTNO       PIC X(10).
+           05  FILLER           PIC X(1)  VALUE SPACE.
+           05  RAP-INVNO        PIC X(16).
+           05  FILLER           PIC X(1)  VALUE SPACE.
+           05  RAP-REASON       PIC X(60).
+
        01  TODAYS-DATE.
            05  T-YEAR          PIC X(4).
            05  T-MONTH         PIC X(2).
@@ -81,6 +131,16 @@
 
        01  DESTBG-RED          PIC Z(10) VALUE ZERO.
 
+       01  BG-CHECKSUM-FIELDS.
+           05  BG-CHECKSUM-DIGITS      PIC 9(10).
+           05  BG-CHECKSUM-DIGIT-TAB   REDEFINES
+               BG-CHECKSUM-DIGITS.
+               10  BG-CHECKSUM-DIGIT   PIC 9 OCCURS 10 TIMES.
+           05  BG-CHECKSUM-WEIGHT      PIC 9      COMP.
+           05  BG-CHECKSUM-PRODUCT     PIC 99     COMP.
+           05  BG-CHECKSUM-SUM         PIC 9(4)   COMP.
+           05  BG-CHECKSUM-IX          PIC 99     COMP.
+
        01  DEPOSIT-POST-15.
            05  TRANCODE-15     PIC X(2).
            05  RECBANKACC-15   PIC X(35).
@@ -103,6 +163,8 @@
            05  FILLER          PIC X(8).
 
        01  PAYMENTSUM-RED      PIC 9(16)V99 VALUE ZERO.
+       01  WN-PAYMENTSUM-CONV  PIC S9(9)V99 COMP-3 VALUE ZERO.
+       01  WN-DEDUCTSUM-CONV   PIC S9(9)V99 COMP-3 VALUE ZERO.
 
        01  END-POST-70.
            05  TRANCODE-70     PIC X(2).
@@ -113,28 +175,105 @@
            05  FILLER          PIC X(46).
 
        01  DEDUCTION-POST-21.
-           05  FILLER          PIC X(80).
+           05  TRANCODE-21     PIC X(2).
+           05  SENDERBG-21     PIC X(10).
+           05  REF-21          PIC X(27).
+           05  DEDUCTSUM-21    PIC X(18).
+           05  REFCODE-21      PIC X.
+           05  DEDUCTCODE-21   PIC X.
+           05  BGCNR-21        PIC X(12).
+           05  SELECTION-21    PIC X.
+           05  FILLER          PIC X(8).
        01  REFERENCE-POST-22.
-           05  FILLER          PIC X(80).
+           05  TRANCODE-22     PIC X(2).
+           05  REF-22          PIC X(50).
+           05  FILLER          PIC X(28).
        01  REFERENCE-POST-23.
-           05  FILLER          PIC X(80).
+           05  TRANCODE-23     PIC X(2).
+           05  REF-23          PIC X(50).
+           05  FILLER          PIC X(28).
        01  INFORMATION-POST-25.
-           05  FILLER          PIC X(80).
+           05  TRANCODE-25     PIC X(2).
+           05  INFOTEXT-25     PIC X(50).
+           05  FILLER          PIC X(28).
        01  NAME-POST-26.
-           05  FILLER          PIC X(80).
+           05  TRANCODE-26     PIC X(2).
+           05  PAYERNAME-26    PIC X(35).
+           05  FILLER          PIC X(43).
        01  ADDRESS-1-POST-27.
-           05  FILLER          PIC X(80).
+           05  TRANCODE-27     PIC X(2).
+           05  ADDRESS1-27     PIC X(35).
+           05  FILLER          PIC X(43).
        01  ADDRESS-2-POST-28.
-           05  FILLER          PIC X(80).
+           05  TRANCODE-28     PIC X(2).
+           05  ADDRESS2-28     PIC X(35).
+           05  FILLER          PIC X(43).
        01  ORGNUMBER-POST-29.
-           05  FILLER          PIC X(80).
+           05  TRANCODE-29     PIC X(2).
+           05  ORGNR-29        PIC X(13).
+           05  FILLER          PIC X(65).
+
+       01  WN-LAST-DEBT-ID     PIC S9(9) COMP VALUE ZERO.
+       01  WN-DEDUCTSUM-RED    PIC 9(16)V99 VALUE ZERO.
+       01  WN-OUTSTANDING      PIC S9(7)V9(2) COMP-3 VALUE ZERO.
+       01  WC-BG-NOTE-TEXT     PIC X(80) VALUE SPACE.
+       01  WC-LAST-APPLIED-BGCNR PIC X(12) VALUE SPACE.
+      *>   the running Bankgiro serial number (BGCNR) of the posting
+      *>   line currently being applied - the same field position on
+      *>   both PAYMENT-POST-20 and DEDUCTION-POST-21, so 210-CHECK-
+      *>   CHECKPOINT/210-WRITE-CHECKPOINT work off whichever trancode
+      *>   moved its BGCNR in here
+       01  WC-CURRENT-BGCNR      PIC X(12) VALUE SPACE.
+       01  WN-NEXT-PAYMENT-ID  PIC S9(9) COMP VALUE ZERO.
+
+      *>   get highest primary key in BGPAYMENT table
+           EXEC SQL
+               DECLARE CCURS5 CURSOR FOR
+               SELECT PAYMENT_ID
+               FROM TUTORIAL.BGPAYMENT
+               ORDER BY PAYMENT_ID DESC
+           END-EXEC
+
+      *>   currency the current Bankgiro file is settled in, taken
+      *>   from the OPEN-POST-05 record; a file punched before
+      *>   CUR-05 existed (blank) is assumed to be SEK, same as
+      *>   every invoice that pre-dates INVOICE.CURRENCY
+       01  WC-BG-CURRENCY      PIC X(3) VALUE 'SEK'.
+
+      *>   static exchange-rate table (relative to SEK) used to turn
+      *>   an incoming Bankgiro amount into the invoice's own billing
+      *>   currency before it is compared against or applied to
+      *>   PAIDAMT; there is no live-rate feed anywhere in this
+      *>   system, so rates here are maintained by hand, same as
+      *>   CUSTOMER-DELRATE is maintained by hand
+       01  WN-FX-RATE-TABLE.
+           05  FILLER              PIC X(3)       VALUE 'SEK'.
+           05  FILLER              PIC S9(3)V9(4) VALUE 1.0000.
+           05  FILLER              PIC X(3)       VALUE 'EUR'.
+           05  FILLER              PIC S9(3)V9(4) VALUE 11.5000.
+           05  FILLER              PIC X(3)       VALUE 'NOK'.
+           05  FILLER              PIC S9(3)V9(4) VALUE 0.9500.
+           05  FILLER              PIC X(3)       VALUE 'DKK'.
+           05  FILLER              PIC S9(3)V9(4) VALUE 1.5500.
+       01  WN-FX-RATE-TABLE-R REDEFINES WN-FX-RATE-TABLE.
+           05  WN-FX-ENTRY OCCURS 4 TIMES.
+               10  WN-FX-CURRENCY      PIC X(3).
+               10  WN-FX-RATE          PIC S9(3)V9(4).
+
+       01  WN-FX-WORK-FIELDS.
+           05  WN-FX-IX            PIC S9(4) COMP VALUE ZERO.
+           05  WN-FX-FROM-RATE     PIC S9(3)V9(4) VALUE 1.
+           05  WN-FX-TO-RATE       PIC S9(3)V9(4) VALUE 1.
+           05  WN-FX-AMOUNT        PIC S9(9)V99 COMP-3 VALUE ZERO.
+           05  WN-FX-AMOUNT-CONV   PIC S9(9)V99 COMP-3 VALUE ZERO.
 
            EXEC SQL INCLUDE SQLCA      END-EXEC.
            EXEC SQL INCLUDE INVOICE    END-EXEC.
            EXEC SQL INCLUDE INVITEM    END-EXEC.
            EXEC SQL INCLUDE ITEM       END-EXEC.
            EXEC SQL INCLUDE CUSTOMER   END-EXEC.
-           EXEC SQL INCLUDE FINDATA    END-EXEC.
+           EXEC SQL INCLUDE PBSCOMPANY END-EXEC.
+           EXEC SQL INCLUDE BGPAYMENT  END-EXEC.
 
            COPY Z0900-ERROR-WKSTG.
 
@@ -148,11 +287,20 @@
                PERFORM 101-INIT
                PERFORM 101-READ-BG-FILE UNTIL EOF.
            PERFORM 100-END
+           IF  VALID-POST-FILE
+               MOVE ZERO TO RETURN-CODE
+           ELSE
+               MOVE 1 TO RETURN-CODE
+           END-IF
            STOP RUN.
       **************************
 
        100-END.
-       CLOSE BGMAXFIL BGFELDATA.
+           PERFORM 900-WRITE-RECONCILE-REPORT
+           IF NOT IS-TEST-MODE-RUN
+               PERFORM 210-RESET-CHECKPOINT
+           END-IF
+           CLOSE BGMAXFIL BGFELDATA BGREPORT.
       ***********************
 
        100-INIT.
@@ -162,7 +310,11 @@
            MOVE 'N' TO DEPOSIT-POST-EXIST-SW
            MOVE ZERO TO PAYMENT-COUNT, DEPOSIT-COUNT, DEDUCTION-COUNT
            MOVE ZERO TO REFERENCE-COUNT, TOT-COUNT
+           MOVE ZERO TO WN-READ-COUNT, WN-REJECT-COUNT
+           MOVE ZERO TO WN-APPLIED-COUNT, WN-APPLIED-TOTAL
+           MOVE ZERO TO WN-DEPOSIT-TOTAL
            OPEN OUTPUT BGFELDATA
+                OUTPUT BGREPORT
                 INPUT BGMAXFIL
            IF INFIL-SUCCESSFUL
                READ BGMAXFIL
@@ -176,6 +328,7 @@
        101-INIT.
            CLOSE BGMAXFIL BGFELDATA
            MOVE 'N' TO END-OF-FILE
+           PERFORM 210-LOAD-CHECKPOINT
            OPEN OUTPUT BGFELDATA
                 INPUT BGMAXFIL
            IF INFIL-SUCCESSFUL
@@ -189,6 +342,7 @@
 
        100-READ-BG-FILE.
            MOVE 'Y' TO VALID-POST-FILE-SW
+           ADD 1 TO WN-READ-COUNT
            EVALUATE TRANCODE-TYP
                WHEN '01' PERFORM 110-START-POST
                WHEN '05' PERFORM 110-OPEN-POST
@@ -234,6 +388,14 @@
            EVALUATE TRANCODE-TYP
                WHEN '15' PERFORM 111-DEPOSIT-POST
                WHEN '20' PERFORM 110-PAYMENT-POST
+               WHEN '21' PERFORM 110-DEDUCTION-POST
+               WHEN '22' PERFORM 110-REFERENCE-POST-22
+               WHEN '23' PERFORM 110-REFERENCE-POST-23
+               WHEN '25' PERFORM 110-INFORMATION-POST
+               WHEN '26' PERFORM 110-NAME-POST
+               WHEN '27' PERFORM 110-ADDRESS-POST-27
+               WHEN '28' PERFORM 110-ADDRESS-POST-28
+               WHEN '29' PERFORM 110-ORGNUMBER-POST
                WHEN OTHER CONTINUE
            END-EVALUATE
 
@@ -252,11 +414,19 @@
            IF NOT START-POST-EXIST
                MOVE BGMAXFIL-POST TO START-POST-01
                SET START-POST-EXIST TO TRUE
-               IF SYSTEM-01 NOT = 'BGMAX' OR TEST-01 NOT = 'P'
+               IF SYSTEM-01 NOT = 'BGMAX' OR
+                  (TEST-01 NOT = 'P' AND TEST-01 NOT = 'T')
                    MOVE 'N' TO VALID-POST-FILE-SW
          MOVE ' *** SYSTEM-01/TEST-01 f�lt �r ogiltig' TO BGFELDATA-POST
                PERFORM WRITE-BAD-FILE
                END-IF
+      *>       TEST-01 = 'T' runs the whole validation/apply pass but
+      *>       keeps every INVOICE/DEBTOR/BGPAYMENT write and the
+      *>       checkpoint pointer untouched, so the same file can be
+      *>       test-run as often as needed before it is run for real
+               IF TEST-01 = 'T'
+                   SET IS-TEST-MODE-RUN TO TRUE
+               END-IF
            ELSE
                MOVE 'N' TO VALID-POST-FILE-SW
                DISPLAY ' START-POST �r dubbel'
@@ -268,23 +438,22 @@
            IF NOT OPEN-POST-EXIST
                MOVE BGMAXFIL-POST TO OPEN-POST-05
                MOVE 'Y' TO OPEN-POST-EXIST-SW
+               IF CUR-05 NOT = SPACE
+                   MOVE CUR-05 TO WC-BG-CURRENCY
+               END-IF
                MOVE FUNCTION NUMVAL(DESTBG-05) TO DESTBG-RED
-               MOVE DESTBG-RED  TO FINDATA-BANKGIRO
-               EXEC SQL
-                   SELECT FIN_ID
-                   INTO :FINDATA-FIN-ID
-                   FROM FINDATA
-                   WHERE BANKGIRO = :FINDATA-BANKGIRO
-               END-EXEC
+               PERFORM 210-CHECK-BANKGIRO-CHECKSUM
 
-               IF SQLCODE = ZERO
+               IF BG-CHECKSUM-OK
+                   MOVE DESTBG-RED  TO PBSCOMPANY-BANKGIRO
                    EXEC SQL
-                       SELECT CUST_ID
-                       INTO :CUSTOMER-CUST-ID
-                       FROM CUSTOMER
-                       WHERE FIN_ID = :FINDATA-FIN-ID
+                       SELECT PBSCO_ID
+                       INTO :PBSCOMPANY-PBSCO-ID
+                       FROM PBSCOMPANY
+                       WHERE BANKGIRO = :PBSCOMPANY-BANKGIRO
                    END-EXEC
-                   IF CUSTOMER-CUST-ID NOT = 1
+
+                   IF SQLCODE NOT = ZERO
                        MOVE 'N' TO VALID-POST-FILE-SW
                        DISPLAY ' Mottagar BANKGIRO-nummer �r ogiltig'
                 MOVE ' *** BANKGIRO-nummer �r ogiltig' TO BGFELDATA-POST
@@ -292,8 +461,9 @@
                    END-IF
                ELSE
                    MOVE 'N' TO VALID-POST-FILE-SW
-                   DISPLAY ' Mottagar BANKGIRO-nummer �r ogiltig'
-                MOVE ' *** BANKGIRO-nummer �r ogiltig' TO BGFELDATA-POST
+                   DISPLAY ' BANKGIRO-nummer ogiltig kontrollsiffra'
+                   MOVE ' *** BANKGIRO-nummer ogiltig kontrollsiffra'
+                       TO BGFELDATA-POST
                    PERFORM WRITE-BAD-FILE
                END-IF
            ELSE
@@ -303,8 +473,51 @@
                PERFORM WRITE-BAD-FILE.
       ********************
 
+       210-CHECK-BANKGIRO-CHECKSUM.
+      *    Bankgiro numbers carry a modulus-10 (Luhn) check digit
+      *    as their rightmost position. A single mistyped or
+      *    garbled digit in the incoming file must be caught here,
+      *    before the PBSCOMPANY lookup, so it is reported as a bad
+      *    check digit rather than an unknown Bankgiro number.
+           MOVE 'Y' TO BG-CHECKSUM-OK-SW
+           MOVE FUNCTION NUMVAL(DESTBG-05) TO BG-CHECKSUM-DIGITS
+           MOVE ZERO TO BG-CHECKSUM-SUM
+
+           PERFORM VARYING BG-CHECKSUM-IX FROM 1 BY 1
+                   UNTIL BG-CHECKSUM-IX > 10
+               IF FUNCTION MOD(BG-CHECKSUM-IX, 2) = ZERO
+                   MOVE 1 TO BG-CHECKSUM-WEIGHT
+               ELSE
+                   MOVE 2 TO BG-CHECKSUM-WEIGHT
+               END-IF
+
+               COMPUTE BG-CHECKSUM-PRODUCT =
+                   BG-CHECKSUM-DIGIT (BG-CHECKSUM-IX)
+                   * BG-CHECKSUM-WEIGHT
+
+               IF BG-CHECKSUM-PRODUCT > 9
+                   SUBTRACT 9 FROM BG-CHECKSUM-PRODUCT
+               END-IF
+
+               ADD BG-CHECKSUM-PRODUCT TO BG-CHECKSUM-SUM
+           END-PERFORM
+
+           IF FUNCTION MOD(BG-CHECKSUM-SUM, 10) NOT = ZERO
+               MOVE 'N' TO BG-CHECKSUM-OK-SW
+           END-IF.
+      *******************
+
        110-PAYMENT-POST.
            MOVE BGMAXFIL-POST TO PAYMENT-POST-20
+           MOVE BGCNR-20 TO WC-CURRENT-BGCNR
+           PERFORM 210-CHECK-CHECKPOINT
+
+           IF NOT PAYMENT-ALREADY-APPLIED
+               PERFORM 210-APPLY-PAYMENT
+           END-IF.
+      ********************
+
+       210-APPLY-PAYMENT.
            MOVE REF-20(1:10) TO CUSTOMER-CUSTNO
            MOVE REF-20(12:16) TO INVOICE-INVNO
            MOVE FUNCTION CURRENT-DATE TO TODAYS-DATE
@@ -320,6 +533,11 @@
            IF VALID-POST-FILE
                PERFORM 210-CHECK-INVOICE-NUMBER.
 
+           IF VALID-POST-FILE
+               MOVE PAYMENTSUM-RED TO WN-FX-AMOUNT
+               PERFORM 210-CONVERT-TO-INVOICE-CURRENCY
+               MOVE WN-FX-AMOUNT-CONV TO WN-PAYMENTSUM-CONV.
+
            IF VALID-POST-FILE AND REFCODE-20 NOT = '4'
                MOVE 'N' TO VALID-POST-FILE-SW
                DISPLAY ' Referens kod �r ogiltig '
@@ -333,6 +551,134 @@
                PERFORM 210-UPDATE-INVOICE-STATUS.
       ********************
 
+       110-DEDUCTION-POST.
+           MOVE BGMAXFIL-POST TO DEDUCTION-POST-21
+           MOVE BGCNR-21 TO WC-CURRENT-BGCNR
+           PERFORM 210-CHECK-CHECKPOINT
+
+           IF NOT PAYMENT-ALREADY-APPLIED
+               MOVE REF-21(1:10) TO CUSTOMER-CUSTNO
+               MOVE REF-21(12:16) TO INVOICE-INVNO
+               MOVE FUNCTION NUMVAL(DEDUCTSUM-21) TO WN-DEDUCTSUM-RED
+               COMPUTE WN-DEDUCTSUM-RED = WN-DEDUCTSUM-RED * 0.01
+
+               PERFORM 210-CHECK-CUSTOMER-NUMBER
+
+               IF VALID-POST-FILE
+                   PERFORM 210-CHECK-INVOICE-NUMBER
+               END-IF
+
+               IF VALID-POST-FILE
+                   MOVE WN-DEDUCTSUM-RED TO WN-FX-AMOUNT
+                   PERFORM 210-CONVERT-TO-INVOICE-CURRENCY
+                   MOVE WN-FX-AMOUNT-CONV TO WN-DEDUCTSUM-CONV
+                   PERFORM 210-APPLY-DEDUCTION
+               END-IF
+           END-IF.
+      ********************
+
+       210-APPLY-DEDUCTION.
+           IF NOT IS-TEST-MODE-RUN
+               EXEC SQL
+                   UPDATE INVOICE
+                   SET PAIDAMT = PAIDAMT + :WN-DEDUCTSUM-CONV
+                   WHERE INV_ID = :INVOICE-INV-ID
+               END-EXEC
+
+               IF SQLCODE NOT= ZERO
+                   DISPLAY ' Updatera avdragsbelopp - fel. Invoice ID:'
+      -            INVOICE-INV-ID
+                   MOVE ' *** Updatera avdragsbelopp - fel'
+                               TO BGFELDATA-POST
+                   WRITE BGFELDATA-POST
+                   MOVE SQLCODE    TO  WN-MSG-SQLCODE
+                   MOVE 'INVOICE' TO  WC-MSG-TBLCURS
+                   MOVE '210-APPLY-DEDUCTION'    TO  WC-MSG-PARA
+                   PERFORM Z0900-ERROR-ROUTINE
+               ELSE
+                   PERFORM 210-WRITE-CHECKPOINT
+               END-IF
+           END-IF.
+      ********************
+
+       110-REFERENCE-POST-22.
+           MOVE BGMAXFIL-POST TO REFERENCE-POST-22
+           STRING 'REF-TILLAGG: ' DELIMITED BY SIZE
+                  REF-22 DELIMITED BY SIZE
+                  INTO WC-BG-NOTE-TEXT
+           PERFORM 210-APPEND-DEBTOR-NOTE.
+      ********************
+
+       110-REFERENCE-POST-23.
+           MOVE BGMAXFIL-POST TO REFERENCE-POST-23
+           STRING 'REF-TILLAGG 2: ' DELIMITED BY SIZE
+                  REF-23 DELIMITED BY SIZE
+                  INTO WC-BG-NOTE-TEXT
+           PERFORM 210-APPEND-DEBTOR-NOTE.
+      ********************
+
+       110-INFORMATION-POST.
+           MOVE BGMAXFIL-POST TO INFORMATION-POST-25
+           STRING 'INFO: ' DELIMITED BY SIZE
+                  INFOTEXT-25 DELIMITED BY SIZE
+                  INTO WC-BG-NOTE-TEXT
+           PERFORM 210-APPEND-DEBTOR-NOTE.
+      ********************
+
+       110-NAME-POST.
+           MOVE BGMAXFIL-POST TO NAME-POST-26
+           STRING 'NAMN: ' DELIMITED BY SIZE
+                  PAYERNAME-26 DELIMITED BY SIZE
+                  INTO WC-BG-NOTE-TEXT
+           PERFORM 210-APPEND-DEBTOR-NOTE.
+      ********************
+
+       110-ADDRESS-POST-27.
+           MOVE BGMAXFIL-POST TO ADDRESS-1-POST-27
+           STRING 'ADRESS: ' DELIMITED BY SIZE
+                  ADDRESS1-27 DELIMITED BY SIZE
+                  INTO WC-BG-NOTE-TEXT
+           PERFORM 210-APPEND-DEBTOR-NOTE.
+      ********************
+
+       110-ADDRESS-POST-28.
+           MOVE BGMAXFIL-POST TO ADDRESS-2-POST-28
+           STRING 'POSTADRESS: ' DELIMITED BY SIZE
+                  ADDRESS2-28 DELIMITED BY SIZE
+                  INTO WC-BG-NOTE-TEXT
+           PERFORM 210-APPEND-DEBTOR-NOTE.
+      ********************
+
+       110-ORGNUMBER-POST.
+           MOVE BGMAXFIL-POST TO ORGNUMBER-POST-29
+           STRING 'ORGNR: ' DELIMITED BY SIZE
+                  ORGNR-29 DELIMITED BY SIZE
+                  INTO WC-BG-NOTE-TEXT
+           PERFORM 210-APPEND-DEBTOR-NOTE.
+      ********************
+
+       210-APPEND-DEBTOR-NOTE.
+      *>   captures reference/info posts onto the DEBTOR record tied
+      *>   to the most recently matched payment/deduction post; a
+      *>   post with no prior match (WN-LAST-DEBT-ID still zero) is
+      *>   simply not attributable to anyone and is skipped
+           IF WN-LAST-DEBT-ID NOT = ZERO AND NOT IS-TEST-MODE-RUN
+               EXEC SQL
+                   UPDATE DEBTOR
+                   SET NOTE = SUBSTR(RTRIM(COALESCE(NOTE, '') ||
+                              ' ' || :WC-BG-NOTE-TEXT), 1, 254)
+                   WHERE DEBT_ID = :WN-LAST-DEBT-ID
+               END-EXEC
+
+               IF SQLCODE NOT= ZERO
+                   MOVE SQLCODE    TO  WN-MSG-SQLCODE
+                   MOVE 'DEBTOR' TO  WC-MSG-TBLCURS
+                   MOVE '210-APPEND-DEBTOR-NOTE'    TO  WC-MSG-PARA
+                   PERFORM Z0900-ERROR-ROUTINE
+               END-IF
+           END-IF.
+      ********************
+
        210-CHECK-CUSTOMER-NUMBER.
            EXEC SQL
                SELECT CUST_ID
@@ -350,8 +696,9 @@
 
        210-CHECK-INVOICE-NUMBER.
            EXEC SQL
-               SELECT INV_ID
-               INTO :INVOICE-INV-ID
+               SELECT INV_ID, DEBT_ID, CURRENCY
+               INTO :INVOICE-INV-ID, :INVOICE-DEBT-ID,
+                    :INVOICE-CURRENCY
                FROM INVOICE
                WHERE CUST_ID = :CUSTOMER-CUST-ID AND
                                INVNO = :INVOICE-INVNO
@@ -362,7 +709,35 @@
                DISPLAY ' Kundens fakturnummer �r ogiltig '
                MOVE ' *** Kundens fakturnummer �r ogiltig '
                        TO BGFELDATA-POST
-               PERFORM WRITE-BAD-FILE.
+               PERFORM WRITE-BAD-FILE
+           ELSE
+               MOVE INVOICE-DEBT-ID TO WN-LAST-DEBT-ID.
+      *******************
+
+       210-CONVERT-TO-INVOICE-CURRENCY.
+      *>   converts WN-FX-AMOUNT (booked in WC-BG-CURRENCY, the
+      *>   currency of the Bankgiro file being read) into
+      *>   WN-FX-AMOUNT-CONV, expressed in the invoice's own billing
+      *>   currency (INVOICE-CURRENCY); a currency not found in
+      *>   WN-FX-RATE-TABLE is treated as 1-for-1 against SEK, same
+      *>   as an invoice punched before INVOICE.CURRENCY existed
+           IF WC-BG-CURRENCY = INVOICE-CURRENCY
+               MOVE WN-FX-AMOUNT TO WN-FX-AMOUNT-CONV
+           ELSE
+               MOVE 1 TO WN-FX-FROM-RATE
+               MOVE 1 TO WN-FX-TO-RATE
+               PERFORM VARYING WN-FX-IX FROM 1 BY 1
+                       UNTIL WN-FX-IX > 4
+                   IF WN-FX-CURRENCY(WN-FX-IX) = WC-BG-CURRENCY
+                       MOVE WN-FX-RATE(WN-FX-IX) TO WN-FX-FROM-RATE
+                   END-IF
+                   IF WN-FX-CURRENCY(WN-FX-IX) = INVOICE-CURRENCY
+                       MOVE WN-FX-RATE(WN-FX-IX) TO WN-FX-TO-RATE
+                   END-IF
+               END-PERFORM
+               COMPUTE WN-FX-AMOUNT-CONV ROUNDED =
+                       WN-FX-AMOUNT * WN-FX-FROM-RATE / WN-FX-TO-RATE
+           END-IF.
       *******************
 
        210-CHECK-INVOICE-SUMMA.
@@ -379,50 +754,207 @@
            IF SQLCODE NOT = ZERO
                MOVE 'N' TO VALID-POST-FILE-SW
            ELSE
-               IF PAYMENTSUM-RED NOT = ITEM-PRICE
+               EXEC SQL
+                   SELECT PAIDAMT
+                   INTO :INVOICE-PAIDAMT
+                   FROM INVOICE
+                   WHERE INV_ID = :INVOICE-INV-ID
+               END-EXEC
+
+               IF SQLCODE NOT = ZERO
                    MOVE 'N' TO VALID-POST-FILE-SW
-                   DISPLAY ' Betalningsbelopp �r inte korrekt'
-                   MOVE ' *** Betalningsbelopp �r inte korrekt'
-                           TO BGFELDATA-POST
-                   PERFORM WRITE-BAD-FILE
-                 END-IF
+               ELSE
+      *>           a payment is accepted as a partial payment as long
+      *>           as it does not overshoot what is still outstanding;
+      *>           only an overpayment is rejected
+                   COMPUTE WN-OUTSTANDING =
+                           ITEM-PRICE - INVOICE-PAIDAMT
+                   IF WN-PAYMENTSUM-CONV > WN-OUTSTANDING
+                       MOVE 'N' TO VALID-POST-FILE-SW
+                       DISPLAY ' Betalningsbelopp �r inte korrekt'
+                       MOVE ' *** Betalningsbelopp �r inte korrekt'
+                               TO BGFELDATA-POST
+                       PERFORM WRITE-BAD-FILE
+                   END-IF
+               END-IF
            END-IF.
       *******************
 
        210-UPDATE-INVOICE-STATUS.
-           EXEC SQL
-               UPDATE INVOICE
-               SET INVSTATE=9
-               WHERE INV_ID = :INVOICE-INV-ID
-           END-EXEC
+           ADD 1 TO WN-APPLIED-COUNT
+      *>   the reconciliation report totals the raw amounts exactly
+      *>   as they appear on the Bankgiro file, not converted, since
+      *>   a single file is normally all one currency
+           ADD PAYMENTSUM-RED TO WN-APPLIED-TOTAL
+
+      *>   tracks whether both updates below actually succeeded, so
+      *>   the checkpoint at the end of this paragraph is only moved
+      *>   past a payment that was genuinely applied
+           MOVE 'Y' TO WN-INVOICE-UPDATE-OK-SW
+
+           IF NOT IS-TEST-MODE-RUN
+               EXEC SQL
+                   UPDATE INVOICE
+                   SET PAIDAMT = PAIDAMT + :WN-PAYMENTSUM-CONV
+                   WHERE INV_ID = :INVOICE-INV-ID
+               END-EXEC
 
-           IF SQLCODE NOT= ZERO
-               DISPLAY ' Updatera Invoice Status - fel. Invoice ID: '
+               IF SQLCODE NOT= ZERO
+                   DISPLAY ' Updatera betalt belopp - fel. Invoice ID:'
       -            INVOICE-INV-ID
-               MOVE ' *** Updatera Invoice Status - fel'
-                           TO BGFELDATA-POST
-               WRITE BGFELDATA-POST
-               MOVE SQLCODE    TO  WN-MSG-SQLCODE
-               MOVE 'INVOICE' TO  WC-MSG-TBLCURS
-               MOVE '210-UPDATE-INVOICE-STATUS'    TO  WC-MSG-PARA
-               PERFORM Z0900-ERROR-ROUTINE.
+                   MOVE ' *** Updatera betalt belopp - fel'
+                               TO BGFELDATA-POST
+                   WRITE BGFELDATA-POST
+                   MOVE SQLCODE    TO  WN-MSG-SQLCODE
+                   MOVE 'INVOICE' TO  WC-MSG-TBLCURS
+                   MOVE '210-UPDATE-INVOICE-STATUS'    TO  WC-MSG-PARA
+                   PERFORM Z0900-ERROR-ROUTINE
+                   MOVE 'N' TO WN-INVOICE-UPDATE-OK-SW
+               END-IF
+           END-IF.
 
-           EXEC SQL
-               UPDATE INVOICE
-               SET INVDATE = :INVOICE-INVDATE
-               WHERE INV_ID = :INVOICE-INV-ID
-           END-EXEC
+      *>     the invoice is only fully settled once the accumulated
+      *>     payments reach what the invoice's items actually cost -
+      *>     a partial payment leaves INVSTATE alone so later partial
+      *>     or final payments keep matching against it normally
+           IF WN-PAYMENTSUM-CONV = WN-OUTSTANDING
+               PERFORM 210-MARK-INVOICE-PAID.
+
+           IF NOT IS-TEST-MODE-RUN
+               EXEC SQL
+                   UPDATE INVOICE
+                   SET INVDATE = :INVOICE-INVDATE
+                   WHERE INV_ID = :INVOICE-INV-ID
+               END-EXEC
+
+               IF SQLCODE NOT= ZERO
+                   DISPLAY ' Updatera Invoice Datum - fel. Invoice ID:'
+      -            INVOICE-INV-ID
+                   MOVE ' *** Updatera Invoice Datum - fel'
+                               TO BGFELDATA-POST
+                   WRITE BGFELDATA-POST
+                   MOVE SQLCODE    TO  wn-msg-sqlcode
+                   MOVE 'INVOICE' TO  wc-msg-tblcurs
+                   MOVE '210-UPDATE-INVOICE-STATUS'    TO  WC-MSG-PARA
+                   PERFORM Z0900-ERROR-ROUTINE
+                   MOVE 'N' TO WN-INVOICE-UPDATE-OK-SW
+               END-IF
+           END-IF.
+
+      *>     keep a per-payment record so a wrongly-matched payment
+      *>     (e.g. a REF-20 typo colliding with another invoice) can
+      *>     later be found and reversed/re-pointed from pbs.cbl
+           PERFORM 210-LOG-BG-PAYMENT.
+
+      *>     a test run leaves the checkpoint pointer where it was so
+      *>     the file can still be posted for real afterwards, and a
+      *>     failed PAIDAMT/INVDATE update must not move the pointer
+      *>     past a payment that was never actually applied - the
+      *>     rerun needs to see it again
+           IF NOT IS-TEST-MODE-RUN AND INVOICE-UPDATE-OK
+               PERFORM 210-WRITE-CHECKPOINT
+           END-IF.
+      *******************
+
+       210-LOG-BG-PAYMENT.
+           IF NOT IS-TEST-MODE-RUN
+               EXEC SQL
+                   OPEN CCURS5
+               END-EXEC
+
+               EXEC SQL
+                   FETCH CCURS5
+                   INTO :WN-NEXT-PAYMENT-ID
+               END-EXEC
+
+               IF SQLCODE NOT = ZERO
+                   MOVE ZERO TO WN-NEXT-PAYMENT-ID
+               END-IF
+
+               EXEC SQL
+                   CLOSE CCURS5
+               END-EXEC
+
+               ADD 1 TO WN-NEXT-PAYMENT-ID
+
+               EXEC SQL
+                   INSERT INTO TUTORIAL.BGPAYMENT
+                   VALUES (:WN-NEXT-PAYMENT-ID, :INVOICE-INV-ID,
+                           :BGCNR-20, :WN-PAYMENTSUM-CONV,
+                           :INVOICE-INVDATE, 'N')
+               END-EXEC
+
+               IF SQLCODE NOT= ZERO
+                   MOVE SQLCODE        TO  WN-MSG-SQLCODE
+                   MOVE 'BGPAYMENT'    TO  WC-MSG-TBLCURS
+                   MOVE '210-LOG-BG-PAYMENT' TO  WC-MSG-PARA
+                   PERFORM Z0900-ERROR-ROUTINE
+               END-IF
+           END-IF.
+      *******************
+
+       210-CHECK-CHECKPOINT.
+      *>     lets a rerun after a crash skip a PAYMENT-POST-20 or
+      *>     DEDUCTION-POST-21 that was already applied to INVOICE
+      *>     last time round, without re-applying or silently
+      *>     dropping the ones after it - WC-CURRENT-BGCNR must
+      *>     already hold the posting line's BGCNR
+           MOVE 'N' TO PAYMENT-ALREADY-APPLIED-SW
+           IF CHECKPOINT-LOADED
+              AND WC-CURRENT-BGCNR NOT > WC-LAST-APPLIED-BGCNR
+               MOVE 'Y' TO PAYMENT-ALREADY-APPLIED-SW.
+      *******************
+
+       210-WRITE-CHECKPOINT.
+           MOVE WC-CURRENT-BGCNR TO WC-LAST-APPLIED-BGCNR
+           MOVE WC-CURRENT-BGCNR TO BGCHECKPT-POST
+           OPEN OUTPUT BGCHECKPT
+           WRITE BGCHECKPT-POST
+           CLOSE BGCHECKPT.
+      *******************
+
+       210-LOAD-CHECKPOINT.
+           MOVE SPACE TO WC-LAST-APPLIED-BGCNR
+           MOVE 'N' TO CHECKPOINT-LOADED-SW
+           OPEN INPUT BGCHECKPT
+           IF CHKFIL-SUCCESSFUL
+               READ BGCHECKPT
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE BGCHECKPT-POST TO WC-LAST-APPLIED-BGCNR
+                       MOVE 'Y' TO CHECKPOINT-LOADED-SW
+               END-READ
+               CLOSE BGCHECKPT
+           END-IF.
+      *******************
+
+       210-RESET-CHECKPOINT.
+      *>     the file was processed to the end with no crash, so the
+      *>     next run is a new bgmaxfil.txt and starts from scratch
+           OPEN OUTPUT BGCHECKPT
+           CLOSE BGCHECKPT.
+      *******************
 
-           IF SQLCODE NOT= ZERO
-               DISPLAY ' Updatera Invoice Datum - fel. Invoice ID: '
+       210-MARK-INVOICE-PAID.
+           IF NOT IS-TEST-MODE-RUN
+               EXEC SQL
+                   UPDATE INVOICE
+                   SET INVSTATE=9
+                   WHERE INV_ID = :INVOICE-INV-ID
+               END-EXEC
+
+               IF SQLCODE NOT= ZERO
+                   DISPLAY ' Updatera Invoice Status - fel, Inv ID:'
       -            INVOICE-INV-ID
-               MOVE ' *** Updatera Invoice Datum - fel'
-                           TO BGFELDATA-POST
-               WRITE BGFELDATA-POST
-               MOVE SQLCODE    TO  wn-msg-sqlcode
-               MOVE 'INVOICE' TO  wc-msg-tblcurs
-               MOVE '210-UPDATE-INVOICE-STATUS'    TO  WC-MSG-PARA
-               PERFORM Z0900-ERROR-ROUTINE.
+                   MOVE ' *** Updatera Invoice Status - fel'
+                               TO BGFELDATA-POST
+                   WRITE BGFELDATA-POST
+                   MOVE SQLCODE    TO  WN-MSG-SQLCODE
+                   MOVE 'INVOICE' TO  WC-MSG-TBLCURS
+                   MOVE '210-MARK-INVOICE-PAID'    TO  WC-MSG-PARA
+                   PERFORM Z0900-ERROR-ROUTINE
+               END-IF
+           END-IF.
       *******************
 
        190-SLUT-POST.
@@ -458,6 +990,8 @@
 
        111-DEPOSIT-POST.
            MOVE BGMAXFIL-POST TO DEPOSIT-POST-15
+           COMPUTE WN-DEPOSIT-TOTAL =
+                   FUNCTION NUMVAL(PAYMENTSUM-15) * 0.01
            COMPUTE TOT-COUNT = PAYMENT-COUNT + DEDUCTION-COUNT
            IF PAYMENTNUM-15 NOT = TOT-COUNT
                MOVE 'N' TO VALID-POST-FILE-SW
@@ -471,7 +1005,56 @@
        .
       *******************
 
+       900-WRITE-RECONCILE-REPORT.
+           MOVE WN-READ-COUNT    TO RAP-READ-COUNT-ED
+           MOVE WN-APPLIED-COUNT TO RAP-APPLIED-COUNT-ED
+           MOVE WN-REJECT-COUNT  TO RAP-REJECT-COUNT-ED
+           MOVE WN-APPLIED-TOTAL TO RAP-APPLIED-TOTAL-ED
+           MOVE WN-DEPOSIT-TOTAL TO RAP-DEPOSIT-TOTAL-ED
+           COMPUTE RAP-DIFF-TOTAL-ED =
+                   WN-DEPOSIT-TOTAL - WN-APPLIED-TOTAL
+
+           MOVE '=== Bankgiro-avstamning ===' TO BGREPORT-POST
+           WRITE BGREPORT-POST
+           IF IS-TEST-MODE-RUN
+               MOVE '*** TESTKORNING - INGA POSTER HAR UPPDATERATS ***'
+                   TO BGREPORT-POST
+               WRITE BGREPORT-POST
+           END-IF
+           STRING 'Inlasta poster totalt      : ' DELIMITED BY SIZE
+                  RAP-READ-COUNT-ED    DELIMITED BY SIZE
+                  INTO BGREPORT-POST
+           WRITE BGREPORT-POST
+           STRING 'Betalningar bokforda       : ' DELIMITED BY SIZE
+                  RAP-APPLIED-COUNT-ED DELIMITED BY SIZE
+                  INTO BGREPORT-POST
+           WRITE BGREPORT-POST
+           STRING 'Poster avvisade            : ' DELIMITED BY SIZE
+                  RAP-REJECT-COUNT-ED  DELIMITED BY SIZE
+                  INTO BGREPORT-POST
+           WRITE BGREPORT-POST
+           STRING 'Insatt belopp enl. fil     : ' DELIMITED BY SIZE
+                  RAP-DEPOSIT-TOTAL-ED DELIMITED BY SIZE
+                  INTO BGREPORT-POST
+           WRITE BGREPORT-POST
+           STRING 'Bokforda betalningar totalt: ' DELIMITED BY SIZE
+                  RAP-APPLIED-TOTAL-ED DELIMITED BY SIZE
+                  INTO BGREPORT-POST
+           WRITE BGREPORT-POST
+           STRING 'Differens                  : ' DELIMITED BY SIZE
+                  RAP-DIFF-TOTAL-ED    DELIMITED BY SIZE
+                  INTO BGREPORT-POST
+           WRITE BGREPORT-POST.
+      *******************
+
        WRITE-BAD-FILE.
+           ADD 1 TO WN-REJECT-COUNT
+           MOVE FELDATA-ROW  TO RAP-REASON
+           MOVE CUSTOMER-CUSTNO TO RAP-CUSTNO
+           MOVE INVOICE-INVNO   TO RAP-INVNO
+           MOVE RAP-DETAIL-LINE TO BGREPORT-POST
+           WRITE BGREPORT-POST
+
            WRITE BGFELDATA-POST
            MOVE BGMAXFIL-POST TO BGFELDATA-POST
            WRITE BGFELDATA-POST
