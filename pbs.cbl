@@ -11,10 +11,27 @@
       *---------------------------------------------------------
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT INFAKTFIL ASSIGN TO 'data/infakturor.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS IN-FAKT-FS.
+
+           SELECT RPTCSVFIL ASSIGN TO wc-rpt-csv-filename
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-CSV-FS.
+
       **********************************************************
        DATA DIVISION.
       *---------------------------------------------------------
        FILE SECTION.
+
+       FD  INFAKTFIL.
+       01  INFAKT-POST.
+           05  TRANCODE-TYP        PIC X(2).
+           05  FILLER              PIC X(78).
+
+       FD  RPTCSVFIL.
+       01  RPT-CSV-LINE            PIC X(100).
+
       **********************************************************
        WORKING-STORAGE SECTION.
 
@@ -36,21 +53,457 @@
 
            EXEC SQL INCLUDE SRV END-EXEC.
 
+           EXEC SQL INCLUDE SRVPRICE END-EXEC.
+
            EXEC SQL INCLUDE FINDATA END-EXEC.
 
            EXEC SQL INCLUDE INERROR END-EXEC.
 
+           EXEC SQL INCLUDE OUTLOG END-EXEC.
+
+           EXEC SQL INCLUDE PBSCOMPANY END-EXEC.
+
+           EXEC SQL INCLUDE OPERATOR END-EXEC.
+
+           EXEC SQL INCLUDE BGPAYMENT END-EXEC.
+
       *    declared cursors
 
+      *    operator login - match on userid/password among active
+      *    operators
+           EXEC SQL
+               DECLARE CUR-OPERATOR-LOGIN CURSOR FOR
+               SELECT OPROLE
+               FROM TUTORIAL.OPERATOR
+               WHERE USERID = :wc-login-userid
+                 AND PASSWORD = :wc-login-password
+                 AND ACTIVE = 'Y'
+           END-EXEC
+
       *    list PBS Ekonomi customers
            EXEC SQL
                DECLARE BCURS1 CURSOR FOR
                SELECT C.CUST_ID, C.ORGNO, C.NAME
                FROM TUTORIAL.CUSTOMER C
-               WHERE C.CUSTNO NOT LIKE 'PBS%'
+               WHERE UPPER(C.CUSTNO) LIKE :wc-search-like
+                  OR UPPER(C.NAME) LIKE :wc-search-like
                ORDER BY C.CUST_ID
            END-EXEC
 
+      *    our own company data, a dedicated single-row table rather
+      *    than a disguised CUSTOMER record
+           EXEC SQL
+               DECLARE CUR-PBS-COMPANY CURSOR FOR
+               SELECT PBSCO_ID, NAME, BOARDPLACE, OURCONTACT, TEL,
+                      EMAIL, WEB, ORGNO, STREET, POSTNO, PLACE,
+                      VATREGNO, BANKGIRO, POSTGIRO
+               FROM TUTORIAL.PBSCOMPANY
+           END-EXEC
+
+      *    get highest primary key in INVOICE table
+           EXEC SQL
+               DECLARE CCURS1 CURSOR FOR
+               SELECT INV_ID
+               FROM TUTORIAL.INVOICE
+               ORDER BY INV_ID DESC
+           END-EXEC
+
+      *    get highest primary key in ITEM table
+           EXEC SQL
+               DECLARE CCURS2 CURSOR FOR
+               SELECT ITEM_ID
+               FROM TUTORIAL.ITEM
+               ORDER BY ITEM_ID DESC
+           END-EXEC
+
+      *    get highest primary key in INLOG table
+           EXEC SQL
+               DECLARE CCURS3 CURSOR FOR
+               SELECT INLOG_ID
+               FROM TUTORIAL.INLOG
+               ORDER BY INLOG_ID DESC
+           END-EXEC
+
+      *    get highest file number already logged in INLOG
+           EXEC SQL
+               DECLARE CCURS4 CURSOR FOR
+               SELECT FILENO
+               FROM TUTORIAL.INLOG
+               ORDER BY FILENO DESC
+           END-EXEC
+
+      *    incoming-file processing report, grouped per file/day/
+      *    resultcode
+           EXEC SQL
+               DECLARE CUR-INLOG-RPT CURSOR FOR
+               SELECT FILENO, PROCDATE, RESULTCODE, COUNT(*)
+               FROM TUTORIAL.INLOG
+               GROUP BY FILENO, PROCDATE, RESULTCODE
+               ORDER BY FILENO, PROCDATE, RESULTCODE
+           END-EXEC
+
+      *    outbound invoice print/send activity report
+           EXEC SQL
+               DECLARE CUR-OUTLOG-RPT CURSOR FOR
+               SELECT O.CUST_ID, C.CUSTNO, O.INVNO, O.PROCDATE,
+                      O.ACTIONCODE, O.RESULTCODE
+               FROM TUTORIAL.OUTLOG O, TUTORIAL.CUSTOMER C
+               WHERE O.CUST_ID = C.CUST_ID
+               ORDER BY O.PROCDATE, O.OUTLOG_ID
+           END-EXEC
+
+      *    incoming-file processing report, totalled per resultcode
+      *    across all files/dates, so a spike in rejections can be
+      *    traced back to one specific validation failure
+           EXEC SQL
+               DECLARE CUR-INLOG-RC-RPT CURSOR FOR
+               SELECT RESULTCODE, COUNT(*)
+               FROM TUTORIAL.INLOG
+               GROUP BY RESULTCODE
+               ORDER BY RESULTCODE
+           END-EXEC
+
+      *    invoice-state breakdown report
+           EXEC SQL
+               DECLARE CUR-INVSTATE-RPT CURSOR FOR
+               SELECT INVSTATE, COUNT(*)
+               FROM TUTORIAL.INVOICE
+               GROUP BY INVSTATE
+               ORDER BY INVSTATE
+           END-EXEC
+
+      *    revenue reports: active customers and their recurring
+      *    service-agreement charges
+           EXEC SQL
+               DECLARE CUR-REV-CUST CURSOR FOR
+               SELECT C.CUST_ID, C.CUSTNO,
+                      SUM(COALESCE(
+                          (SELECT SP.PRICE
+                           FROM TUTORIAL.SRVPRICE SP
+                           WHERE SP.SRV_ID = S.SRV_ID
+                             AND SP.MINQTY =
+                                 (SELECT MAX(MINQTY)
+                                  FROM TUTORIAL.SRVPRICE
+                                  WHERE SRV_ID = S.SRV_ID
+                                    AND MINQTY <=
+                                        (SELECT COUNT(*)
+                                         FROM TUTORIAL.INVOICE
+                                         WHERE CUST_ID = C.CUST_ID))),
+                          S.CHARGE))
+               FROM TUTORIAL.CUSTOMER C, TUTORIAL.SRVCUST SC,
+                    TUTORIAL.SRV S
+               WHERE C.CUST_ID = SC.CUST_ID
+                 AND SC.SRV_ID = S.SRV_ID
+                 AND C.ACTIVE = 'Y'
+               GROUP BY C.CUST_ID, C.CUSTNO
+               ORDER BY C.CUSTNO
+           END-EXEC
+
+      *    year-to-date invoiced revenue, broken down by month
+           EXEC SQL
+               DECLARE CUR-REV-MONTH CURSOR FOR
+               SELECT MONTH(I.INVDATE), SUM(IT.QTY * IT.PRICE)
+               FROM TUTORIAL.INVOICE I, TUTORIAL.INVITEM II,
+                    TUTORIAL.ITEM IT
+               WHERE I.INV_ID = II.INV_ID
+                 AND II.ITEM_ID = IT.ITEM_ID
+                 AND I.INVDATE BETWEEN :wc-rev-period-start
+                                   AND :wc-rev-period-end
+               GROUP BY MONTH(I.INVDATE)
+               ORDER BY MONTH(I.INVDATE)
+           END-EXEC
+
+      *    aging-of-receivables report: every unpaid invoice with the
+      *    customer it belongs to and how many days past its due
+      *    date (INVDATE + DUEDAYS) it is, ordered so rows for the
+      *    same customer are adjacent for the control break
+           EXEC SQL
+               DECLARE CUR-AGING-RPT CURSOR FOR
+               SELECT C.CUST_ID, C.CUSTNO,
+                      DAYS(CURRENT DATE) -
+                          DAYS(I.INVDATE + C.DUEDAYS DAYS),
+                      (SELECT COALESCE(SUM(IT.QTY * IT.PRICE), 0)
+                           FROM TUTORIAL.INVITEM II,
+                                TUTORIAL.ITEM IT
+                           WHERE II.INV_ID = I.INV_ID
+                             AND IT.ITEM_ID = II.ITEM_ID)
+                          - I.PAIDAMT
+               FROM TUTORIAL.INVOICE I, TUTORIAL.CUSTOMER C
+               WHERE I.CUST_ID = C.CUST_ID
+                 AND I.INVSTATE NOT = 9
+               ORDER BY C.CUSTNO
+           END-EXEC
+
+      *    Bankgiro payments posted against one invoice, newest
+      *    first, for the payment-correction maintenance screen
+           EXEC SQL
+               DECLARE CUR-BGPAY-BY-INV CURSOR FOR
+               SELECT PAYMENT_ID, BGCNR, AMOUNT, PAYDATE
+               FROM TUTORIAL.BGPAYMENT
+               WHERE INV_ID = :wn-bgpay-inv-id
+                 AND REVERSED = 'N'
+               ORDER BY PAYMENT_ID DESC
+           END-EXEC
+
+
+      *    record layouts for the incoming gäldenärsfaktura file
+       01  IFHEADER-POST-10.
+           05  TRANCODE-10            PIC X(2).
+           05  CUSTNO-10               PIC X(10).
+           05  DEBTNO-10               PIC X(9).
+           05  INVNO-10                PIC X(16).
+           05  INVDATE-10              PIC X(10).
+           05  VAT-10                  PIC X(4).
+           05  CUR-10                  PIC X(3).
+           05  FILLER                  PIC X(26).
+
+       01  IFITEM-POST-11.
+           05  TRANCODE-11             PIC X(2).
+           05  DESCRIPTION-11          PIC X(30).
+           05  ARTNO-11                PIC X(10).
+           05  UNITDESC-11             PIC X(10).
+           05  QTY-11                  PIC X(7).
+           05  PRICE-11                PIC X(9).
+           05  FILLER                  PIC X(12).
+
+      *    trailer/control-total record the incoming file must end
+      *    with, mirroring the Bankgiro file's 70-post in ReadBG.CBL
+       01  IFTRAILER-POST-99.
+           05  TRANCODE-99             PIC X(2).
+           05  INVCOUNT-99             PIC X(9).
+           05  TOTAMOUNT-99            PIC X(13).
+           05  FILLER                  PIC X(56).
+
+      *    switches
+       01  import-switches.
+           05 is-eof-import-switch            PIC X(1) VALUE 'N'.
+               88  is-eof-import                       VALUE 'Y'.
+           05 is-trailer-found-switch         PIC X(1) VALUE 'N'.
+               88  is-trailer-found                    VALUE 'Y'.
+           05 is-valid-import-file-switch     PIC X(1) VALUE 'Y'.
+               88  is-valid-import-file                VALUE 'Y'.
+
+      *    running totals accumulated while validating the incoming
+      *    file's trailer record, before any row is committed
+       01  import-trailer-work-fields.
+           05 wn-imp-actual-invoice-count     PIC S9(9) COMP
+                                               VALUE ZERO.
+           05 w9-imp-actual-total             PIC S9(9)V9(2) COMP-3
+                                               VALUE ZERO.
+           05 wn-imp-trailer-invoice-count    PIC S9(9) COMP
+                                               VALUE ZERO.
+           05 w9-imp-trailer-total            PIC S9(9)V9(2) COMP-3
+                                               VALUE ZERO.
+
+      *    counters and work fields for the invoice importer
+       01  import-work-fields.
+           05 IN-FAKT-FS                      PIC X(2)  VALUE SPACE.
+               88  IN-FAKT-SUCCESSFUL                   VALUE '00'.
+           05 wn-fileno                       PIC S9(9) COMP VALUE ZERO.
+           05 wn-next-inv-id                  PIC S9(9) COMP VALUE ZERO.
+           05 wn-next-item-id                 PIC S9(9) COMP VALUE ZERO.
+           05 wn-next-inlog-id                PIC S9(9) COMP VALUE ZERO.
+           05 wn-item-count                   PIC S9(4) COMP VALUE ZERO.
+           05 wn-resultcode                   PIC S9(4) COMP VALUE ZERO.
+           05 wn-accepted-count               PIC 9(5)  VALUE ZERO.
+           05 wn-rejected-count               PIC 9(5)  VALUE ZERO.
+           05 wc-today-date                   PIC X(10) VALUE SPACE.
+           05 wc-item-description             PIC X(30) VALUE SPACE.
+           05 wc-item-artno                   PIC X(10) VALUE SPACE.
+           05 wc-item-unitdesc                PIC X(10) VALUE SPACE.
+           05 w9-item-qty                     PIC S9(5)V9(2) COMP-3.
+           05 w9-item-price                   PIC S9(7)V9(2) COMP-3.
+           05 wn-unpaid-total                 PIC S9(9)V9(2) COMP-3.
+           05 wn-credlimit                    PIC S9(7)V9(2) COMP-3.
+           05 wn-dup-invoice-count            PIC S9(9) COMP VALUE ZERO.
+
+      *    set when the import file punched its own VAT rate for
+      *    this invoice, so C0127B-default-vat-from-srv knows
+      *    whether it still needs to default INVOICE-VAT from the
+      *    first item's SRV.VATRATE
+           05 wn-import-vat-switch            PIC X     VALUE 'Y'.
+               88  is-import-vat-supplied               VALUE 'Y'.
+           05 wn-srv-vatrate                  PIC S9(1)V9(2) COMP-3.
+       01  TODAYS-DATE-IMPORT.
+           05  T-YEAR-IMPORT                  PIC X(4).
+           05  T-MONTH-IMPORT                 PIC X(2).
+           05  T-DAY-IMPORT                   PIC X(2).
+           05  FILLER                         PIC X(13).
+
+      *    work fields for the single-invoice reprint / send menus
+       01  print-one-work-fields.
+           05 wc-print-custno                 PIC X(10) VALUE SPACE.
+           05 wc-print-invno                  PIC X(16) VALUE SPACE.
+
+      *    work fields for the incoming-file processing report
+       01  in-rpt-work-fields.
+           05 wn-rpt-fileno                   PIC S9(9) COMP.
+           05 wc-rpt-procdate                 PIC X(10).
+           05 wn-rpt-resultcode               PIC S9(4) COMP.
+           05 wn-rpt-count                    PIC S9(9) COMP.
+           05 wc-rpt-resulttext               PIC X(30) VALUE SPACE.
+           05 wn-rpt-accepted-total           PIC 9(7)  VALUE ZERO.
+           05 wn-rpt-rejected-total           PIC 9(7)  VALUE ZERO.
+           05 wn-rpt-rc-grand-total           PIC 9(7)  VALUE ZERO.
+
+      *    work fields for the outbound print/send activity report
+       01  out-rpt-work-fields.
+           05 wn-outrpt-cust-id                PIC S9(9) COMP.
+           05 wc-outrpt-custno                 PIC X(10) VALUE SPACE.
+           05 wc-outrpt-invno                  PIC X(16) VALUE SPACE.
+           05 wc-outrpt-procdate                PIC X(10) VALUE SPACE.
+           05 wc-outrpt-actioncode              PIC X(1)  VALUE SPACE.
+           05 wn-outrpt-resultcode              PIC S9(4) COMP.
+           05 wc-outrpt-actiontext              PIC X(10) VALUE SPACE.
+           05 wc-outrpt-resulttext              PIC X(10) VALUE SPACE.
+           05 wn-outrpt-ok-total                PIC 9(7)  VALUE ZERO.
+           05 wn-outrpt-failed-total            PIC 9(7)  VALUE ZERO.
+
+      *    work fields for the invoice-state breakdown report
+       01  invstate-rpt-work-fields.
+           05 wn-invstate-code                 PIC S9(4) COMP.
+           05 wn-invstate-count                PIC S9(9) COMP.
+           05 wc-invstate-text                 PIC X(20) VALUE SPACE.
+           05 wn-invstate-grand-total          PIC 9(7)  VALUE ZERO.
+
+      *    work fields for the revenue reports
+       01  rev-rpt-work-fields.
+           05 wn-rev-cust-id                   PIC S9(9) COMP.
+           05 wc-rev-custno                    PIC X(10) VALUE SPACE.
+           05 w9-rev-sub-total                 PIC S9(7)V9(2) COMP-3.
+           05 w9-rev-inv-total                 PIC S9(7)V9(2) COMP-3.
+           05 w9-rev-cust-total                PIC S9(7)V9(2) COMP-3.
+           05 w9-rev-grand-sub                 PIC S9(9)V9(2) COMP-3
+                                                VALUE ZERO.
+           05 w9-rev-grand-inv                 PIC S9(9)V9(2) COMP-3
+                                                VALUE ZERO.
+           05 w9-rev-grand-total               PIC S9(9)V9(2) COMP-3
+                                                VALUE ZERO.
+           05 wc-rev-period-start              PIC X(10) VALUE SPACE.
+           05 wc-rev-period-end                PIC X(10) VALUE SPACE.
+           05 wn-rev-month-num                 PIC S9(4) COMP.
+           05 w9-rev-month-total               PIC S9(7)V9(2) COMP-3.
+           05 w9-rev-ytd-inv-total             PIC S9(9)V9(2) COMP-3
+                                                VALUE ZERO.
+           05 w9-rev-ytd-sub-total             PIC S9(9)V9(2) COMP-3
+                                                VALUE ZERO.
+           05 w9-rev-ytd-grand-total           PIC S9(9)V9(2) COMP-3
+                                                VALUE ZERO.
+           05 wn-rev-elapsed-months            PIC S9(4) COMP.
+           05 TODAYS-DATE-REV.
+               10  T-YEAR-REV                  PIC X(4).
+               10  T-MONTH-REV                 PIC X(2).
+               10  T-DAY-REV                   PIC X(2).
+               10  FILLER                      PIC X(13).
+
+      *    work fields for exporting the company revenue reports to CSV
+       01  rev-rpt-csv-work-fields.
+           05 wc-rpt-csv-filename              PIC X(40) VALUE SPACE.
+           05 RPT-CSV-FS                       PIC X(2)  VALUE SPACE.
+               88  RPT-CSV-SUCCESSFUL                   VALUE '00'.
+           05 wc-rpt-csv-stamp.
+               10  wc-rpt-csv-stamp-year       PIC X(4).
+               10  wc-rpt-csv-stamp-month      PIC X(2).
+               10  wc-rpt-csv-stamp-day        PIC X(2).
+           05 wc-rpt-csv-amount                PIC -(7)9.99.
+           05 wc-rpt-csv-subtotal-amt           PIC -(7)9.99.
+           05 wc-rpt-csv-invoiced-amt           PIC -(7)9.99.
+           05 wc-rpt-csv-month                 PIC 9(4).
+
+      *    work fields for the aging-of-receivables report
+       01  aging-rpt-work-fields.
+           05 wn-aging-cust-id                 PIC S9(9) COMP.
+           05 wn-aging-prior-cust-id           PIC S9(9) COMP
+                                                VALUE ZERO.
+           05 wc-aging-custno                  PIC X(10) VALUE SPACE.
+           05 wc-aging-prior-custno            PIC X(10) VALUE SPACE.
+           05 wn-aging-days-overdue            PIC S9(9) COMP.
+           05 w9-aging-owed                    PIC S9(9)V9(2) COMP-3.
+           05 is-first-aging-row-switch        PIC X(1) VALUE 'Y'.
+               88  is-first-aging-row                   VALUE 'Y'.
+           05 w9-aging-cust-current            PIC S9(9)V9(2) COMP-3.
+           05 w9-aging-cust-1-30               PIC S9(9)V9(2) COMP-3.
+           05 w9-aging-cust-31-60              PIC S9(9)V9(2) COMP-3.
+           05 w9-aging-cust-61-90              PIC S9(9)V9(2) COMP-3.
+           05 w9-aging-cust-over90             PIC S9(9)V9(2) COMP-3.
+           05 w9-aging-cust-total              PIC S9(9)V9(2) COMP-3.
+           05 w9-aging-grand-current           PIC S9(9)V9(2) COMP-3
+                                                VALUE ZERO.
+           05 w9-aging-grand-1-30              PIC S9(9)V9(2) COMP-3
+                                                VALUE ZERO.
+           05 w9-aging-grand-31-60             PIC S9(9)V9(2) COMP-3
+                                                VALUE ZERO.
+           05 w9-aging-grand-61-90             PIC S9(9)V9(2) COMP-3
+                                                VALUE ZERO.
+           05 w9-aging-grand-over90            PIC S9(9)V9(2) COMP-3
+                                                VALUE ZERO.
+           05 w9-aging-grand-total             PIC S9(9)V9(2) COMP-3
+                                                VALUE ZERO.
+
+      *    work fields for the PBS company data maintenance screens
+       01  pbsco-work-fields.
+           05 is-exit-pbsco-menu-switch        PIC X(1) VALUE 'N'.
+               88  is-exit-pbsco-menu                   VALUE 'Y'.
+           05 wc-pbsco-street                  PIC X(254) VALUE SPACE.
+           05 wc-pbsco-postno                  PIC X(5)   VALUE SPACE.
+           05 wc-pbsco-place                   PIC X(254) VALUE SPACE.
+           05 wc-pbsco-name                    PIC X(254) VALUE SPACE.
+           05 wc-pbsco-boardplace               PIC X(254) VALUE SPACE.
+           05 wc-pbsco-tel                     PIC X(254) VALUE SPACE.
+           05 wc-pbsco-email                   PIC X(254) VALUE SPACE.
+           05 wc-pbsco-web                     PIC X(254) VALUE SPACE.
+           05 wc-pbsco-orgno                   PIC X(14)  VALUE SPACE.
+           05 wc-pbsco-bankgiro                PIC X(9)   VALUE SPACE.
+           05 wc-pbsco-postgiro                PIC X(8)   VALUE SPACE.
+           05 wc-pbsco-vatregno                PIC X(254) VALUE SPACE.
+
+      *    work fields for the Bankgiro payment correction screen
+       01  bgpay-corr-work-fields.
+           05 is-exit-bgpay-menu-switch        PIC X(1) VALUE 'N'.
+               88  is-exit-bgpay-menu                   VALUE 'Y'.
+           05 is-bgpay-invoice-found-switch    PIC X(1) VALUE 'N'.
+               88  is-bgpay-invoice-found              VALUE 'Y'.
+           05 wc-bgpay-custno                  PIC X(10) VALUE SPACE.
+           05 wc-bgpay-invno                   PIC X(16) VALUE SPACE.
+           05 wn-bgpay-inv-id                  PIC S9(9) COMP.
+           05 wn-bgpay-paidamt                 PIC S9(7)V9(2) COMP-3.
+           05 wn-bgpay-invstate                PIC S9(4) COMP.
+           05 wc-bgpay-selected-id             PIC X(9)  VALUE SPACE.
+           05 wn-bgpay-payment-id              PIC S9(9) COMP.
+           05 wc-bgpay-bgcnr                   PIC X(12) VALUE SPACE.
+           05 w9-bgpay-amount                  PIC S9(7)V9(2) COMP-3.
+           05 wc-bgpay-paydate                 PIC X(10) VALUE SPACE.
+           05 wc-bgpay-action                  PIC X(1)  VALUE SPACE.
+           05 wc-bgpay-new-custno              PIC X(10) VALUE SPACE.
+           05 wc-bgpay-new-invno               PIC X(16) VALUE SPACE.
+           05 wn-bgpay-new-inv-id              PIC S9(9) COMP.
+
+      *    fixed-layout message logged via SQLLOG for a payment
+      *    correction, the same mechanism Z0900-error-routine uses
+       01  wr-bgpay-log-message.
+           05 FILLER                    PIC X(10) VALUE 'BGPAYMENT:'.
+           05 wc-bgpaylog-action        PIC X(9)  VALUE SPACE.
+           05 FILLER                    PIC X(1)  VALUE '|'.
+           05 FILLER                    PIC X(7)  VALUE 'INV_ID:'.
+           05 wn-bgpaylog-inv-id        PIC -(6)9.
+           05 FILLER                    PIC X(1)  VALUE '|'.
+           05 FILLER                    PIC X(7)  VALUE 'NEWINV:'.
+           05 wn-bgpaylog-new-inv-id    PIC -(6)9.
+           05 FILLER                    PIC X(1)  VALUE '|'.
+           05 FILLER                    PIC X(8)  VALUE 'PAYMENT:'.
+           05 wn-bgpaylog-payment-id    PIC -(6)9.
+           05 FILLER                    PIC X(1)  VALUE '|'.
+           05 FILLER                    PIC X(4)  VALUE 'OPR:'.
+           05 wc-bgpaylog-operator      PIC X(10) VALUE SPACE.
+
+      *    work fields for the operator login screen
+       01  login-work-fields.
+           05 wc-login-userid                  PIC X(10)  VALUE SPACE.
+           05 wc-login-password                PIC X(20)  VALUE SPACE.
+           05 wc-operator-role                 PIC X(1)   VALUE SPACE.
+               88  is-admin-operator                      VALUE 'A'.
+           05 is-login-ok-switch                PIC X(1) VALUE 'N'.
+               88  is-login-ok                            VALUE 'Y'.
 
       *    switches
        01  menu-switches.
@@ -70,21 +523,51 @@
                88  is-exit-maintenance-menu            VALUE 'Y'.
            05 is-exit-statistics-menu-switch  PIC X(1) VALUE 'N'.
                88  is-exit-statistics-menu             VALUE 'Y'.
+           05 is-exit-debtor-menu-switch       PIC X(1) VALUE 'N'.
+               88  is-exit-debtor-menu                  VALUE 'Y'.
 
       *    Various generic variables
        01  wc-accept                    PIC X(2)    VALUE SPACE.
-       
+       01  wc-batch-mode                PIC X(12)   VALUE SPACE.
+
+      *    customer name/number search filter used by BCURS1; left at
+      *    '%' it matches every row, giving the old unfiltered list
+       01  wc-search-term                PIC X(38)    VALUE SPACE.
+       01  wc-search-like                PIC X(40)    VALUE '%'.
+
       *    Various constants
        01  HEADLINE                     PIC X(72)   VALUE ALL '-'.
-       
-           
+
       **********************************************************
        PROCEDURE DIVISION.
        0000-main.
 
+      *    an optional parameter, supplied on the command line by
+      *    the nightly batch driver so the incoming invoice file
+      *    can be imported unattended, outside the interactive menu -
+      *    this is a standalone executable (run directly by
+      *    run-nightly-batch.sh), not a CALLed subprogram, so the
+      *    mode has to come off the command line rather than a
+      *    PROCEDURE DIVISION USING clause
+           ACCEPT wc-batch-mode FROM COMMAND-LINE
+
            PERFORM A0100-init
-           PERFORM B0100-show-main-menu UNTIL is-exit-application
-           PERFORM Z0100-exit-application
+
+           IF wc-batch-mode = 'BATCH-IMPORT'
+               PERFORM C0120-process-import-file
+               IF IN-FAKT-SUCCESSFUL
+                   MOVE ZERO TO RETURN-CODE
+               ELSE
+                   MOVE 1 TO RETURN-CODE
+               END-IF
+           ELSE
+               PERFORM A0150-operator-login
+               IF is-login-ok
+                   PERFORM B0100-show-main-menu
+                       UNTIL is-exit-application
+                   PERFORM Z0100-exit-application
+               END-IF
+           END-IF
 
            GOBACK
            .
@@ -95,6 +578,46 @@
            CONTINUE
            .
 
+      **********************************************************
+      *    a terminal user must log in with a userid/password held
+      *    in the OPERATOR table before the main menu is shown; the
+      *    operator's OPROLE ('A' = administrator) is carried from
+      *    here into the menu system and on into the CALLed
+      *    programs, and gates the destructive/financial-maintenance
+      *    functions to administrators only
+       A0150-operator-login.
+
+           MOVE 'N' TO is-login-ok-switch
+           MOVE SPACE TO wc-operator-role
+
+           DISPLAY HEADLINE
+           DISPLAY '*** PBS INLOGGNING ***'
+           DISPLAY HEADLINE
+           DISPLAY 'Användarnamn: ' WITH NO ADVANCING
+           ACCEPT wc-login-userid
+           DISPLAY 'Lösenord: ' WITH NO ADVANCING
+           ACCEPT wc-login-password
+
+           EXEC SQL
+               OPEN CUR-OPERATOR-LOGIN
+           END-EXEC
+
+           EXEC SQL
+               FETCH CUR-OPERATOR-LOGIN
+                   INTO :wc-operator-role
+           END-EXEC
+
+           IF SQLCODE = ZERO
+               MOVE 'Y' TO is-login-ok-switch
+           ELSE
+               DISPLAY 'Felaktigt användarnamn eller lösenord!'
+           END-IF
+
+           EXEC SQL
+               CLOSE CUR-OPERATOR-LOGIN
+           END-EXEC
+           .
+
       **********************************************************
        B0100-show-main-menu.
 
@@ -117,6 +640,8 @@
                        PERFORM M0100-update-products
                    WHEN '70'
                        PERFORM X0100-maintenance
+                   WHEN '80'
+                       PERFORM D0100-update-debtors
                    WHEN '99'
                        SET is-exit-application TO TRUE
                        CONTINUE
@@ -140,6 +665,7 @@
            DISPLAY '(50) Kundregister'
            DISPLAY '(60) Tjänster'
            DISPLAY '(70) Underhåll'
+           DISPLAY '(80) Gäldenärsregister'
            DISPLAY SPACE
            DISPLAY '(99) Avsluta programmet'
            DISPLAY HEADLINE
@@ -157,7 +683,7 @@
                EVALUATE wc-accept
 
                    WHEN '11'
-      *                PERFORM C0120-process-import-file
+                       PERFORM C0120-process-import-file
                        MOVE SPACE TO wc-accept
                    WHEN '99'
                        SET is-exit-load-file-menu TO TRUE
@@ -184,247 +710,573 @@
            .
 
       **********************************************************
-       E0100-submit-invoices.
+       C0120-process-import-file.
+
+           PERFORM C0121-init-import
+
+           OPEN INPUT INFAKTFIL
+
+           IF NOT IN-FAKT-SUCCESSFUL
+               DISPLAY HEADLINE
+               DISPLAY 'Kan inte öppna fakturafilen: '
+                       'data/infakturor.txt'
+           ELSE
+      *        first pass: read the whole file and check its trailer
+      *        control totals before a single row is committed, so a
+      *        truncated or partially-transferred file is rejected
+      *        wholesale instead of loading a partial batch silently
+               PERFORM C0133-validate-import-trailer
+
+               CLOSE INFAKTFIL
+
+               IF NOT is-valid-import-file
+                   DISPLAY HEADLINE
+                   DISPLAY 'Fakturafilens kontrollsumma stämmer ej'
+                           ' - filen avvisas i sin helhet!'
+                   DISPLAY HEADLINE
+               ELSE
+                   MOVE 'N' TO is-eof-import-switch
+
+                   OPEN INPUT INFAKTFIL
+                   PERFORM C0122-read-import-record
+
+                   PERFORM UNTIL is-eof-import
+                       IF TRANCODE-TYP = '10'
+                           PERFORM C0123-process-invoice-header
+                       ELSE
+                           PERFORM C0122-read-import-record
+                       END-IF
+                   END-PERFORM
+
+                   CLOSE INFAKTFIL
+
+                   PERFORM C0131-display-import-summary
+               END-IF
+           END-IF
+           .
 
-           MOVE 'N' TO is-exit-print-menu-switch
-           PERFORM UNTIL is-exit-print-menu
+      **********************************************************
+       C0133-validate-import-trailer.
 
-               PERFORM E110-diplay-print-menu
-               EVALUATE wc-accept
+           MOVE 'N' TO is-trailer-found-switch
+           MOVE ZERO TO wn-imp-actual-invoice-count
+           MOVE ZERO TO w9-imp-actual-total
 
-                   WHEN '21'
-      *                PERFORM E0120-process-all-out-invoices
-                       MOVE SPACE TO wc-accept
-                   WHEN '22'
-      *                PERFORM E0130-process-one-out-invoice
-                       MOVE SPACE TO wc-accept
-                   WHEN '27'
-      *                PERFORM E0140-submit-customer-invoice
-                       MOVE SPACE TO wc-accept
+           PERFORM C0122-read-import-record
+
+           PERFORM UNTIL is-eof-import
+
+               EVALUATE TRANCODE-TYP
+                   WHEN '10'
+                       ADD 1 TO wn-imp-actual-invoice-count
+                   WHEN '11'
+                       MOVE INFAKT-POST TO IFITEM-POST-11
+                       COMPUTE w9-imp-actual-total =
+                           w9-imp-actual-total +
+                           FUNCTION NUMVAL(QTY-11) *
+                           FUNCTION NUMVAL(PRICE-11)
                    WHEN '99'
-                       SET is-exit-print-menu TO TRUE
-                       CONTINUE
-                   WHEN OTHER
-                       DISPLAY 'Ogiltigt meny val!'
+                       MOVE INFAKT-POST TO IFTRAILER-POST-99
+                       MOVE FUNCTION NUMVAL(INVCOUNT-99)
+                           TO wn-imp-trailer-invoice-count
+                       MOVE FUNCTION NUMVAL(TOTAMOUNT-99)
+                           TO w9-imp-trailer-total
+                       SET is-trailer-found TO TRUE
                END-EVALUATE
 
+               PERFORM C0122-read-import-record
+
            END-PERFORM
+
+           IF NOT is-trailer-found
+               MOVE 'N' TO is-valid-import-file-switch
+           ELSE
+               IF wn-imp-actual-invoice-count NOT =
+                       wn-imp-trailer-invoice-count
+                  OR w9-imp-actual-total NOT = w9-imp-trailer-total
+                   MOVE 'N' TO is-valid-import-file-switch
+               ELSE
+                   MOVE 'Y' TO is-valid-import-file-switch
+               END-IF
+           END-IF
            .
 
       **********************************************************
-       E110-diplay-print-menu.
+       C0121-init-import.
 
-           DISPLAY HEADLINE
-           DISPLAY '*** SKRIVA UT FAKTUROR ***'
-           DISPLAY HEADLINE
-           DISPLAY '(21) Skriv ut alla väntande gäldenärsfakturor'
-           DISPLAY '(22) Skriv ut enskild gäldenärsfakturor'
-           DISPLAY SPACE
-           DISPLAY '(27) Processa och skicka kundfaktura'
-           DISPLAY SPACE
-           DISPLAY '(99) Tillbaka till huvudmenyn'
-           DISPLAY HEADLINE
-           DISPLAY ': ' WITH NO ADVANCING
-           ACCEPT wc-accept
-           .
+           MOVE 'N' TO is-eof-import-switch
+           MOVE ZERO TO wn-accepted-count
+           MOVE ZERO TO wn-rejected-count
 
+      *    next unused file number for INLOG
+           EXEC SQL
+               OPEN CCURS4
+           END-EXEC
 
-      **********************************************************
-       G0100-statistics.
+           EXEC SQL
+               FETCH CCURS4
+               INTO :wn-fileno
+           END-EXEC
 
-           MOVE 'N' TO is-exit-statistics-menu-switch
-           PERFORM UNTIL is-exit-statistics-menu
+           IF SQLCODE NOT = ZERO
+               MOVE ZERO TO wn-fileno
+           END-IF
 
-               PERFORM G110-diplay-statistics-menu
-               EVALUATE wc-accept
+           EXEC SQL
+               CLOSE CCURS4
+           END-EXEC
 
-                   WHEN '31'
-      *                PERFORM G0120-display-in-process-logs
-                       MOVE SPACE TO wc-accept
-                   WHEN '32'
-      *                PERFORM G0130-display-out-process-logs
-                       MOVE SPACE TO wc-accept
-                   WHEN '99'
-                       SET is-exit-statistics-menu TO TRUE
-                       CONTINUE
-                   WHEN OTHER
-                       DISPLAY 'Ogiltigt meny val!'
-               END-EVALUATE
+           ADD 1 TO wn-fileno
 
-           END-PERFORM
+      *    dagens datum i formatet ÅÅÅÅ-MM-DD
+           MOVE FUNCTION CURRENT-DATE TO TODAYS-DATE-IMPORT
+           MOVE T-YEAR-IMPORT  TO wc-today-date(1:4)
+           MOVE T-MONTH-IMPORT TO wc-today-date(6:2)
+           MOVE T-DAY-IMPORT   TO wc-today-date(9:2)
+           MOVE '-' TO wc-today-date(5:1), wc-today-date(8:1)
            .
 
       **********************************************************
-       G110-diplay-statistics-menu.
+       C0122-read-import-record.
 
-           DISPLAY HEADLINE
-           DISPLAY '*** PROCESS RAPPORTER ***'
-           DISPLAY HEADLINE
-           DISPLAY '(31) Rapport inkontroll av fakturafiler'
-           DISPLAY '(32) Rapport utprocess av gäldenärsfakturor'
-           DISPLAY SPACE
-           DISPLAY '(99) Tillbaka till huvudmenyn'
-           DISPLAY HEADLINE
-           DISPLAY ': ' WITH NO ADVANCING
-           ACCEPT wc-accept
+           READ INFAKTFIL
+               AT END
+                   SET is-eof-import TO TRUE
+           END-READ
            .
 
       **********************************************************
-       I0100-company-reports.
+       C0123-process-invoice-header.
 
-           MOVE 'N' TO is-exit-pbs-rpt-menu-switch
-           PERFORM UNTIL is-exit-pbs-rpt-menu
+           MOVE INFAKT-POST TO IFHEADER-POST-10
+           MOVE ZERO TO wn-resultcode
+           MOVE ZERO TO wn-item-count
+           MOVE ZERO TO CUSTOMER-CUST-ID
+           MOVE ZERO TO DEBTOR-DEBT-ID
 
-               PERFORM I110-diplay-cmp-report-menu
-               EVALUATE wc-accept
+           MOVE SPACE TO CUSTOMER-CUSTNO
+           MOVE CUSTNO-10 TO CUSTOMER-CUSTNO
+           MOVE INVNO-10  TO INVOICE-INVNO
 
-                   WHEN '41'
-      *                PERFORM I0120-display-monthly-rpt
-                       MOVE SPACE TO wc-accept
-                   WHEN '42'
-      *                PERFORM I0130-display-accumulated-rpt
-                       MOVE SPACE TO wc-accept
-                   WHEN '99'
-                       SET is-exit-pbs-rpt-menu TO TRUE
-                       CONTINUE
-                   WHEN OTHER
-                       DISPLAY 'Ogiltigt meny val!'
-               END-EVALUATE
+           EXEC SQL
+               SELECT CUST_ID
+               INTO :CUSTOMER-CUST-ID
+               FROM TUTORIAL.CUSTOMER
+               WHERE CUSTNO = :CUSTOMER-CUSTNO
+           END-EXEC
 
-           END-PERFORM
-           .
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'Okänt kundnummer: ' CUSTNO-10
+               MOVE 1 TO wn-resultcode
+           ELSE
+               MOVE FUNCTION NUMVAL(DEBTNO-10) TO DEBTOR-DEBT-ID
 
-      **********************************************************
-       I110-diplay-cmp-report-menu.
+               EXEC SQL
+                   SELECT DEBT_ID
+                   INTO :DEBTOR-DEBT-ID
+                   FROM TUTORIAL.DEBTOR
+                   WHERE DEBT_ID = :DEBTOR-DEBT-ID
+               END-EXEC
 
-           DISPLAY HEADLINE
-           DISPLAY '*** PBS INTERNA RAPPORTER ***'
-           DISPLAY HEADLINE
-           DISPLAY '(41) Rapport intäkter denna månad'
-           DISPLAY '(42) Rapport intäkter ackumulerat i år'
-           DISPLAY SPACE
-           DISPLAY '(99) Tillbaka till huvudmenyn'
-           DISPLAY HEADLINE
-           DISPLAY ': ' WITH NO ADVANCING
-           ACCEPT wc-accept
-           .
+               IF SQLCODE NOT = ZERO
+                   DISPLAY 'Okänd gäldenär: ' DEBTNO-10
+                   MOVE 3 TO wn-resultcode
+               END-IF
+           END-IF
 
-      **********************************************************
-       K0100-update-customers.
+           IF wn-resultcode = ZERO
+               PERFORM C0127-check-duplicate-invoice
+           END-IF
 
-           MOVE 'N' TO is-exit-customer-menu-switch
-           PERFORM UNTIL is-exit-customer-menu
+           IF wn-resultcode = ZERO
+               PERFORM C0124-insert-invoice-row
+           END-IF
 
-               PERFORM K110-diplay-customer-menu
-               EVALUATE wc-accept
+      *    läs och bearbeta fakturans radposter (trancode 11)
+           PERFORM C0122-read-import-record
 
-                   WHEN '51'
-                       PERFORM K0120-display-customer-list
-                       MOVE SPACE TO wc-accept
-                   WHEN '52'
-      *                PERFORM K0130-update-customer
-                       MOVE SPACE TO wc-accept
-                   WHEN '53'
-      *                PERFORM K0140-add-new-customer
-                       MOVE SPACE TO wc-accept
-                   WHEN '54'
-      *                PERFORM K0150-inactivate-customer
-                       MOVE SPACE TO wc-accept
-                   WHEN '99'
-                       SET is-exit-customer-menu TO TRUE
-                       CONTINUE
-                   WHEN OTHER
-                       DISPLAY 'Ogiltigt meny val!'
-               END-EVALUATE
+           PERFORM C0126-process-invoice-item
+               UNTIL is-eof-import
+                  OR TRANCODE-TYP NOT = '11'
 
-           END-PERFORM
+           IF wn-resultcode = ZERO AND wn-item-count = ZERO
+               DISPLAY 'Fakturan saknar fakturarader: ' INVNO-10
+               MOVE 4 TO wn-resultcode
+           END-IF
+
+           IF wn-resultcode = ZERO
+               PERFORM C0132-check-credit-limit
+           END-IF
+
+           PERFORM C0129-log-import-result
            .
 
       **********************************************************
-       K110-diplay-customer-menu.
+       C0127-check-duplicate-invoice.
 
-           DISPLAY HEADLINE
-           DISPLAY '*** KUNDREGISTER ***'
-           DISPLAY HEADLINE
-           DISPLAY '(51) Visa kundregister'
-           DISPLAY '(52) Uppdatera kundregistret'
-           DISPLAY '(53) Lägg till ny kund'
-           DISPLAY '(54) Inaktivera kund'
-           DISPLAY SPACE
-           DISPLAY '(99) Tillbaka till huvudmenyn'
-           DISPLAY HEADLINE
-           DISPLAY ': ' WITH NO ADVANCING
-           ACCEPT wc-accept
+      *    a resubmitted or corrupted incoming file must not be
+      *    allowed to create a second INVOICE row for the same
+      *    debtor invoice - that would double-bill the debtor
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO :wn-dup-invoice-count
+               FROM TUTORIAL.INVOICE
+               WHERE CUSTNO = :CUSTOMER-CUSTNO
+               AND INVNO = :INVOICE-INVNO
+           END-EXEC
+
+           IF wn-dup-invoice-count > ZERO
+               DISPLAY 'Dublett fakturanummer: ' INVNO-10
+               MOVE 2 TO wn-resultcode
+           END-IF
            .
 
       **********************************************************
-       K0120-display-customer-list.
+       C0124-insert-invoice-row.
+
+           PERFORM C0125-get-next-inv-id
+
+      *    an import file with no VAT punched leaves this zero for
+      *    now - C0127B-default-vat-from-srv fills it in from the
+      *    first item's SRV.VATRATE once the items are read
+           IF VAT-10 = SPACE OR VAT-10 = ZERO
+               MOVE 'N' TO wn-import-vat-switch
+               MOVE ZERO TO INVOICE-VAT
+           ELSE
+               MOVE 'Y' TO wn-import-vat-switch
+               MOVE FUNCTION NUMVAL(VAT-10) TO INVOICE-VAT
+           END-IF
+           MOVE ZERO            TO INVOICE-INVSTATE
+           MOVE INVNO-10         TO INVOICE-INVNO
+           MOVE CUSTNO-10        TO INVOICE-CUSTNO
+           MOVE INVDATE-10       TO INVOICE-INVDATE
+           MOVE ZERO             TO INVOICE-PAIDAMT
+
+      *    an import file with no currency punched defaults to SEK
+           IF CUR-10 = SPACE
+               MOVE 'SEK' TO INVOICE-CURRENCY
+           ELSE
+               MOVE CUR-10 TO INVOICE-CURRENCY
+           END-IF
 
+           EXEC SQL
+               INSERT INTO TUTORIAL.INVOICE
+               VALUES (:wn-next-inv-id, :CUSTOMER-CUST-ID,
+                       :DEBTOR-DEBT-ID, :INVOICE-INVSTATE,
+                       :INVOICE-INVNO, :INVOICE-CUSTNO,
+                       :INVOICE-INVDATE, :INVOICE-VAT,
+                       :INVOICE-PAIDAMT, :INVOICE-CURRENCY)
+           END-EXEC
 
-           DISPLAY '-----------------'
-           DISPLAY 'BEFINTLIGA KUNDER'
-           DISPLAY '-----------------'
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'Fakturan kunde inte läggas till: ' INVNO-10
+               MOVE 5 TO wn-resultcode
+               PERFORM Z0900-error-routine
+           END-IF
+           .
+
+      **********************************************************
+       C0125-get-next-inv-id.
 
            EXEC SQL
-               OPEN BCURS1
+               OPEN CCURS1
            END-EXEC
 
            EXEC SQL
-               FETCH BCURS1
-                   INTO :CUSTOMER-CUST-ID, :CUSTOMER-ORGNO,
-                        :CUSTOMER-NAME
+               FETCH CCURS1
+               INTO :wn-next-inv-id
            END-EXEC
 
-           PERFORM UNTIL SQLCODE NOT = ZERO
-
-               DISPLAY CUSTOMER-CUST-ID
-                       '|' CUSTOMER-ORGNO
-                       '|' CUSTOMER-NAME
+           IF SQLCODE NOT = ZERO
+               MOVE ZERO TO wn-next-inv-id
+           END-IF
 
-      *        fetch next row
+           EXEC SQL
+               CLOSE CCURS1
+           END-EXEC
+
+           ADD 1 TO wn-next-inv-id
+           .
+
+      **********************************************************
+       C0126-process-invoice-item.
+
+           MOVE INFAKT-POST TO IFITEM-POST-11
+
+           IF wn-resultcode = ZERO
+               PERFORM C0127-insert-item-row
+               ADD 1 TO wn-item-count
+           END-IF
+
+           PERFORM C0122-read-import-record
+           .
+
+      **********************************************************
+       C0127-insert-item-row.
+
+           PERFORM C0128-get-next-item-id
+
+           MOVE DESCRIPTION-11 TO wc-item-description
+           MOVE ARTNO-11       TO wc-item-artno
+           MOVE UNITDESC-11    TO wc-item-unitdesc
+           MOVE FUNCTION NUMVAL(QTY-11)   TO w9-item-qty
+           MOVE FUNCTION NUMVAL(PRICE-11) TO w9-item-price
+
+           EXEC SQL
+               INSERT INTO TUTORIAL.ITEM
+               VALUES (:wn-next-item-id, :wc-item-description,
+                       :wc-item-artno, :wc-item-unitdesc,
+                       :w9-item-qty, :w9-item-price)
+           END-EXEC
+
+           IF SQLCODE = ZERO
                EXEC SQL
-               FETCH BCURS1
-                   INTO :CUSTOMER-CUST-ID, :CUSTOMER-ORGNO,
-                        :CUSTOMER-NAME
+                   INSERT INTO TUTORIAL.INVITEM
+                   VALUES (:wn-next-inv-id, :wn-next-item-id)
                END-EXEC
+           END-IF
 
-           END-PERFORM
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'Fakturaraden kunde inte läggas till: '
+                       DESCRIPTION-11
+               MOVE 5 TO wn-resultcode
+               PERFORM Z0900-error-routine
+           END-IF
 
-      *    end of data
-           IF SQLSTATE NOT = "02000"
+           IF NOT is-import-vat-supplied AND wn-item-count = ZERO
+               PERFORM C0127B-default-vat-from-srv
+           END-IF
+           .
+
+      **********************************************************
+       C0127B-default-vat-from-srv.
+
+      *    the import file left VAT blank for this invoice - take
+      *    the rate off the product register entry for this item's
+      *    article number instead, same as the rate shown on
+      *    servicemenu's product list
+           EXEC SQL
+               SELECT VATRATE
+               INTO :wn-srv-vatrate
+               FROM TUTORIAL.SRV
+               WHERE ARTNO = :wc-item-artno
+           END-EXEC
+
+           IF SQLCODE = ZERO
+               MOVE wn-srv-vatrate TO INVOICE-VAT
+
+               EXEC SQL
+                   UPDATE TUTORIAL.INVOICE
+                   SET VAT = :wn-srv-vatrate
+                   WHERE INV_ID = :wn-next-inv-id
+               END-EXEC
+
+               IF SQLCODE NOT = ZERO
+                   DISPLAY 'Kunde inte sätta momssats: ' INVNO-10
+                   PERFORM Z0900-error-routine
+               END-IF
+           END-IF
+           .
+
+      **********************************************************
+       C0128-get-next-item-id.
+
+           EXEC SQL
+               OPEN CCURS2
+           END-EXEC
+
+           EXEC SQL
+               FETCH CCURS2
+               INTO :wn-next-item-id
+           END-EXEC
+
+           IF SQLCODE NOT = ZERO
+               MOVE ZERO TO wn-next-item-id
+           END-IF
+
+           EXEC SQL
+               CLOSE CCURS2
+           END-EXEC
+
+           ADD 1 TO wn-next-item-id
+           .
+
+      **********************************************************
+       C0129-log-import-result.
+
+           PERFORM C0130-get-next-inlog-id
+
+           EXEC SQL
+               INSERT INTO TUTORIAL.INLOG
+               VALUES (:wn-next-inlog-id, :CUSTOMER-CUST-ID,
+                       :wn-fileno, :wc-today-date, :INVOICE-INVNO,
+                       :wn-resultcode)
+           END-EXEC
+
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'Kunde inte logga importresultat i INLOG!'
                PERFORM Z0900-error-routine
+           ELSE
+               IF wn-resultcode = ZERO
+                   ADD 1 TO wn-accepted-count
+               ELSE
+                   ADD 1 TO wn-rejected-count
+               END-IF
            END-IF
+           .
+
+      **********************************************************
+       C0130-get-next-inlog-id.
 
-      *    close cursor sum up revenue
            EXEC SQL
-               CLOSE BCURS1
+               OPEN CCURS3
+           END-EXEC
+
+           EXEC SQL
+               FETCH CCURS3
+               INTO :wn-next-inlog-id
+           END-EXEC
+
+           IF SQLCODE NOT = ZERO
+               MOVE ZERO TO wn-next-inlog-id
+           END-IF
+
+           EXEC SQL
+               CLOSE CCURS3
            END-EXEC
 
+           ADD 1 TO wn-next-inlog-id
            .
 
       **********************************************************
-       M0100-update-products.
+       C0131-display-import-summary.
 
-           MOVE 'N' TO is-exit-product-menu-switch
-           PERFORM UNTIL is-exit-product-menu
+           DISPLAY HEADLINE
+           DISPLAY '*** IMPORT AV GÄLDENÄRSFAKTUROR KLAR ***'
+           DISPLAY HEADLINE
+           DISPLAY 'Godkända fakturor : ' wn-accepted-count
+           DISPLAY 'Avvisade fakturor : ' wn-rejected-count
+           DISPLAY HEADLINE
+           DISPLAY 'Tryck <Enter> för att fortsätta...'
+               WITH NO ADVANCING
+           ACCEPT wc-accept
+           .
 
-               PERFORM M110-diplay-product-menu
+      **********************************************************
+       C0132-check-credit-limit.
+
+      *    this debtor's unpaid exposure: invoiced amount
+      *    less whatever has already been paid against it, summed
+      *    over every invoice that has not yet reached INVSTATE 9
+           EXEC SQL
+               SELECT COALESCE(SUM(
+                          (SELECT SUM(QTY*PRICE)
+                           FROM TUTORIAL.ITEM
+                           WHERE ITEM_ID IN
+                               (SELECT ITEM_ID
+                                FROM TUTORIAL.INVITEM
+                                WHERE INV_ID = I.INV_ID))
+                          - I.PAIDAMT), 0)
+               INTO :wn-unpaid-total
+               FROM TUTORIAL.INVOICE I
+               WHERE I.CUST_ID = :CUSTOMER-CUST-ID
+               AND I.INVSTATE NOT = 9
+           END-EXEC
+
+           EXEC SQL
+               SELECT CREDLIMIT
+               INTO :wn-credlimit
+               FROM TUTORIAL.CUSTOMER
+               WHERE CUST_ID = :CUSTOMER-CUST-ID
+           END-EXEC
+
+           IF SQLCODE = ZERO
+               IF wn-unpaid-total > wn-credlimit
+                   DISPLAY 'Varning - kreditgräns överskriden: '
+                           CUSTNO-10
+                   MOVE 6 TO wn-resultcode
+
+      *            no rollback exists in this codebase - the
+      *            invoice header and its item rows were already
+      *            inserted by C0124/C0127, so an over-limit
+      *            invoice must be explicitly removed again here
+      *            to keep it from staying live under a rejected
+      *            resultcode
+                   PERFORM C0133-remove-rejected-invoice
+               END-IF
+           END-IF
+           .
+
+      **********************************************************
+       C0133-remove-rejected-invoice.
+
+           EXEC SQL
+               DELETE FROM TUTORIAL.ITEM
+               WHERE ITEM_ID IN
+                   (SELECT ITEM_ID FROM TUTORIAL.INVITEM
+                    WHERE INV_ID = :wn-next-inv-id)
+           END-EXEC
+
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'Kunde inte ta bort avvisade fakturarader: '
+                       INVNO-10
+               PERFORM Z0900-error-routine
+           END-IF
+
+           EXEC SQL
+               DELETE FROM TUTORIAL.INVITEM
+               WHERE INV_ID = :wn-next-inv-id
+           END-EXEC
+
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'Kunde inte ta bort avvisade fakturarader: '
+                       INVNO-10
+               PERFORM Z0900-error-routine
+           END-IF
+
+           EXEC SQL
+               DELETE FROM TUTORIAL.INVOICE
+               WHERE INV_ID = :wn-next-inv-id
+           END-EXEC
+
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'Kunde inte ta bort avvisad faktura: '
+                       INVNO-10
+               PERFORM Z0900-error-routine
+           END-IF
+           .
+
+      **********************************************************
+       E0100-submit-invoices.
+
+           MOVE 'N' TO is-exit-print-menu-switch
+           PERFORM UNTIL is-exit-print-menu
+
+               PERFORM E110-diplay-print-menu
                EVALUATE wc-accept
 
-                   WHEN '61'
-                       CALL 'servicemenu' USING wc-accept
+                   WHEN '21'
+                       MOVE SPACE TO wc-print-custno
+                       MOVE SPACE TO wc-print-invno
+                       CALL 'SUBMIT-SINGLE-INVOICE' USING wc-accept,
+                                                     wc-print-custno,
+                                                     wc-print-invno
                        MOVE SPACE TO wc-accept
-                   WHEN '62'
-                       CALL 'servicemenu' USING wc-accept
+                   WHEN '22'
+                       PERFORM E0130-process-one-out-invoice
                        MOVE SPACE TO wc-accept
-                   WHEN '63'
-      *                PERFORM M0140-add-new-product
+                   WHEN '27'
+                       PERFORM E0140-submit-customer-invoice
                        MOVE SPACE TO wc-accept
-                   WHEN '64'
-                       CALL 'servicemenu' USING wc-accept
+                   WHEN '28'
+                       MOVE SPACE TO wc-print-custno
+                       MOVE SPACE TO wc-print-invno
+                       CALL 'SUBMIT-SINGLE-INVOICE' USING wc-accept,
+                                                     wc-print-custno,
+                                                     wc-print-invno
                        MOVE SPACE TO wc-accept
                    WHEN '99'
-                       SET is-exit-product-menu TO TRUE
+                       SET is-exit-print-menu TO TRUE
                        CONTINUE
                    WHEN OTHER
                        DISPLAY 'Ogiltigt meny val!'
@@ -433,17 +1285,18 @@
            END-PERFORM
            .
 
-
       **********************************************************
-       M110-diplay-product-menu.
+       E110-diplay-print-menu.
 
            DISPLAY HEADLINE
-           DISPLAY '*** PBS TJÄNSTER ***'
+           DISPLAY '*** SKRIVA UT FAKTUROR ***'
            DISPLAY HEADLINE
-           DISPLAY '(61) Visa tjänsteprodukter'
-           DISPLAY '(62) Uppdatera tjänsteprodukt'
-           DISPLAY '(63) Lägg till ny tjänsteprodukt'
-           DISPLAY '(64) Ta bort tjänsteprodukt'
+           DISPLAY '(21) Skriv ut alla väntande gäldenärsfakturor'
+           DISPLAY '(22) Skriv ut enskild gäldenärsfakturor'
+           DISPLAY SPACE
+           DISPLAY '(27) Processa och skicka kundfaktura'
+           DISPLAY SPACE
+           DISPLAY '(28) Skriv ut påminnelser för förfallna fakturor'
            DISPLAY SPACE
            DISPLAY '(99) Tillbaka till huvudmenyn'
            DISPLAY HEADLINE
@@ -452,25 +1305,54 @@
            .
 
       **********************************************************
-       X0100-maintenance.
+       E0130-process-one-out-invoice.
 
-           MOVE 'N' TO is-exit-admin-menu-switch
-           PERFORM UNTIL is-exit-maintenance-menu
+           DISPLAY 'Kundnummer: ' WITH NO ADVANCING
+           ACCEPT wc-print-custno
+           DISPLAY 'Fakturanummer: ' WITH NO ADVANCING
+           ACCEPT wc-print-invno
 
-               PERFORM X110-diplay-maintenance-menu
+           CALL 'SUBMIT-SINGLE-INVOICE' USING wc-accept,
+                                         wc-print-custno,
+                                         wc-print-invno
+           .
+
+      **********************************************************
+       E0140-submit-customer-invoice.
+
+           DISPLAY 'Kundnummer: ' WITH NO ADVANCING
+           ACCEPT wc-print-custno
+           DISPLAY 'Fakturanummer: ' WITH NO ADVANCING
+           ACCEPT wc-print-invno
+
+           CALL 'SUBMIT-SINGLE-INVOICE' USING wc-accept,
+                                         wc-print-custno,
+                                         wc-print-invno
+           .
+
+      **********************************************************
+       G0100-statistics.
+
+           MOVE 'N' TO is-exit-statistics-menu-switch
+           PERFORM UNTIL is-exit-statistics-menu
+
+               PERFORM G110-diplay-statistics-menu
                EVALUATE wc-accept
 
-                   WHEN '71'
-      *                PERFORM X0120-display-company-data
+                   WHEN '31'
+                       PERFORM G0120-display-in-process-logs
                        MOVE SPACE TO wc-accept
-                   WHEN '72'
-      *                PERFORM X0130-update-company-data
+                   WHEN '32'
+                       PERFORM G0130-display-out-process-logs
                        MOVE SPACE TO wc-accept
-                   WHEN '73'
-      *                PERFORM X0140-print-copy-of-invoice
+                   WHEN '33'
+                       PERFORM G0140-display-invstate-summary
+                       MOVE SPACE TO wc-accept
+                   WHEN '34'
+                       PERFORM G0150-display-resultcode-summary
                        MOVE SPACE TO wc-accept
                    WHEN '99'
-                       SET is-exit-maintenance-menu TO TRUE
+                       SET is-exit-statistics-menu TO TRUE
                        CONTINUE
                    WHEN OTHER
                        DISPLAY 'Ogiltigt meny val!'
@@ -480,14 +1362,15 @@
            .
 
       **********************************************************
-       X110-diplay-maintenance-menu.
+       G110-diplay-statistics-menu.
 
            DISPLAY HEADLINE
-           DISPLAY '*** PROGRAM UNDERHÅLL ***'
+           DISPLAY '*** PROCESS RAPPORTER ***'
            DISPLAY HEADLINE
-           DISPLAY '(71) Visa PBS företagsinformation'
-           DISPLAY '(72) Uppdatera PBS företagsinformation'
-           DISPLAY '(73) Skriv ut kopia av gäldenärsfaktura'
+           DISPLAY '(31) Rapport inkontroll av fakturafiler'
+           DISPLAY '(32) Rapport utprocess av gäldenärsfakturor'
+           DISPLAY '(33) Rapport fakturastatus'
+           DISPLAY '(34) Rapport resultatkoder fakturafiler'
            DISPLAY SPACE
            DISPLAY '(99) Tillbaka till huvudmenyn'
            DISPLAY HEADLINE
@@ -495,6 +1378,1921 @@
            ACCEPT wc-accept
            .
 
+      **********************************************************
+       G0120-display-in-process-logs.
+
+           MOVE ZERO TO wn-rpt-accepted-total
+           MOVE ZERO TO wn-rpt-rejected-total
+
+           DISPLAY HEADLINE
+           DISPLAY '*** INKONTROLL AV FAKTURAFILER ***'
+           DISPLAY HEADLINE
+           DISPLAY 'Filnr  Datum       Resultat                '
+                   '        Antal'
+           DISPLAY HEADLINE
+
+           EXEC SQL
+               OPEN CUR-INLOG-RPT
+           END-EXEC
+
+           EXEC SQL
+               FETCH CUR-INLOG-RPT
+               INTO :wn-rpt-fileno, :wc-rpt-procdate,
+                    :wn-rpt-resultcode, :wn-rpt-count
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE = 100
+
+               PERFORM G0121-set-resultcode-text
+
+               DISPLAY wn-rpt-fileno '  ' wc-rpt-procdate '  '
+                       wc-rpt-resulttext '  ' wn-rpt-count
+
+               IF wn-rpt-resultcode = ZERO
+                   ADD wn-rpt-count TO wn-rpt-accepted-total
+               ELSE
+                   ADD wn-rpt-count TO wn-rpt-rejected-total
+               END-IF
+
+               EXEC SQL
+                   FETCH CUR-INLOG-RPT
+                   INTO :wn-rpt-fileno, :wc-rpt-procdate,
+                        :wn-rpt-resultcode, :wn-rpt-count
+               END-EXEC
+
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE CUR-INLOG-RPT
+           END-EXEC
+
+           DISPLAY HEADLINE
+           DISPLAY 'Godkända totalt : ' wn-rpt-accepted-total
+           DISPLAY 'Avvisade totalt : ' wn-rpt-rejected-total
+           DISPLAY HEADLINE
+           DISPLAY 'Tryck <Enter> för att fortsätta...'
+               WITH NO ADVANCING
+           ACCEPT wc-accept
+           .
+
+      **********************************************************
+       G0121-set-resultcode-text.
+
+           EVALUATE wn-rpt-resultcode
+               WHEN ZERO
+                   MOVE 'Godkänd'                 TO wc-rpt-resulttext
+               WHEN 1
+                   MOVE 'Okänt kundnummer'         TO wc-rpt-resulttext
+               WHEN 2
+                   MOVE 'Dublett fakturanummer'    TO wc-rpt-resulttext
+               WHEN 3
+                   MOVE 'Okänt gäldenärsnummer'    TO wc-rpt-resulttext
+               WHEN 4
+                   MOVE 'Inga fakturarader'        TO wc-rpt-resulttext
+               WHEN 5
+                   MOVE 'Databasfel'               TO wc-rpt-resulttext
+               WHEN 6
+                   MOVE 'Kreditgräns överskr.' TO wc-rpt-resulttext
+               WHEN OTHER
+                   MOVE 'Okänt resultatkod'        TO wc-rpt-resulttext
+           END-EVALUATE
+           .
+
+      **********************************************************
+       G0130-display-out-process-logs.
+
+           MOVE ZERO TO wn-outrpt-ok-total
+           MOVE ZERO TO wn-outrpt-failed-total
+
+           DISPLAY HEADLINE
+           DISPLAY '*** UTPROCESS AV GÄLDENÄRSFAKTUROR ***'
+           DISPLAY HEADLINE
+           DISPLAY 'Kundnr      Fakturanr         Datum       '
+                   'Åtgärd    Resultat'
+           DISPLAY HEADLINE
+
+           EXEC SQL
+               OPEN CUR-OUTLOG-RPT
+           END-EXEC
+
+           EXEC SQL
+               FETCH CUR-OUTLOG-RPT
+               INTO :wn-outrpt-cust-id, :wc-outrpt-custno,
+                    :wc-outrpt-invno, :wc-outrpt-procdate,
+                    :wc-outrpt-actioncode, :wn-outrpt-resultcode
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE = 100
+
+               PERFORM G0131-set-outlog-text
+
+               DISPLAY wc-outrpt-custno '  ' wc-outrpt-invno '  '
+                       wc-outrpt-procdate '  ' wc-outrpt-actiontext
+                       '  ' wc-outrpt-resulttext
+
+               IF wn-outrpt-resultcode = ZERO
+                   ADD 1 TO wn-outrpt-ok-total
+               ELSE
+                   ADD 1 TO wn-outrpt-failed-total
+               END-IF
+
+               EXEC SQL
+                   FETCH CUR-OUTLOG-RPT
+                   INTO :wn-outrpt-cust-id, :wc-outrpt-custno,
+                        :wc-outrpt-invno, :wc-outrpt-procdate,
+                        :wc-outrpt-actioncode, :wn-outrpt-resultcode
+               END-EXEC
+
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE CUR-OUTLOG-RPT
+           END-EXEC
+
+           DISPLAY HEADLINE
+           DISPLAY 'Lyckade totalt  : ' wn-outrpt-ok-total
+           DISPLAY 'Misslyckade     : ' wn-outrpt-failed-total
+           DISPLAY HEADLINE
+           DISPLAY 'Tryck <Enter> för att fortsätta...'
+               WITH NO ADVANCING
+           ACCEPT wc-accept
+           .
+
+      **********************************************************
+       G0131-set-outlog-text.
+
+           EVALUATE wc-outrpt-actioncode
+               WHEN 'P'
+                   MOVE 'Utskrift' TO wc-outrpt-actiontext
+               WHEN 'S'
+                   MOVE 'Skickad'  TO wc-outrpt-actiontext
+               WHEN 'R'
+                   MOVE 'Påminnelse' TO wc-outrpt-actiontext
+               WHEN OTHER
+                   MOVE SPACE      TO wc-outrpt-actiontext
+           END-EVALUATE
+
+           IF wn-outrpt-resultcode = ZERO
+               MOVE 'OK' TO wc-outrpt-resulttext
+           ELSE
+               MOVE 'Fel' TO wc-outrpt-resulttext
+           END-IF
+           .
+
+      **********************************************************
+       G0140-display-invstate-summary.
+
+           MOVE ZERO TO wn-invstate-grand-total
+
+           DISPLAY HEADLINE
+           DISPLAY '*** FAKTURASTATUS ***'
+           DISPLAY HEADLINE
+           DISPLAY 'Status                    Antal'
+           DISPLAY HEADLINE
+
+           EXEC SQL
+               OPEN CUR-INVSTATE-RPT
+           END-EXEC
+
+           EXEC SQL
+               FETCH CUR-INVSTATE-RPT
+               INTO :wn-invstate-code, :wn-invstate-count
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE = 100
+
+               PERFORM G0141-set-invstate-text
+
+               DISPLAY wc-invstate-text '  ' wn-invstate-count
+
+               ADD wn-invstate-count TO wn-invstate-grand-total
+
+               EXEC SQL
+                   FETCH CUR-INVSTATE-RPT
+                   INTO :wn-invstate-code, :wn-invstate-count
+               END-EXEC
+
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE CUR-INVSTATE-RPT
+           END-EXEC
+
+           DISPLAY HEADLINE
+           DISPLAY 'Totalt antal fakturor : ' wn-invstate-grand-total
+           DISPLAY HEADLINE
+           DISPLAY 'Tryck <Enter> för att fortsätta...'
+               WITH NO ADVANCING
+           ACCEPT wc-accept
+           .
+
+      **********************************************************
+       G0141-set-invstate-text.
+
+           EVALUATE wn-invstate-code
+               WHEN ZERO
+                   MOVE 'Ej utskriven'      TO wc-invstate-text
+               WHEN 1
+                   MOVE 'Utskriven'         TO wc-invstate-text
+               WHEN 2
+                   MOVE 'Skickad'           TO wc-invstate-text
+               WHEN 9
+                   MOVE 'Betald'            TO wc-invstate-text
+               WHEN OTHER
+                   MOVE 'Okänd status'      TO wc-invstate-text
+           END-EVALUATE
+           .
+
+      **********************************************************
+       G0150-display-resultcode-summary.
+
+           MOVE ZERO TO wn-rpt-rc-grand-total
+
+           DISPLAY HEADLINE
+           DISPLAY '*** RESULTATKODER FAKTURAFILER ***'
+           DISPLAY HEADLINE
+           DISPLAY 'Resultat                       Antal'
+           DISPLAY HEADLINE
+
+           EXEC SQL
+               OPEN CUR-INLOG-RC-RPT
+           END-EXEC
+
+           EXEC SQL
+               FETCH CUR-INLOG-RC-RPT
+               INTO :wn-rpt-resultcode, :wn-rpt-count
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE = 100
+
+               PERFORM G0121-set-resultcode-text
+
+               DISPLAY wc-rpt-resulttext '  ' wn-rpt-count
+
+               ADD wn-rpt-count TO wn-rpt-rc-grand-total
+
+               EXEC SQL
+                   FETCH CUR-INLOG-RC-RPT
+                   INTO :wn-rpt-resultcode, :wn-rpt-count
+               END-EXEC
+
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE CUR-INLOG-RC-RPT
+           END-EXEC
+
+           DISPLAY HEADLINE
+           DISPLAY 'Totalt antal filrader : ' wn-rpt-rc-grand-total
+           DISPLAY HEADLINE
+           DISPLAY 'Tryck <Enter> för att fortsätta...'
+               WITH NO ADVANCING
+           ACCEPT wc-accept
+           .
+
+      **********************************************************
+       I0100-company-reports.
+
+           MOVE 'N' TO is-exit-pbs-rpt-menu-switch
+           PERFORM UNTIL is-exit-pbs-rpt-menu
+
+               PERFORM I110-diplay-cmp-report-menu
+               EVALUATE wc-accept
+
+                   WHEN '41'
+                       PERFORM I0120-display-monthly-rpt
+                       MOVE SPACE TO wc-accept
+                   WHEN '42'
+                       PERFORM I0130-display-accumulated-rpt
+                       MOVE SPACE TO wc-accept
+                   WHEN '43'
+                       PERFORM I0121-export-monthly-rpt-csv
+                       MOVE SPACE TO wc-accept
+                   WHEN '44'
+                       PERFORM I0131-export-accumulated-rpt-csv
+                       MOVE SPACE TO wc-accept
+                   WHEN '45'
+                       PERFORM I0140-display-aging-rpt
+                       MOVE SPACE TO wc-accept
+                   WHEN '99'
+                       SET is-exit-pbs-rpt-menu TO TRUE
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY 'Ogiltigt meny val!'
+               END-EVALUATE
+
+           END-PERFORM
+           .
+
+      **********************************************************
+       I110-diplay-cmp-report-menu.
+
+           DISPLAY HEADLINE
+           DISPLAY '*** PBS INTERNA RAPPORTER ***'
+           DISPLAY HEADLINE
+           DISPLAY '(41) Rapport intäkter denna månad'
+           DISPLAY '(42) Rapport intäkter ackumulerat i år'
+           DISPLAY '(43) Exportera intäkter denna månad till CSV'
+           DISPLAY '(44) Exportera intäkter ackumulerat i år till CSV'
+           DISPLAY '(45) Rapport förfallna fordringar (aging)'
+           DISPLAY SPACE
+           DISPLAY '(99) Tillbaka till huvudmenyn'
+           DISPLAY HEADLINE
+           DISPLAY ': ' WITH NO ADVANCING
+           ACCEPT wc-accept
+           .
+
+      **********************************************************
+       I0120-display-monthly-rpt.
+
+           MOVE FUNCTION CURRENT-DATE TO TODAYS-DATE-REV
+           STRING T-YEAR-REV  DELIMITED BY SIZE
+                  '-'         DELIMITED BY SIZE
+                  T-MONTH-REV DELIMITED BY SIZE
+                  '-01'       DELIMITED BY SIZE
+               INTO wc-rev-period-start
+           END-STRING
+           STRING T-YEAR-REV  DELIMITED BY SIZE
+                  '-'         DELIMITED BY SIZE
+                  T-MONTH-REV DELIMITED BY SIZE
+                  '-'         DELIMITED BY SIZE
+                  T-DAY-REV   DELIMITED BY SIZE
+               INTO wc-rev-period-end
+           END-STRING
+
+           MOVE ZERO TO w9-rev-grand-sub
+           MOVE ZERO TO w9-rev-grand-inv
+           MOVE ZERO TO w9-rev-grand-total
+
+           DISPLAY HEADLINE
+           DISPLAY '*** INTÄKTER DENNA MÅNAD (' wc-rev-period-start
+                   ' - ' wc-rev-period-end ') ***'
+           DISPLAY HEADLINE
+           DISPLAY 'Kundnr      Abonnemang    Fakturerat    Totalt'
+           DISPLAY HEADLINE
+
+           EXEC SQL
+               OPEN CUR-REV-CUST
+           END-EXEC
+
+           EXEC SQL
+               FETCH CUR-REV-CUST
+               INTO :wn-rev-cust-id, :wc-rev-custno, :w9-rev-sub-total
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE = 100
+
+               EXEC SQL
+                   SELECT NVL(SUM(IT.QTY * IT.PRICE), 0)
+                   INTO :w9-rev-inv-total
+                   FROM TUTORIAL.INVOICE I, TUTORIAL.INVITEM II,
+                        TUTORIAL.ITEM IT
+                   WHERE I.INV_ID = II.INV_ID
+                     AND II.ITEM_ID = IT.ITEM_ID
+                     AND I.CUST_ID = :wn-rev-cust-id
+                     AND I.INVDATE BETWEEN :wc-rev-period-start
+                                       AND :wc-rev-period-end
+               END-EXEC
+
+               ADD w9-rev-sub-total w9-rev-inv-total
+                   GIVING w9-rev-cust-total
+
+               DISPLAY wc-rev-custno '  ' w9-rev-sub-total '  '
+                       w9-rev-inv-total '  ' w9-rev-cust-total
+
+               ADD w9-rev-sub-total TO w9-rev-grand-sub
+               ADD w9-rev-inv-total TO w9-rev-grand-inv
+               ADD w9-rev-cust-total TO w9-rev-grand-total
+
+               EXEC SQL
+                   FETCH CUR-REV-CUST
+                   INTO :wn-rev-cust-id, :wc-rev-custno,
+                        :w9-rev-sub-total
+               END-EXEC
+
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE CUR-REV-CUST
+           END-EXEC
+
+           DISPLAY HEADLINE
+           DISPLAY 'Abonnemang totalt : ' w9-rev-grand-sub
+           DISPLAY 'Fakturerat totalt : ' w9-rev-grand-inv
+           DISPLAY 'Intäkter totalt   : ' w9-rev-grand-total
+           DISPLAY HEADLINE
+           DISPLAY 'Tryck <Enter> för att fortsätta...'
+               WITH NO ADVANCING
+           ACCEPT wc-accept
+           .
+
+      **********************************************************
+       I0121-export-monthly-rpt-csv.
+
+           MOVE FUNCTION CURRENT-DATE TO TODAYS-DATE-REV
+           STRING T-YEAR-REV  DELIMITED BY SIZE
+                  '-'         DELIMITED BY SIZE
+                  T-MONTH-REV DELIMITED BY SIZE
+                  '-01'       DELIMITED BY SIZE
+               INTO wc-rev-period-start
+           END-STRING
+           STRING T-YEAR-REV  DELIMITED BY SIZE
+                  '-'         DELIMITED BY SIZE
+                  T-MONTH-REV DELIMITED BY SIZE
+                  '-'         DELIMITED BY SIZE
+                  T-DAY-REV   DELIMITED BY SIZE
+               INTO wc-rev-period-end
+           END-STRING
+
+           MOVE T-YEAR-REV  TO wc-rpt-csv-stamp-year
+           MOVE T-MONTH-REV TO wc-rpt-csv-stamp-month
+           MOVE T-DAY-REV   TO wc-rpt-csv-stamp-day
+           STRING 'data/rpt_manad_' DELIMITED BY SIZE
+                  wc-rpt-csv-stamp  DELIMITED BY SIZE
+                  '.csv'            DELIMITED BY SIZE
+               INTO wc-rpt-csv-filename
+           END-STRING
+
+           OPEN OUTPUT RPTCSVFIL
+
+           IF NOT RPT-CSV-SUCCESSFUL
+               DISPLAY HEADLINE
+               DISPLAY 'Kan inte skapa exportfilen: '
+                       wc-rpt-csv-filename
+           ELSE
+               MOVE 'Kundnr,Abonnemang,Fakturerat,Totalt'
+                   TO RPT-CSV-LINE
+               WRITE RPT-CSV-LINE
+
+               MOVE ZERO TO w9-rev-grand-sub
+               MOVE ZERO TO w9-rev-grand-inv
+               MOVE ZERO TO w9-rev-grand-total
+
+               EXEC SQL
+                   OPEN CUR-REV-CUST
+               END-EXEC
+
+               EXEC SQL
+                   FETCH CUR-REV-CUST
+                   INTO :wn-rev-cust-id, :wc-rev-custno,
+                        :w9-rev-sub-total
+               END-EXEC
+
+               PERFORM UNTIL SQLCODE = 100
+
+                   EXEC SQL
+                       SELECT NVL(SUM(IT.QTY * IT.PRICE), 0)
+                       INTO :w9-rev-inv-total
+                       FROM TUTORIAL.INVOICE I, TUTORIAL.INVITEM II,
+                            TUTORIAL.ITEM IT
+                       WHERE I.INV_ID = II.INV_ID
+                         AND II.ITEM_ID = IT.ITEM_ID
+                         AND I.CUST_ID = :wn-rev-cust-id
+                         AND I.INVDATE BETWEEN :wc-rev-period-start
+                                           AND :wc-rev-period-end
+                   END-EXEC
+
+                   ADD w9-rev-sub-total w9-rev-inv-total
+                       GIVING w9-rev-cust-total
+
+                   MOVE w9-rev-sub-total TO wc-rpt-csv-subtotal-amt
+                   MOVE w9-rev-inv-total TO wc-rpt-csv-invoiced-amt
+                   MOVE w9-rev-cust-total TO wc-rpt-csv-amount
+                   STRING wc-rev-custno            DELIMITED BY SPACE
+                          ','                       DELIMITED BY SIZE
+                          wc-rpt-csv-subtotal-amt   DELIMITED BY SIZE
+                          ','                       DELIMITED BY SIZE
+                          wc-rpt-csv-invoiced-amt   DELIMITED BY SIZE
+                          ','                       DELIMITED BY SIZE
+                          wc-rpt-csv-amount         DELIMITED BY SIZE
+                       INTO RPT-CSV-LINE
+                   END-STRING
+                   WRITE RPT-CSV-LINE
+
+                   ADD w9-rev-sub-total TO w9-rev-grand-sub
+                   ADD w9-rev-inv-total TO w9-rev-grand-inv
+                   ADD w9-rev-cust-total TO w9-rev-grand-total
+
+                   EXEC SQL
+                       FETCH CUR-REV-CUST
+                       INTO :wn-rev-cust-id, :wc-rev-custno,
+                            :w9-rev-sub-total
+                   END-EXEC
+
+               END-PERFORM
+
+               EXEC SQL
+                   CLOSE CUR-REV-CUST
+               END-EXEC
+
+               MOVE w9-rev-grand-sub TO wc-rpt-csv-subtotal-amt
+               MOVE w9-rev-grand-inv TO wc-rpt-csv-invoiced-amt
+               MOVE w9-rev-grand-total TO wc-rpt-csv-amount
+               STRING 'TOTALT,'                DELIMITED BY SIZE
+                      wc-rpt-csv-subtotal-amt   DELIMITED BY SIZE
+                      ','                       DELIMITED BY SIZE
+                      wc-rpt-csv-invoiced-amt   DELIMITED BY SIZE
+                      ','                       DELIMITED BY SIZE
+                      wc-rpt-csv-amount         DELIMITED BY SIZE
+                   INTO RPT-CSV-LINE
+               END-STRING
+               WRITE RPT-CSV-LINE
+
+               CLOSE RPTCSVFIL
+
+               DISPLAY HEADLINE
+               DISPLAY 'Rapport exporterad till ' wc-rpt-csv-filename
+           END-IF
+
+           DISPLAY HEADLINE
+           DISPLAY 'Tryck <Enter> för att fortsätta...'
+               WITH NO ADVANCING
+           ACCEPT wc-accept
+           .
+
+      **********************************************************
+       I0130-display-accumulated-rpt.
+
+           MOVE FUNCTION CURRENT-DATE TO TODAYS-DATE-REV
+           STRING T-YEAR-REV  DELIMITED BY SIZE
+                  '-01-01'    DELIMITED BY SIZE
+               INTO wc-rev-period-start
+           END-STRING
+           STRING T-YEAR-REV  DELIMITED BY SIZE
+                  '-'         DELIMITED BY SIZE
+                  T-MONTH-REV DELIMITED BY SIZE
+                  '-'         DELIMITED BY SIZE
+                  T-DAY-REV   DELIMITED BY SIZE
+               INTO wc-rev-period-end
+           END-STRING
+
+           MOVE ZERO TO w9-rev-ytd-inv-total
+           MOVE ZERO TO w9-rev-ytd-sub-total
+           MOVE ZERO TO w9-rev-ytd-grand-total
+
+           DISPLAY HEADLINE
+           DISPLAY '*** INTÄKTER I ÅR (' wc-rev-period-start
+                   ' - ' wc-rev-period-end ') ***'
+           DISPLAY HEADLINE
+           DISPLAY 'Månad    Fakturerat'
+           DISPLAY HEADLINE
+
+           EXEC SQL
+               OPEN CUR-REV-MONTH
+           END-EXEC
+
+           EXEC SQL
+               FETCH CUR-REV-MONTH
+               INTO :wn-rev-month-num, :w9-rev-month-total
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE = 100
+
+               DISPLAY wn-rev-month-num '        ' w9-rev-month-total
+               ADD w9-rev-month-total TO w9-rev-ytd-inv-total
+
+               EXEC SQL
+                   FETCH CUR-REV-MONTH
+                   INTO :wn-rev-month-num, :w9-rev-month-total
+               END-EXEC
+
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE CUR-REV-MONTH
+           END-EXEC
+
+      *    accumulate active customers' recurring subscription
+      *    charges over the months elapsed so far this year
+           MOVE T-MONTH-REV TO wn-rev-elapsed-months
+
+           EXEC SQL
+               OPEN CUR-REV-CUST
+           END-EXEC
+
+           EXEC SQL
+               FETCH CUR-REV-CUST
+               INTO :wn-rev-cust-id, :wc-rev-custno, :w9-rev-sub-total
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE = 100
+
+               COMPUTE w9-rev-ytd-sub-total =
+                       w9-rev-ytd-sub-total +
+                       (w9-rev-sub-total * wn-rev-elapsed-months)
+
+               EXEC SQL
+                   FETCH CUR-REV-CUST
+                   INTO :wn-rev-cust-id, :wc-rev-custno,
+                        :w9-rev-sub-total
+               END-EXEC
+
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE CUR-REV-CUST
+           END-EXEC
+
+           ADD w9-rev-ytd-inv-total w9-rev-ytd-sub-total
+               GIVING w9-rev-ytd-grand-total
+
+           DISPLAY HEADLINE
+           DISPLAY 'Fakturerat totalt : ' w9-rev-ytd-inv-total
+           DISPLAY 'Abonnemang totalt : ' w9-rev-ytd-sub-total
+           DISPLAY 'Intäkter totalt   : ' w9-rev-ytd-grand-total
+           DISPLAY HEADLINE
+           DISPLAY 'Tryck <Enter> för att fortsätta...'
+               WITH NO ADVANCING
+           ACCEPT wc-accept
+           .
+
+      **********************************************************
+       I0131-export-accumulated-rpt-csv.
+
+           MOVE FUNCTION CURRENT-DATE TO TODAYS-DATE-REV
+           STRING T-YEAR-REV  DELIMITED BY SIZE
+                  '-01-01'    DELIMITED BY SIZE
+               INTO wc-rev-period-start
+           END-STRING
+           STRING T-YEAR-REV  DELIMITED BY SIZE
+                  '-'         DELIMITED BY SIZE
+                  T-MONTH-REV DELIMITED BY SIZE
+                  '-'         DELIMITED BY SIZE
+                  T-DAY-REV   DELIMITED BY SIZE
+               INTO wc-rev-period-end
+           END-STRING
+
+           MOVE T-YEAR-REV  TO wc-rpt-csv-stamp-year
+           MOVE T-MONTH-REV TO wc-rpt-csv-stamp-month
+           MOVE T-DAY-REV   TO wc-rpt-csv-stamp-day
+           STRING 'data/rpt_ackumulerat_' DELIMITED BY SIZE
+                  wc-rpt-csv-stamp        DELIMITED BY SIZE
+                  '.csv'                  DELIMITED BY SIZE
+               INTO wc-rpt-csv-filename
+           END-STRING
+
+           OPEN OUTPUT RPTCSVFIL
+
+           IF NOT RPT-CSV-SUCCESSFUL
+               DISPLAY HEADLINE
+               DISPLAY 'Kan inte skapa exportfilen: '
+                       wc-rpt-csv-filename
+           ELSE
+               MOVE 'Manad,Fakturerat' TO RPT-CSV-LINE
+               WRITE RPT-CSV-LINE
+
+               MOVE ZERO TO w9-rev-ytd-inv-total
+               MOVE ZERO TO w9-rev-ytd-sub-total
+               MOVE ZERO TO w9-rev-ytd-grand-total
+
+               EXEC SQL
+                   OPEN CUR-REV-MONTH
+               END-EXEC
+
+               EXEC SQL
+                   FETCH CUR-REV-MONTH
+                   INTO :wn-rev-month-num, :w9-rev-month-total
+               END-EXEC
+
+               PERFORM UNTIL SQLCODE = 100
+
+                   MOVE w9-rev-month-total TO wc-rpt-csv-amount
+                   MOVE wn-rev-month-num TO wc-rpt-csv-month
+                   STRING wc-rpt-csv-month   DELIMITED BY SIZE
+                          ','                DELIMITED BY SIZE
+                          wc-rpt-csv-amount  DELIMITED BY SIZE
+                       INTO RPT-CSV-LINE
+                   END-STRING
+                   WRITE RPT-CSV-LINE
+
+                   ADD w9-rev-month-total TO w9-rev-ytd-inv-total
+
+                   EXEC SQL
+                       FETCH CUR-REV-MONTH
+                       INTO :wn-rev-month-num, :w9-rev-month-total
+                   END-EXEC
+
+               END-PERFORM
+
+               EXEC SQL
+                   CLOSE CUR-REV-MONTH
+               END-EXEC
+
+      *        accumulate active customers' recurring subscription
+      *        charges over the months elapsed so far this year
+               MOVE T-MONTH-REV TO wn-rev-elapsed-months
+
+               EXEC SQL
+                   OPEN CUR-REV-CUST
+               END-EXEC
+
+               EXEC SQL
+                   FETCH CUR-REV-CUST
+                   INTO :wn-rev-cust-id, :wc-rev-custno,
+                        :w9-rev-sub-total
+               END-EXEC
+
+               PERFORM UNTIL SQLCODE = 100
+
+                   COMPUTE w9-rev-ytd-sub-total =
+                           w9-rev-ytd-sub-total +
+                           (w9-rev-sub-total * wn-rev-elapsed-months)
+
+                   EXEC SQL
+                       FETCH CUR-REV-CUST
+                       INTO :wn-rev-cust-id, :wc-rev-custno,
+                            :w9-rev-sub-total
+                   END-EXEC
+
+               END-PERFORM
+
+               EXEC SQL
+                   CLOSE CUR-REV-CUST
+               END-EXEC
+
+               ADD w9-rev-ytd-inv-total w9-rev-ytd-sub-total
+                   GIVING w9-rev-ytd-grand-total
+
+               MOVE w9-rev-ytd-inv-total TO wc-rpt-csv-amount
+               STRING 'TOTALT,'          DELIMITED BY SIZE
+                      wc-rpt-csv-amount  DELIMITED BY SIZE
+                   INTO RPT-CSV-LINE
+               END-STRING
+               WRITE RPT-CSV-LINE
+
+               MOVE w9-rev-ytd-sub-total TO wc-rpt-csv-amount
+               STRING 'ABONNEMANG,'      DELIMITED BY SIZE
+                      wc-rpt-csv-amount  DELIMITED BY SIZE
+                   INTO RPT-CSV-LINE
+               END-STRING
+               WRITE RPT-CSV-LINE
+
+               MOVE w9-rev-ytd-grand-total TO wc-rpt-csv-amount
+               STRING 'INTAKTER,'        DELIMITED BY SIZE
+                      wc-rpt-csv-amount  DELIMITED BY SIZE
+                   INTO RPT-CSV-LINE
+               END-STRING
+               WRITE RPT-CSV-LINE
+
+               CLOSE RPTCSVFIL
+
+               DISPLAY HEADLINE
+               DISPLAY 'Rapport exporterad till ' wc-rpt-csv-filename
+           END-IF
+
+           DISPLAY HEADLINE
+           DISPLAY 'Tryck <Enter> för att fortsätta...'
+               WITH NO ADVANCING
+           ACCEPT wc-accept
+           .
+
+      **********************************************************
+       I0140-display-aging-rpt.
+
+           MOVE 'Y' TO is-first-aging-row-switch
+           MOVE ZERO TO w9-aging-grand-current
+           MOVE ZERO TO w9-aging-grand-1-30
+           MOVE ZERO TO w9-aging-grand-31-60
+           MOVE ZERO TO w9-aging-grand-61-90
+           MOVE ZERO TO w9-aging-grand-over90
+           MOVE ZERO TO w9-aging-grand-total
+
+           DISPLAY HEADLINE
+           DISPLAY '*** FÖRFALLNA FORDRINGAR (AGING) ***'
+           DISPLAY HEADLINE
+           DISPLAY 'Kundnr      Ej förfallen  1-30    31-60   '
+                   '61-90   90+     Totalt'
+           DISPLAY HEADLINE
+
+           EXEC SQL
+               OPEN CUR-AGING-RPT
+           END-EXEC
+
+           EXEC SQL
+               FETCH CUR-AGING-RPT
+               INTO :wn-aging-cust-id, :wc-aging-custno,
+                    :wn-aging-days-overdue, :w9-aging-owed
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE = 100
+
+               IF is-first-aging-row
+                   MOVE wn-aging-cust-id TO wn-aging-prior-cust-id
+                   MOVE wc-aging-custno  TO wc-aging-prior-custno
+                   PERFORM I0143-zero-aging-cust-buckets
+                   MOVE 'N' TO is-first-aging-row-switch
+               END-IF
+
+               IF wn-aging-cust-id NOT = wn-aging-prior-cust-id
+                   PERFORM I0141-display-aging-cust-line
+                   PERFORM I0143-zero-aging-cust-buckets
+                   MOVE wn-aging-cust-id TO wn-aging-prior-cust-id
+                   MOVE wc-aging-custno  TO wc-aging-prior-custno
+               END-IF
+
+               PERFORM I0142-bucket-aging-invoice
+
+               EXEC SQL
+                   FETCH CUR-AGING-RPT
+                   INTO :wn-aging-cust-id, :wc-aging-custno,
+                        :wn-aging-days-overdue, :w9-aging-owed
+               END-EXEC
+
+           END-PERFORM
+
+           IF NOT is-first-aging-row
+               PERFORM I0141-display-aging-cust-line
+           END-IF
+
+           EXEC SQL
+               CLOSE CUR-AGING-RPT
+           END-EXEC
+
+           DISPLAY HEADLINE
+           DISPLAY 'Totalt    ' w9-aging-grand-current '  '
+                   w9-aging-grand-1-30 '  ' w9-aging-grand-31-60
+                   '  ' w9-aging-grand-61-90 '  '
+                   w9-aging-grand-over90 '  ' w9-aging-grand-total
+           DISPLAY HEADLINE
+           DISPLAY 'Tryck <Enter> för att fortsätta...'
+               WITH NO ADVANCING
+           ACCEPT wc-accept
+           .
+
+      **********************************************************
+       I0141-display-aging-cust-line.
+
+           ADD w9-aging-cust-current w9-aging-cust-1-30
+               w9-aging-cust-31-60 w9-aging-cust-61-90
+               w9-aging-cust-over90
+               GIVING w9-aging-cust-total
+
+           DISPLAY wc-aging-prior-custno '  ' w9-aging-cust-current
+                   '  ' w9-aging-cust-1-30 '  ' w9-aging-cust-31-60
+                   '  ' w9-aging-cust-61-90 '  '
+                   w9-aging-cust-over90 '  ' w9-aging-cust-total
+           .
+
+      **********************************************************
+       I0142-bucket-aging-invoice.
+
+           EVALUATE TRUE
+               WHEN wn-aging-days-overdue NOT > 0
+                   ADD w9-aging-owed TO w9-aging-cust-current
+                   ADD w9-aging-owed TO w9-aging-grand-current
+               WHEN wn-aging-days-overdue NOT > 30
+                   ADD w9-aging-owed TO w9-aging-cust-1-30
+                   ADD w9-aging-owed TO w9-aging-grand-1-30
+               WHEN wn-aging-days-overdue NOT > 60
+                   ADD w9-aging-owed TO w9-aging-cust-31-60
+                   ADD w9-aging-owed TO w9-aging-grand-31-60
+               WHEN wn-aging-days-overdue NOT > 90
+                   ADD w9-aging-owed TO w9-aging-cust-61-90
+                   ADD w9-aging-owed TO w9-aging-grand-61-90
+               WHEN OTHER
+                   ADD w9-aging-owed TO w9-aging-cust-over90
+                   ADD w9-aging-owed TO w9-aging-grand-over90
+           END-EVALUATE
+
+           ADD w9-aging-owed TO w9-aging-grand-total
+           .
+
+      **********************************************************
+       I0143-zero-aging-cust-buckets.
+
+           MOVE ZERO TO w9-aging-cust-current
+           MOVE ZERO TO w9-aging-cust-1-30
+           MOVE ZERO TO w9-aging-cust-31-60
+           MOVE ZERO TO w9-aging-cust-61-90
+           MOVE ZERO TO w9-aging-cust-over90
+           MOVE ZERO TO w9-aging-cust-total
+           .
+
+      **********************************************************
+       K0100-update-customers.
+
+           MOVE 'N' TO is-exit-customer-menu-switch
+           PERFORM UNTIL is-exit-customer-menu
+
+               PERFORM K110-diplay-customer-menu
+               EVALUATE wc-accept
+
+                   WHEN '51'
+                       PERFORM K0120-display-customer-list
+                       MOVE SPACE TO wc-accept
+                   WHEN '52'
+                       CALL 'customermenu' USING wc-accept,
+                                           wc-operator-role
+                       MOVE SPACE TO wc-accept
+                   WHEN '53'
+                       CALL 'customermenu' USING wc-accept,
+                                           wc-operator-role
+                       MOVE SPACE TO wc-accept
+                   WHEN '54'
+                       CALL 'customermenu' USING wc-accept,
+                                           wc-operator-role
+                       MOVE SPACE TO wc-accept
+                   WHEN '55'
+                       CALL 'customermenu' USING wc-accept,
+                                           wc-operator-role
+                       MOVE SPACE TO wc-accept
+                   WHEN '99'
+                       SET is-exit-customer-menu TO TRUE
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY 'Ogiltigt meny val!'
+               END-EVALUATE
+
+           END-PERFORM
+           .
+
+      **********************************************************
+       K110-diplay-customer-menu.
+
+           DISPLAY HEADLINE
+           DISPLAY '*** KUNDREGISTER ***'
+           DISPLAY HEADLINE
+           DISPLAY '(51) Visa kundregister'
+           DISPLAY '(52) Uppdatera kundregistret'
+           DISPLAY '(53) Uppdatera kundens tjänster'
+           DISPLAY '(54) Lägg till ny kund'
+           DISPLAY '(55) Inaktivera kund'
+           DISPLAY SPACE
+           DISPLAY '(99) Tillbaka till huvudmenyn'
+           DISPLAY HEADLINE
+           DISPLAY ': ' WITH NO ADVANCING
+           ACCEPT wc-accept
+           .
+
+      **********************************************************
+       K0120-display-customer-list.
+
+
+           DISPLAY 'Sök kund (kundnummer/namn, blankt = visa alla)'
+           DISPLAY ': ' WITH NO ADVANCING
+           MOVE SPACE TO wc-search-term
+           ACCEPT wc-search-term
+
+           IF wc-search-term = SPACE
+               MOVE '%' TO wc-search-like
+           ELSE
+               STRING '%' DELIMITED BY SIZE
+                      FUNCTION UPPER-CASE(wc-search-term)
+                           DELIMITED BY SPACE
+                      '%' DELIMITED BY SIZE
+                   INTO wc-search-like
+               END-STRING
+           END-IF
+
+           DISPLAY '-----------------'
+           DISPLAY 'BEFINTLIGA KUNDER'
+           DISPLAY '-----------------'
+
+           EXEC SQL
+               OPEN BCURS1
+           END-EXEC
+
+           EXEC SQL
+               FETCH BCURS1
+                   INTO :CUSTOMER-CUST-ID, :CUSTOMER-ORGNO,
+                        :CUSTOMER-NAME
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = ZERO
+
+               DISPLAY CUSTOMER-CUST-ID
+                       '|' CUSTOMER-ORGNO
+                       '|' CUSTOMER-NAME
+
+      *        fetch next row
+               EXEC SQL
+               FETCH BCURS1
+                   INTO :CUSTOMER-CUST-ID, :CUSTOMER-ORGNO,
+                        :CUSTOMER-NAME
+               END-EXEC
+
+           END-PERFORM
+
+      *    end of data
+           IF SQLSTATE NOT = "02000"
+               PERFORM Z0900-error-routine
+           END-IF
+
+      *    close cursor sum up revenue
+           EXEC SQL
+               CLOSE BCURS1
+           END-EXEC
+
+           .
+
+      **********************************************************
+       M0100-update-products.
+
+           MOVE 'N' TO is-exit-product-menu-switch
+           PERFORM UNTIL is-exit-product-menu
+
+               PERFORM M110-diplay-product-menu
+               EVALUATE wc-accept
+
+                   WHEN '61'
+                       CALL 'servicemenu' USING wc-accept,
+                                          wc-operator-role
+                       MOVE SPACE TO wc-accept
+                   WHEN '62'
+                       CALL 'servicemenu' USING wc-accept,
+                                          wc-operator-role
+                       MOVE SPACE TO wc-accept
+                   WHEN '63'
+                       CALL 'servicemenu' USING wc-accept,
+                                          wc-operator-role
+                       MOVE SPACE TO wc-accept
+                   WHEN '64'
+                       CALL 'servicemenu' USING wc-accept,
+                                          wc-operator-role
+                       MOVE SPACE TO wc-accept
+                   WHEN '65'
+                       CALL 'servicemenu' USING wc-accept,
+                                          wc-operator-role
+                       MOVE SPACE TO wc-accept
+                   WHEN '99'
+                       SET is-exit-product-menu TO TRUE
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY 'Ogiltigt meny val!'
+               END-EVALUATE
+
+           END-PERFORM
+           .
+
+
+      **********************************************************
+       M110-diplay-product-menu.
+
+           DISPLAY HEADLINE
+           DISPLAY '*** PBS TJÄNSTER ***'
+           DISPLAY HEADLINE
+           DISPLAY '(61) Visa tjänsteprodukter'
+           DISPLAY '(62) Uppdatera tjänsteprodukt'
+           DISPLAY '(63) Lägg till ny tjänsteprodukt'
+           DISPLAY '(64) Ta bort tjänsteprodukt'
+           DISPLAY '(65) Visa kunder per tjänsteprodukt'
+           DISPLAY SPACE
+           DISPLAY '(99) Tillbaka till huvudmenyn'
+           DISPLAY HEADLINE
+           DISPLAY ': ' WITH NO ADVANCING
+           ACCEPT wc-accept
+           .
+
+      **********************************************************
+       D0100-update-debtors.
+
+           MOVE 'N' TO is-exit-debtor-menu-switch
+           PERFORM UNTIL is-exit-debtor-menu
+
+               PERFORM D110-diplay-debtor-menu
+               EVALUATE wc-accept
+
+                   WHEN '81'
+                       CALL 'debtormenu' USING wc-accept,
+                                         wc-operator-role
+                       MOVE SPACE TO wc-accept
+                   WHEN '82'
+                       CALL 'debtormenu' USING wc-accept,
+                                         wc-operator-role
+                       MOVE SPACE TO wc-accept
+                   WHEN '83'
+                       CALL 'debtormenu' USING wc-accept,
+                                         wc-operator-role
+                       MOVE SPACE TO wc-accept
+                   WHEN '84'
+                       CALL 'debtormenu' USING wc-accept,
+                                         wc-operator-role
+                       MOVE SPACE TO wc-accept
+                   WHEN '99'
+                       SET is-exit-debtor-menu TO TRUE
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY 'Ogiltigt meny val!'
+               END-EVALUATE
+
+           END-PERFORM
+           .
+
+      **********************************************************
+       D110-diplay-debtor-menu.
+
+           DISPLAY HEADLINE
+           DISPLAY '*** GÄLDENÄRSREGISTER ***'
+           DISPLAY HEADLINE
+           DISPLAY '(81) Visa gäldenärsregister'
+           DISPLAY '(82) Uppdatera gäldenär'
+           DISPLAY '(83) Lägg till ny gäldenär'
+           DISPLAY '(84) Inaktivera gäldenär'
+           DISPLAY SPACE
+           DISPLAY '(99) Tillbaka till huvudmenyn'
+           DISPLAY HEADLINE
+           DISPLAY ': ' WITH NO ADVANCING
+           ACCEPT wc-accept
+           .
+
+      **********************************************************
+       X0100-maintenance.
+
+           MOVE 'N' TO is-exit-admin-menu-switch
+           PERFORM UNTIL is-exit-maintenance-menu
+
+               PERFORM X110-diplay-maintenance-menu
+               EVALUATE wc-accept
+
+                   WHEN '71'
+                       PERFORM X0120-display-company-data
+                       MOVE SPACE TO wc-accept
+                   WHEN '72'
+                       PERFORM X0130-update-company-data
+                       MOVE SPACE TO wc-accept
+                   WHEN '73'
+                       PERFORM X0140-print-copy-of-invoice
+                       MOVE SPACE TO wc-accept
+                   WHEN '74'
+                       PERFORM X0150-correct-bg-payment
+                       MOVE SPACE TO wc-accept
+                   WHEN '99'
+                       SET is-exit-maintenance-menu TO TRUE
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY 'Ogiltigt meny val!'
+               END-EVALUATE
+
+           END-PERFORM
+           .
+
+      **********************************************************
+       X110-diplay-maintenance-menu.
+
+           DISPLAY HEADLINE
+           DISPLAY '*** PROGRAM UNDERHÅLL ***'
+           DISPLAY HEADLINE
+           DISPLAY '(71) Visa PBS företagsinformation'
+           DISPLAY '(72) Uppdatera PBS företagsinformation'
+           DISPLAY '(73) Skriv ut kopia av gäldenärsfaktura'
+           DISPLAY '(74) Rätta felaktig Bankgiro-betalning'
+           DISPLAY SPACE
+           DISPLAY '(99) Tillbaka till huvudmenyn'
+           DISPLAY HEADLINE
+           DISPLAY ': ' WITH NO ADVANCING
+           ACCEPT wc-accept
+           .
+
+      **********************************************************
+       X0120-display-company-data.
+
+           EXEC SQL
+               OPEN CUR-PBS-COMPANY
+           END-EXEC
+
+           EXEC SQL
+               FETCH CUR-PBS-COMPANY
+               INTO :PBSCOMPANY-PBSCO-ID, :PBSCOMPANY-NAME,
+                    :PBSCOMPANY-BOARDPLACE, :PBSCOMPANY-OURCONTACT,
+                    :PBSCOMPANY-TEL, :PBSCOMPANY-EMAIL,
+                    :PBSCOMPANY-WEB, :PBSCOMPANY-ORGNO,
+                    :PBSCOMPANY-STREET, :PBSCOMPANY-POSTNO,
+                    :PBSCOMPANY-PLACE, :PBSCOMPANY-VATREGNO,
+                    :PBSCOMPANY-BANKGIRO, :PBSCOMPANY-POSTGIRO
+           END-EXEC
+
+           EXEC SQL
+               CLOSE CUR-PBS-COMPANY
+           END-EXEC
+
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'Hittar ingen PBS företagspost!'
+           ELSE
+               DISPLAY HEADLINE
+               DISPLAY '*** PBS FÖRETAGSINFORMATION ***'
+               DISPLAY HEADLINE
+               DISPLAY 'Företagsnamn   : ' PBSCOMPANY-NAME-TEXT
+               DISPLAY 'Styrelsens säte: ' PBSCOMPANY-BOARDPLACE-TEXT
+               DISPLAY 'Vår kontakt    : ' PBSCOMPANY-OURCONTACT-TEXT
+               DISPLAY 'Telefon        : ' PBSCOMPANY-TEL-TEXT
+               DISPLAY 'Email          : ' PBSCOMPANY-EMAIL-TEXT
+               DISPLAY 'Webbaddress    : ' PBSCOMPANY-WEB-TEXT
+               DISPLAY 'Org.nr         : ' PBSCOMPANY-ORGNO
+               DISPLAY 'Gatuadress     : ' PBSCOMPANY-STREET-TEXT
+               DISPLAY 'Postnummer     : ' PBSCOMPANY-POSTNO
+               DISPLAY 'Postort        : ' PBSCOMPANY-PLACE-TEXT
+               DISPLAY 'Moms.reg.nr    : ' PBSCOMPANY-VATREGNO-TEXT
+               DISPLAY 'Bankgiro       : ' PBSCOMPANY-BANKGIRO
+               DISPLAY 'Postgiro       : ' PBSCOMPANY-POSTGIRO
+           END-IF
+
+           DISPLAY HEADLINE
+           DISPLAY 'Tryck <Enter> för att fortsätta...'
+               WITH NO ADVANCING
+           ACCEPT wc-accept
+           .
+
+      **********************************************************
+       X0130-update-company-data.
+
+           IF NOT is-admin-operator
+               DISPLAY 'Behörighet saknas för denna funktion!'
+           ELSE
+               EXEC SQL
+                   OPEN CUR-PBS-COMPANY
+               END-EXEC
+
+               EXEC SQL
+                   FETCH CUR-PBS-COMPANY
+                   INTO :PBSCOMPANY-PBSCO-ID, :PBSCOMPANY-NAME,
+                        :PBSCOMPANY-BOARDPLACE, :PBSCOMPANY-OURCONTACT,
+                        :PBSCOMPANY-TEL, :PBSCOMPANY-EMAIL,
+                        :PBSCOMPANY-WEB, :PBSCOMPANY-ORGNO,
+                        :PBSCOMPANY-STREET, :PBSCOMPANY-POSTNO,
+                        :PBSCOMPANY-PLACE, :PBSCOMPANY-VATREGNO,
+                        :PBSCOMPANY-BANKGIRO, :PBSCOMPANY-POSTGIRO
+               END-EXEC
+
+               EXEC SQL
+                   CLOSE CUR-PBS-COMPANY
+               END-EXEC
+
+               IF SQLCODE NOT = ZERO
+                   DISPLAY 'Hittar ingen PBS företagspost!'
+               ELSE
+                   MOVE 'N' TO is-exit-pbsco-menu-switch
+                   PERFORM UNTIL is-exit-pbsco-menu
+
+                       DISPLAY HEADLINE
+                       DISPLAY 'UPPDATERA PBS FÖRETAGSINFORMATION'
+                       DISPLAY HEADLINE
+                       DISPLAY 'Skriv en bokstavskod för att ändra'
+
+                       DISPLAY 'NA - Ändra företagsnamnet'
+                       DISPLAY 'BO - Ändra styrelsens säte'
+                       DISPLAY 'TE - Ändra telefonnumret'
+
+                       DISPLAY 'EM - Ändra email'
+                       DISPLAY 'WE - Ändra webbaddress'
+                       DISPLAY 'OR - Ändra organisationsnumret'
+
+                       DISPLAY 'ST - Ändra gatuadressen'
+                       DISPLAY 'PO - Ändra postnumret'
+                       DISPLAY 'PL - Ändra postortsnamnet'
+
+                       DISPLAY 'VA - Ändra momsregistreringsnumret'
+                       DISPLAY 'BG - Ändra bankgironumret'
+                       DISPLAY 'PG - Ändra postgironumret'
+
+                       DISPLAY SPACE
+                       DISPLAY 'X - Tillbaka till föregående meny'
+
+                       DISPLAY HEADLINE
+                       DISPLAY ': ' WITH NO ADVANCING
+                       ACCEPT wc-accept
+
+                       IF FUNCTION UPPER-CASE(wc-accept) = 'X'
+                           SET is-exit-pbsco-menu TO TRUE
+                       ELSE
+                           PERFORM X0135-update-pbsco-field
+                       END-IF
+
+                   END-PERFORM
+               END-IF
+           END-IF
+           .
+
+      **********************************************************
+       X0135-update-pbsco-field.
+
+           EVALUATE FUNCTION UPPER-CASE(wc-accept)
+               WHEN 'NA'
+                   PERFORM X0210-update-pbsco-name
+               WHEN 'BO'
+                   PERFORM X0220-update-pbsco-boardplace
+               WHEN 'TE'
+                   PERFORM X0230-update-pbsco-tel
+               WHEN 'EM'
+                   PERFORM X0240-update-pbsco-email
+               WHEN 'WE'
+                   PERFORM X0250-update-pbsco-web
+               WHEN 'OR'
+                   PERFORM X0260-update-pbsco-orgno
+               WHEN 'ST'
+                   PERFORM X0270-update-pbsco-street
+               WHEN 'PO'
+                   PERFORM X0280-update-pbsco-postno
+               WHEN 'PL'
+                   PERFORM X0290-update-pbsco-place
+               WHEN 'VA'
+                   PERFORM X0300-update-pbsco-vatregno
+               WHEN 'BG'
+                   PERFORM X0310-update-pbsco-bankgiro
+               WHEN 'PG'
+                   PERFORM X0320-update-pbsco-postgiro
+               WHEN OTHER
+                   DISPLAY 'Ej giltigt val!'
+           END-EVALUATE
+           .
+
+      **********************************************************
+       X0140-print-copy-of-invoice.
+
+           DISPLAY 'Kundnummer: ' WITH NO ADVANCING
+           ACCEPT wc-print-custno
+           DISPLAY 'Fakturanummer: ' WITH NO ADVANCING
+           ACCEPT wc-print-invno
+
+      *    regenerate the invoice exactly like the single-invoice
+      *    reprint under menu (22), just reached from maintenance
+           MOVE '22' TO wc-accept
+           CALL 'SUBMIT-SINGLE-INVOICE' USING wc-accept,
+                                         wc-print-custno,
+                                         wc-print-invno
+           .
+
+      **********************************************************
+       X0150-correct-bg-payment.
+
+           IF NOT is-admin-operator
+               DISPLAY 'Behörighet saknas för denna funktion!'
+           ELSE
+               DISPLAY 'Kundnummer: ' WITH NO ADVANCING
+               ACCEPT wc-bgpay-custno
+               DISPLAY 'Fakturanummer: ' WITH NO ADVANCING
+               ACCEPT wc-bgpay-invno
+
+               PERFORM X0151-find-bg-invoice
+
+               IF NOT is-bgpay-invoice-found
+                   DISPLAY 'Hittar ingen sådan faktura!'
+               ELSE
+                   MOVE 'N' TO is-exit-bgpay-menu-switch
+                   PERFORM UNTIL is-exit-bgpay-menu
+
+                       PERFORM X0152-list-bg-payments
+
+                       DISPLAY SPACE
+                       DISPLAY 'Ange betalnings-ID att rätta,'
+                               ' eller X för att gå tillbaka'
+                       DISPLAY ': ' WITH NO ADVANCING
+                       ACCEPT wc-bgpay-selected-id
+
+                       IF FUNCTION UPPER-CASE(wc-bgpay-selected-id)
+                               = 'X'
+                           SET is-exit-bgpay-menu TO TRUE
+                       ELSE
+                           PERFORM X0153-select-bg-payment
+                       END-IF
+
+                   END-PERFORM
+               END-IF
+           END-IF
+           .
+
+      **********************************************************
+       X0151-find-bg-invoice.
+
+           MOVE 'N' TO is-bgpay-invoice-found-switch
+
+           EXEC SQL
+               SELECT INV_ID, PAIDAMT, INVSTATE
+               INTO :wn-bgpay-inv-id, :wn-bgpay-paidamt,
+                    :wn-bgpay-invstate
+               FROM TUTORIAL.INVOICE
+               WHERE CUSTNO = :wc-bgpay-custno
+                 AND INVNO = :wc-bgpay-invno
+           END-EXEC
+
+           IF SQLCODE = ZERO
+               SET is-bgpay-invoice-found TO TRUE
+           END-IF
+           .
+
+      **********************************************************
+       X0152-list-bg-payments.
+
+           DISPLAY HEADLINE
+           DISPLAY '*** BANKGIRO-BETALNINGAR FÖR FAKTURA '
+                   wc-bgpay-custno '/' wc-bgpay-invno ' ***'
+           DISPLAY 'Betalt belopp: ' wn-bgpay-paidamt
+           DISPLAY HEADLINE
+           DISPLAY 'Betaln.ID  Bankgironr    Belopp    Datum'
+
+           EXEC SQL
+               OPEN CUR-BGPAY-BY-INV
+           END-EXEC
+
+           EXEC SQL
+               FETCH CUR-BGPAY-BY-INV
+               INTO :wn-bgpay-payment-id, :wc-bgpay-bgcnr,
+                    :w9-bgpay-amount, :wc-bgpay-paydate
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE = 100
+               DISPLAY wn-bgpay-payment-id '  ' wc-bgpay-bgcnr '  '
+                       w9-bgpay-amount '  ' wc-bgpay-paydate
+
+               EXEC SQL
+                   FETCH CUR-BGPAY-BY-INV
+                   INTO :wn-bgpay-payment-id, :wc-bgpay-bgcnr,
+                        :w9-bgpay-amount, :wc-bgpay-paydate
+               END-EXEC
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE CUR-BGPAY-BY-INV
+           END-EXEC
+
+           DISPLAY HEADLINE
+           .
+
+      **********************************************************
+       X0153-select-bg-payment.
+
+           MOVE FUNCTION NUMVAL(wc-bgpay-selected-id)
+               TO wn-bgpay-payment-id
+
+           EXEC SQL
+               SELECT BGCNR, AMOUNT, PAYDATE
+               INTO :wc-bgpay-bgcnr, :w9-bgpay-amount, :wc-bgpay-paydate
+               FROM TUTORIAL.BGPAYMENT
+               WHERE PAYMENT_ID = :wn-bgpay-payment-id
+                 AND INV_ID = :wn-bgpay-inv-id
+                 AND REVERSED = 'N'
+           END-EXEC
+
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'Okänt betalnings-ID på denna faktura!'
+           ELSE
+               DISPLAY 'R - Återför betalningen (ingen annan faktura)'
+               DISPLAY 'O - Flytta betalningen till rätt faktura'
+               DISPLAY 'X - Avbryt'
+               DISPLAY ': ' WITH NO ADVANCING
+               ACCEPT wc-bgpay-action
+
+               EVALUATE FUNCTION UPPER-CASE(wc-bgpay-action)
+                   WHEN 'R'
+                       PERFORM X0154-reverse-bg-payment
+                   WHEN 'O'
+                       PERFORM X0155-repoint-bg-payment
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF
+           .
+
+      **********************************************************
+       X0154-reverse-bg-payment.
+
+      *    the wrongly-applied payment is taken back off this
+      *    invoice, and it drops out of "betald" if that payment
+      *    was what made it look fully paid
+           EXEC SQL
+               UPDATE TUTORIAL.BGPAYMENT
+               SET REVERSED = 'Y'
+               WHERE PAYMENT_ID = :wn-bgpay-payment-id
+           END-EXEC
+
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'Ett problem uppstod vid återföringen!'
+           ELSE
+               EXEC SQL
+                   UPDATE TUTORIAL.INVOICE
+                   SET PAIDAMT = PAIDAMT - :w9-bgpay-amount,
+                       INVSTATE = 2
+                   WHERE INV_ID = :wn-bgpay-inv-id
+               END-EXEC
+
+               IF SQLCODE NOT = ZERO
+                   DISPLAY 'Ett problem uppstod vid återföringen!'
+               ELSE
+                   MOVE 'REVERSED'         TO wc-bgpaylog-action
+                   MOVE wn-bgpay-inv-id    TO wn-bgpaylog-inv-id
+                   MOVE ZERO               TO wn-bgpaylog-new-inv-id
+                   MOVE wn-bgpay-payment-id
+                                           TO wn-bgpaylog-payment-id
+                   MOVE wc-login-userid    TO wc-bgpaylog-operator
+                   PERFORM X0156-log-bg-correction
+
+                   DISPLAY 'Betalningen har återförts!'
+               END-IF
+           END-IF
+           .
+
+      **********************************************************
+       X0155-repoint-bg-payment.
+
+           DISPLAY 'Rätt kundnummer: ' WITH NO ADVANCING
+           ACCEPT wc-bgpay-new-custno
+           DISPLAY 'Rätt fakturanummer: ' WITH NO ADVANCING
+           ACCEPT wc-bgpay-new-invno
+
+           EXEC SQL
+               SELECT INV_ID
+               INTO :wn-bgpay-new-inv-id
+               FROM TUTORIAL.INVOICE
+               WHERE CUSTNO = :wc-bgpay-new-custno
+                 AND INVNO = :wc-bgpay-new-invno
+           END-EXEC
+
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'Hittar ingen sådan faktura!'
+           ELSE
+      *        take the payment off the wrong invoice first, exactly
+      *        like a reversal, then apply it to the correct one
+               EXEC SQL
+                   UPDATE TUTORIAL.INVOICE
+                   SET PAIDAMT = PAIDAMT - :w9-bgpay-amount,
+                       INVSTATE = 2
+                   WHERE INV_ID = :wn-bgpay-inv-id
+               END-EXEC
+
+               IF SQLCODE NOT = ZERO
+                   DISPLAY 'Ett problem uppstod vid flytten!'
+               ELSE
+                   EXEC SQL
+                       UPDATE TUTORIAL.INVOICE
+                       SET PAIDAMT = PAIDAMT + :w9-bgpay-amount
+                       WHERE INV_ID = :wn-bgpay-new-inv-id
+                   END-EXEC
+
+                   IF SQLCODE NOT = ZERO
+                       DISPLAY 'Ett problem uppstod vid flytten!'
+                   ELSE
+                       EXEC SQL
+                           UPDATE TUTORIAL.BGPAYMENT
+                           SET INV_ID = :wn-bgpay-new-inv-id
+                           WHERE PAYMENT_ID = :wn-bgpay-payment-id
+                       END-EXEC
+
+                       IF SQLCODE NOT = ZERO
+                           DISPLAY 'Ett problem uppstod vid flytten!'
+                       ELSE
+                           MOVE 'REPOINTED'     TO wc-bgpaylog-action
+                           MOVE wn-bgpay-inv-id TO wn-bgpaylog-inv-id
+                           MOVE wn-bgpay-new-inv-id
+                                           TO wn-bgpaylog-new-inv-id
+                           MOVE wn-bgpay-payment-id
+                                           TO wn-bgpaylog-payment-id
+                           MOVE wc-login-userid
+                                           TO wc-bgpaylog-operator
+                           PERFORM X0156-log-bg-correction
+
+                           DISPLAY 'Betalningen har flyttats!'
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+      **********************************************************
+       X0156-log-bg-correction.
+
+           CALL 'SQLLOG' USING wr-bgpay-log-message
+           .
+
+      **********************************************************
+       X0210-update-pbsco-name.
+
+           MOVE SPACE TO wc-pbsco-name
+           PERFORM UNTIL wc-pbsco-name NOT EQUAL SPACE
+               DISPLAY HEADLINE
+               DISPLAY 'Existerande företagsnamn: '
+                       PBSCOMPANY-NAME-TEXT
+               DISPLAY 'Ge ett nytt företagsnamn'
+               DISPLAY ': ' WITH NO ADVANCING
+               ACCEPT wc-pbsco-name
+           END-PERFORM
+
+           EXEC SQL
+               UPDATE TUTORIAL.PBSCOMPANY
+               SET NAME = :wc-pbsco-name
+               WHERE PBSCO_ID = :PBSCOMPANY-PBSCO-ID
+           END-EXEC
+
+           IF SQLCODE = ZERO
+               MOVE wc-pbsco-name TO PBSCOMPANY-NAME-TEXT
+               DISPLAY 'Företagsnamnet har uppdaterats!'
+           ELSE
+               DISPLAY 'Ett problem uppstod vid uppdateringen!'
+
+               PERFORM Z0900-error-routine
+           END-IF
+           .
+
+      **********************************************************
+       X0220-update-pbsco-boardplace.
+
+           MOVE SPACE TO wc-pbsco-boardplace
+           PERFORM UNTIL wc-pbsco-boardplace NOT EQUAL SPACE
+               DISPLAY HEADLINE
+               DISPLAY 'Existerande säte: '
+                       PBSCOMPANY-BOARDPLACE-TEXT
+               DISPLAY 'Ge ett nytt säte'
+               DISPLAY ': ' WITH NO ADVANCING
+               ACCEPT wc-pbsco-boardplace
+           END-PERFORM
+
+           EXEC SQL
+               UPDATE TUTORIAL.PBSCOMPANY
+               SET BOARDPLACE = :wc-pbsco-boardplace
+               WHERE PBSCO_ID = :PBSCOMPANY-PBSCO-ID
+           END-EXEC
+
+           IF SQLCODE = ZERO
+               MOVE wc-pbsco-boardplace TO PBSCOMPANY-BOARDPLACE-TEXT
+               DISPLAY 'Styrelsens säte har uppdaterats!'
+           ELSE
+               DISPLAY 'Ett problem uppstod vid uppdateringen!'
+
+               PERFORM Z0900-error-routine
+           END-IF
+           .
+
+      **********************************************************
+       X0230-update-pbsco-tel.
+
+           MOVE SPACE TO wc-pbsco-tel
+           PERFORM UNTIL wc-pbsco-tel NOT EQUAL SPACE
+               DISPLAY HEADLINE
+               DISPLAY 'Existerande telefonnummer: '
+                       PBSCOMPANY-TEL-TEXT
+               DISPLAY 'Ge ett nytt telefonnummer'
+               DISPLAY ': ' WITH NO ADVANCING
+               ACCEPT wc-pbsco-tel
+           END-PERFORM
+
+           EXEC SQL
+               UPDATE TUTORIAL.PBSCOMPANY
+               SET TEL = :wc-pbsco-tel
+               WHERE PBSCO_ID = :PBSCOMPANY-PBSCO-ID
+           END-EXEC
+
+           IF SQLCODE = ZERO
+               MOVE wc-pbsco-tel TO PBSCOMPANY-TEL-TEXT
+               DISPLAY 'Telefonnumret har uppdaterats!'
+           ELSE
+               DISPLAY 'Ett problem uppstod vid uppdateringen!'
+
+               PERFORM Z0900-error-routine
+           END-IF
+           .
+
+      **********************************************************
+       X0240-update-pbsco-email.
+
+           MOVE SPACE TO wc-pbsco-email
+           PERFORM UNTIL wc-pbsco-email NOT EQUAL SPACE
+               DISPLAY HEADLINE
+               DISPLAY 'Existerande email: ' PBSCOMPANY-EMAIL-TEXT
+               DISPLAY 'Ge en ny email'
+               DISPLAY ': ' WITH NO ADVANCING
+               ACCEPT wc-pbsco-email
+           END-PERFORM
+
+           EXEC SQL
+               UPDATE TUTORIAL.PBSCOMPANY
+               SET EMAIL = :wc-pbsco-email
+               WHERE PBSCO_ID = :PBSCOMPANY-PBSCO-ID
+           END-EXEC
+
+           IF SQLCODE = ZERO
+               MOVE wc-pbsco-email TO PBSCOMPANY-EMAIL-TEXT
+               DISPLAY 'Email har uppdaterats!'
+           ELSE
+               DISPLAY 'Ett problem uppstod vid uppdateringen!'
+
+               PERFORM Z0900-error-routine
+           END-IF
+           .
+
+      **********************************************************
+       X0250-update-pbsco-web.
+
+           MOVE SPACE TO wc-pbsco-web
+           PERFORM UNTIL wc-pbsco-web NOT EQUAL SPACE
+               DISPLAY HEADLINE
+               DISPLAY 'Existerande webbaddress: ' PBSCOMPANY-WEB-TEXT
+               DISPLAY 'Ge en ny webbaddress'
+               DISPLAY ': ' WITH NO ADVANCING
+               ACCEPT wc-pbsco-web
+           END-PERFORM
+
+           EXEC SQL
+               UPDATE TUTORIAL.PBSCOMPANY
+               SET WEB = :wc-pbsco-web
+               WHERE PBSCO_ID = :PBSCOMPANY-PBSCO-ID
+           END-EXEC
+
+           IF SQLCODE = ZERO
+               MOVE wc-pbsco-web TO PBSCOMPANY-WEB-TEXT
+               DISPLAY 'Webbaddressen har uppdaterats!'
+           ELSE
+               DISPLAY 'Ett problem uppstod vid uppdateringen!'
+
+               PERFORM Z0900-error-routine
+           END-IF
+           .
+
+      **********************************************************
+       X0260-update-pbsco-orgno.
+
+           MOVE SPACE TO wc-pbsco-orgno
+           PERFORM UNTIL wc-pbsco-orgno NOT EQUAL SPACE
+               DISPLAY HEADLINE
+               DISPLAY 'Existerande org.nr: ' PBSCOMPANY-ORGNO
+               DISPLAY 'Ge ett nytt org.nr'
+               DISPLAY ': ' WITH NO ADVANCING
+               ACCEPT wc-pbsco-orgno
+           END-PERFORM
+
+           EXEC SQL
+               UPDATE TUTORIAL.PBSCOMPANY
+               SET ORGNO = :wc-pbsco-orgno
+               WHERE PBSCO_ID = :PBSCOMPANY-PBSCO-ID
+           END-EXEC
+
+           IF SQLCODE = ZERO
+               MOVE wc-pbsco-orgno TO PBSCOMPANY-ORGNO
+               DISPLAY 'Org.numret har uppdaterats!'
+           ELSE
+               DISPLAY 'Ett problem uppstod vid uppdateringen!'
+
+               PERFORM Z0900-error-routine
+           END-IF
+           .
+
+      **********************************************************
+       X0270-update-pbsco-street.
+
+           MOVE SPACE TO wc-pbsco-street
+           PERFORM UNTIL wc-pbsco-street NOT EQUAL SPACE
+               DISPLAY HEADLINE
+               DISPLAY 'Existerande gatuadress: '
+                       PBSCOMPANY-STREET-TEXT
+               DISPLAY 'Ge en ny gatuadress'
+               DISPLAY ': ' WITH NO ADVANCING
+               ACCEPT wc-pbsco-street
+           END-PERFORM
+
+           EXEC SQL
+               UPDATE TUTORIAL.PBSCOMPANY
+               SET STREET = :wc-pbsco-street
+               WHERE PBSCO_ID = :PBSCOMPANY-PBSCO-ID
+           END-EXEC
+
+           IF SQLCODE = ZERO
+               MOVE wc-pbsco-street TO PBSCOMPANY-STREET-TEXT
+               DISPLAY 'Gatuadressen har uppdaterats!'
+           ELSE
+               DISPLAY 'Ett problem uppstod vid uppdateringen!'
+
+               PERFORM Z0900-error-routine
+           END-IF
+           .
+
+      **********************************************************
+       X0280-update-pbsco-postno.
+
+           MOVE SPACE TO wc-pbsco-postno
+           PERFORM UNTIL wc-pbsco-postno NOT EQUAL SPACE
+               DISPLAY HEADLINE
+               DISPLAY 'Existerande postnummer: ' PBSCOMPANY-POSTNO
+               DISPLAY 'Ge ett nytt postnummer'
+               DISPLAY ': ' WITH NO ADVANCING
+               ACCEPT wc-pbsco-postno
+           END-PERFORM
+
+           EXEC SQL
+               UPDATE TUTORIAL.PBSCOMPANY
+               SET POSTNO = :wc-pbsco-postno
+               WHERE PBSCO_ID = :PBSCOMPANY-PBSCO-ID
+           END-EXEC
+
+           IF SQLCODE = ZERO
+               MOVE wc-pbsco-postno TO PBSCOMPANY-POSTNO
+               DISPLAY 'Postnumret har uppdaterats!'
+           ELSE
+               DISPLAY 'Ett problem uppstod vid uppdateringen!'
+
+               PERFORM Z0900-error-routine
+           END-IF
+           .
+
+      **********************************************************
+       X0290-update-pbsco-place.
+
+           MOVE SPACE TO wc-pbsco-place
+           PERFORM UNTIL wc-pbsco-place NOT EQUAL SPACE
+               DISPLAY HEADLINE
+               DISPLAY 'Existerande postort: ' PBSCOMPANY-PLACE-TEXT
+               DISPLAY 'Ge en ny postort'
+               DISPLAY ': ' WITH NO ADVANCING
+               ACCEPT wc-pbsco-place
+           END-PERFORM
+
+           EXEC SQL
+               UPDATE TUTORIAL.PBSCOMPANY
+               SET PLACE = :wc-pbsco-place
+               WHERE PBSCO_ID = :PBSCOMPANY-PBSCO-ID
+           END-EXEC
+
+           IF SQLCODE = ZERO
+               MOVE wc-pbsco-place TO PBSCOMPANY-PLACE-TEXT
+               DISPLAY 'Postorten har uppdaterats!'
+           ELSE
+               DISPLAY 'Ett problem uppstod vid uppdateringen!'
+
+               PERFORM Z0900-error-routine
+           END-IF
+           .
+
+      **********************************************************
+       X0300-update-pbsco-vatregno.
+
+           MOVE SPACE TO wc-pbsco-vatregno
+           PERFORM UNTIL wc-pbsco-vatregno NOT EQUAL SPACE
+               DISPLAY HEADLINE
+               DISPLAY 'Existerande moms.reg.nr: '
+                       PBSCOMPANY-VATREGNO-TEXT
+               DISPLAY 'Ge ett nytt moms.reg.nr'
+               DISPLAY ': ' WITH NO ADVANCING
+               ACCEPT wc-pbsco-vatregno
+           END-PERFORM
+
+           EXEC SQL
+               UPDATE TUTORIAL.PBSCOMPANY
+               SET VATREGNO = :wc-pbsco-vatregno
+               WHERE PBSCO_ID = :PBSCOMPANY-PBSCO-ID
+           END-EXEC
+
+           IF SQLCODE = ZERO
+               MOVE wc-pbsco-vatregno TO PBSCOMPANY-VATREGNO-TEXT
+               DISPLAY 'Moms.reg.nr har uppdaterats!'
+           ELSE
+               DISPLAY 'Ett problem uppstod vid uppdateringen!'
+
+               PERFORM Z0900-error-routine
+           END-IF
+           .
+
+      **********************************************************
+       X0310-update-pbsco-bankgiro.
+
+           MOVE SPACE TO wc-pbsco-bankgiro
+           PERFORM UNTIL wc-pbsco-bankgiro NOT EQUAL SPACE
+               DISPLAY HEADLINE
+               DISPLAY 'Existerande bankgiro: ' PBSCOMPANY-BANKGIRO
+               DISPLAY 'Ge ett nytt bankgiro'
+               DISPLAY ': ' WITH NO ADVANCING
+               ACCEPT wc-pbsco-bankgiro
+           END-PERFORM
+
+           EXEC SQL
+               UPDATE TUTORIAL.PBSCOMPANY
+               SET BANKGIRO = :wc-pbsco-bankgiro
+               WHERE PBSCO_ID = :PBSCOMPANY-PBSCO-ID
+           END-EXEC
+
+           IF SQLCODE = ZERO
+               MOVE wc-pbsco-bankgiro TO PBSCOMPANY-BANKGIRO
+               DISPLAY 'Bankgirot har uppdaterats!'
+           ELSE
+               DISPLAY 'Ett problem uppstod vid uppdateringen!'
+
+               PERFORM Z0900-error-routine
+           END-IF
+           .
+
+      **********************************************************
+       X0320-update-pbsco-postgiro.
+
+           MOVE SPACE TO wc-pbsco-postgiro
+           PERFORM UNTIL wc-pbsco-postgiro NOT EQUAL SPACE
+               DISPLAY HEADLINE
+               DISPLAY 'Existerande postgiro: ' PBSCOMPANY-POSTGIRO
+               DISPLAY 'Ge ett nytt postgiro'
+               DISPLAY ': ' WITH NO ADVANCING
+               ACCEPT wc-pbsco-postgiro
+           END-PERFORM
+
+           EXEC SQL
+               UPDATE TUTORIAL.PBSCOMPANY
+               SET POSTGIRO = :wc-pbsco-postgiro
+               WHERE PBSCO_ID = :PBSCOMPANY-PBSCO-ID
+           END-EXEC
+
+           IF SQLCODE = ZERO
+               MOVE wc-pbsco-postgiro TO PBSCOMPANY-POSTGIRO
+               DISPLAY 'Postgirot har uppdaterats!'
+           ELSE
+               DISPLAY 'Ett problem uppstod vid uppdateringen!'
+
+               PERFORM Z0900-error-routine
+           END-IF
+           .
+
       **********************************************************
        Z0100-exit-application.
        
