@@ -13,7 +13,7 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT OPTIONAL sqllogfile
-                  ASSIGN TO 'sqlerror.log'
+                  ASSIGN TO wc-sqllog-filename
                   ORGANIZATION IS LINE SEQUENTIAL.
 
       **********************************************************
@@ -53,6 +53,13 @@
                    05 wn-hundred  PIC 9(2) VALUE ZERO.
            03  wc-other       PIC X(5) VALUE SPACE.
 
+       01  wc-sqllog-filename.
+           03  FILLER         PIC X(9)  VALUE 'sqlerror-'.
+           03  wc-sqllog-yyyy PIC 9(4).
+           03  wc-sqllog-mm   PIC 9(2).
+           03  wc-sqllog-dd   PIC 9(2).
+           03  FILLER         PIC X(4)  VALUE '.log'.
+
 
        LINKAGE SECTION.
       *---------------------------------------------------------
@@ -72,6 +79,13 @@
 
            MOVE FUNCTION CURRENT-DATE TO wr-log-date-time
 
+      *    each calendar day gets its own log file so a single file
+      *    never grows without bound; yesterday's file is left in
+      *    place as its own archive
+           MOVE wn-year TO wc-sqllog-yyyy
+           MOVE wn-month TO wc-sqllog-mm
+           MOVE wn-day TO wc-sqllog-dd
+
       *    append data
            OPEN EXTEND sqllogfile
 
