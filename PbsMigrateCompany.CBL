@@ -0,0 +1,228 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PbsMigrateCompany.
+      **> Authors: Peter B, Bertil K and Sergejs S.
+      **> Purpose: One-time move of the old disguised PBS company
+      **>          profile (the CUST_ID 1 row in CUSTOMER/ADDR/
+      **>          FINDATA) into the dedicated PBSCOMPANY table, and
+      **>          retirement of that old row. Run once by hand after
+      **>          PBSCOMPANY has been created and before pbs.cbl's
+      **>          menu 71/72 or ReadBG.CBL's incoming-file check are
+      **>          used - not part of the nightly batch window.
+      **> Initial Version Created: 2014-03-23
+      **>
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  SWITCHES.
+           05  MIGRATION-OK-SW         PIC X VALUE 'Y'.
+               88  MIGRATION-OK            VALUE 'Y'.
+           05  OLD-ROW-EXIST-SW        PIC X VALUE 'N'.
+               88  OLD-ROW-EXIST           VALUE 'Y'.
+           05  ALREADY-MIGRATED-SW     PIC X VALUE 'N'.
+               88  ALREADY-MIGRATED        VALUE 'Y'.
+
+       01  WN-PBSCO-COUNT              PIC S9(9) COMP VALUE ZERO.
+       01  WC-ACCEPT                   PIC X(2) VALUE SPACE.
+
+           EXEC SQL INCLUDE SQLCA      END-EXEC.
+           EXEC SQL INCLUDE CUSTOMER   END-EXEC.
+           EXEC SQL INCLUDE ADDR       END-EXEC.
+           EXEC SQL INCLUDE FINDATA    END-EXEC.
+           EXEC SQL INCLUDE PBSCOMPANY END-EXEC.
+
+           COPY Z0900-error-wkstg.
+
+       PROCEDURE DIVISION.
+
+       000-MIGRATE-PBS-COMPANY.
+           MOVE 'PbsMigrateCompany.CBL' TO WC-MSG-SRCFILE
+
+           PERFORM 100-CHECK-ALREADY-MIGRATED
+
+           IF MIGRATION-OK AND NOT ALREADY-MIGRATED
+               PERFORM 100-LOAD-OLD-ROW
+               IF MIGRATION-OK AND OLD-ROW-EXIST
+                   PERFORM 100-INSERT-PBSCOMPANY
+                   IF MIGRATION-OK
+                       PERFORM 100-RETIRE-OLD-ROW
+                   END-IF
+               END-IF
+           END-IF
+
+           IF MIGRATION-OK
+               MOVE ZERO TO RETURN-CODE
+           ELSE
+               MOVE 1 TO RETURN-CODE
+           END-IF
+
+           STOP RUN.
+      ***********************
+
+       100-CHECK-ALREADY-MIGRATED.
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO :WN-PBSCO-COUNT
+               FROM TUTORIAL.PBSCOMPANY
+           END-EXEC
+
+           IF SQLCODE = ZERO
+               IF WN-PBSCO-COUNT > ZERO
+                   MOVE 'Y' TO ALREADY-MIGRATED-SW
+                   DISPLAY ' PBSCOMPANY innehåller redan en post, '
+                           'ingen migrering behövs.'
+               END-IF
+           ELSE
+               MOVE 'N' TO MIGRATION-OK-SW
+               DISPLAY ' Kunde inte kontrollera PBSCOMPANY-tabellen.'
+               MOVE SQLCODE             TO WN-MSG-SQLCODE
+               MOVE 'PBSCOMPANY'        TO WC-MSG-TBLCURS
+               MOVE '100-CHECK-ALREADY-MIGRATED' TO WC-MSG-PARA
+               PERFORM Z0900-ERROR-ROUTINE
+           END-IF.
+      ***********************
+
+       100-LOAD-OLD-ROW.
+      *    the old PBS company profile is disguised as an ordinary
+      *    customer, always CUST_ID 1 (see ReadBG.CBL's history -
+      *    its Bankgiro destination check used to key off the same
+      *    CUST_ID before PBSCOMPANY existed)
+           EXEC SQL
+               SELECT C.CUSTNO, C.NAME, C.BOARDPLACE, C.OURCONTACT,
+                      C.TEL, C.EMAIL, C.WEB, C.ORGNO,
+                      C.ADDR_ID, C.FIN_ID,
+                      A.STREET, A.POSTNO, A.PLACE,
+                      F.VATREGNO, F.BANKGIRO, F.POSTGIRO
+                   INTO :CUSTOMER-CUSTNO, :CUSTOMER-NAME,
+                        :CUSTOMER-BOARDPLACE, :CUSTOMER-OURCONTACT,
+                        :CUSTOMER-TEL, :CUSTOMER-EMAIL,
+                        :CUSTOMER-WEB, :CUSTOMER-ORGNO,
+                        :CUSTOMER-ADDR-ID, :CUSTOMER-FIN-ID,
+                        :ADDR-STREET, :ADDR-POSTNO, :ADDR-PLACE,
+                        :FINDATA-VATREGNO, :FINDATA-BANKGIRO,
+                        :FINDATA-POSTGIRO
+                   FROM CUSTOMER C, ADDR A, FINDATA F
+                   WHERE C.CUST_ID = 1
+                     AND A.ADDR_ID = C.ADDR_ID
+                     AND F.FIN_ID = C.FIN_ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   MOVE 'Y' TO OLD-ROW-EXIST-SW
+               WHEN 100
+                   DISPLAY ' Ingen gammal PBS-kundpost (CUST_ID 1) '
+                           'hittades, ingen migrering utförd.'
+               WHEN OTHER
+                   MOVE 'N' TO MIGRATION-OK-SW
+                   DISPLAY ' Kunde inte läsa den gamla PBS-kundposten.'
+                   MOVE SQLCODE          TO WN-MSG-SQLCODE
+                   MOVE 'CUSTOMER'       TO WC-MSG-TBLCURS
+                   MOVE '100-LOAD-OLD-ROW' TO WC-MSG-PARA
+                   PERFORM Z0900-ERROR-ROUTINE
+           END-EVALUATE.
+      ***********************
+
+       100-INSERT-PBSCOMPANY.
+           MOVE 1                      TO PBSCOMPANY-PBSCO-ID
+           MOVE CUSTOMER-NAME          TO PBSCOMPANY-NAME
+           MOVE CUSTOMER-BOARDPLACE    TO PBSCOMPANY-BOARDPLACE
+           MOVE CUSTOMER-OURCONTACT    TO PBSCOMPANY-OURCONTACT
+           MOVE CUSTOMER-TEL           TO PBSCOMPANY-TEL
+           MOVE CUSTOMER-EMAIL         TO PBSCOMPANY-EMAIL
+           MOVE CUSTOMER-WEB           TO PBSCOMPANY-WEB
+           MOVE CUSTOMER-ORGNO         TO PBSCOMPANY-ORGNO
+           MOVE ADDR-STREET            TO PBSCOMPANY-STREET
+           MOVE ADDR-POSTNO            TO PBSCOMPANY-POSTNO
+           MOVE ADDR-PLACE             TO PBSCOMPANY-PLACE
+           MOVE FINDATA-VATREGNO       TO PBSCOMPANY-VATREGNO
+           MOVE FINDATA-BANKGIRO       TO PBSCOMPANY-BANKGIRO
+           MOVE FINDATA-POSTGIRO       TO PBSCOMPANY-POSTGIRO
+
+           EXEC SQL
+               INSERT INTO TUTORIAL.PBSCOMPANY
+                   (PBSCO_ID, NAME, BOARDPLACE, OURCONTACT, TEL,
+                    EMAIL, WEB, ORGNO, STREET, POSTNO, PLACE,
+                    VATREGNO, BANKGIRO, POSTGIRO)
+                   VALUES
+                   (:PBSCOMPANY-PBSCO-ID, :PBSCOMPANY-NAME,
+                    :PBSCOMPANY-BOARDPLACE, :PBSCOMPANY-OURCONTACT,
+                    :PBSCOMPANY-TEL, :PBSCOMPANY-EMAIL,
+                    :PBSCOMPANY-WEB, :PBSCOMPANY-ORGNO,
+                    :PBSCOMPANY-STREET, :PBSCOMPANY-POSTNO,
+                    :PBSCOMPANY-PLACE, :PBSCOMPANY-VATREGNO,
+                    :PBSCOMPANY-BANKGIRO, :PBSCOMPANY-POSTGIRO)
+           END-EXEC
+
+           IF SQLCODE = ZERO
+               DISPLAY ' PBS-företagsposten flyttad till PBSCOMPANY.'
+           ELSE
+               MOVE 'N' TO MIGRATION-OK-SW
+               DISPLAY ' Kunde inte skapa den nya PBSCOMPANY-posten.'
+               MOVE SQLCODE                 TO WN-MSG-SQLCODE
+               MOVE 'PBSCOMPANY'            TO WC-MSG-TBLCURS
+               MOVE '100-INSERT-PBSCOMPANY' TO WC-MSG-PARA
+               PERFORM Z0900-ERROR-ROUTINE
+           END-IF.
+      ***********************
+
+       100-RETIRE-OLD-ROW.
+      *    take the old row out of CUSTOMER/ADDR/FINDATA now that its
+      *    data lives in PBSCOMPANY, so it no longer turns up in
+      *    ordinary customer listings
+           EXEC SQL
+               DELETE FROM CUSTOMER
+               WHERE CUST_ID = 1
+           END-EXEC
+
+           IF SQLCODE NOT = ZERO
+               MOVE 'N' TO MIGRATION-OK-SW
+               DISPLAY ' Kunde inte ta bort den gamla CUSTOMER-posten.'
+               MOVE SQLCODE              TO WN-MSG-SQLCODE
+               MOVE 'CUSTOMER'           TO WC-MSG-TBLCURS
+               MOVE '100-RETIRE-OLD-ROW' TO WC-MSG-PARA
+               PERFORM Z0900-ERROR-ROUTINE
+           END-IF
+
+           IF MIGRATION-OK
+               EXEC SQL
+                   DELETE FROM ADDR
+                   WHERE ADDR_ID = :CUSTOMER-ADDR-ID
+               END-EXEC
+
+               IF SQLCODE NOT = ZERO
+                   MOVE 'N' TO MIGRATION-OK-SW
+                   DISPLAY ' Kunde inte ta bort den gamla ADDR-posten.'
+                   MOVE SQLCODE              TO WN-MSG-SQLCODE
+                   MOVE 'ADDR'               TO WC-MSG-TBLCURS
+                   MOVE '100-RETIRE-OLD-ROW' TO WC-MSG-PARA
+                   PERFORM Z0900-ERROR-ROUTINE
+               END-IF
+           END-IF
+
+           IF MIGRATION-OK
+               EXEC SQL
+                   DELETE FROM FINDATA
+                   WHERE FIN_ID = :CUSTOMER-FIN-ID
+               END-EXEC
+
+               IF SQLCODE NOT = ZERO
+                   MOVE 'N' TO MIGRATION-OK-SW
+                   DISPLAY ' Kunde inte ta bort den gamla '
+                           'FINDATA-posten.'
+                   MOVE SQLCODE              TO WN-MSG-SQLCODE
+                   MOVE 'FINDATA'            TO WC-MSG-TBLCURS
+                   MOVE '100-RETIRE-OLD-ROW' TO WC-MSG-PARA
+                   PERFORM Z0900-ERROR-ROUTINE
+               END-IF
+           END-IF
+
+           IF MIGRATION-OK
+               DISPLAY ' Den gamla PBS-kundposten har tagits bort.'
+           END-IF.
+      ***********************
+
+       Z0900-ERROR-ROUTINE.
+           COPY Z0900-error-routine.
+      ***********************
