@@ -0,0 +1,683 @@
+      **********************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. debtormenu IS INITIAL.
+      *
+      * Authors: Peter B, Bertil K and Sergejs S.
+      * Purpose: Maintain debtor register database table
+      * Initial Version Created: 2014-03-19
+      *
+      **********************************************************
+       ENVIRONMENT DIVISION.
+      *---------------------------------------------------------
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *---------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      **********************************************************
+       DATA DIVISION.
+      *---------------------------------------------------------
+       FILE SECTION.
+      **********************************************************
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+           EXEC SQL INCLUDE DEBTOR END-EXEC.
+
+           EXEC SQL INCLUDE ADDR END-EXEC.
+
+      **********************************************************
+      *    cursor area
+      **********************************************************
+
+      *    list aktiva gäldenärer
+           EXEC SQL
+               DECLARE BCURSD1 CURSOR FOR
+               SELECT D.DEBT_ID, D.NAME, D.CONTACT
+               FROM TUTORIAL.DEBTOR D
+               WHERE D.ACTIVE = 'Y'
+               ORDER BY D.DEBT_ID
+           END-EXEC
+
+      *    get highest primary key
+           EXEC SQL
+               DECLARE BCURSD2 CURSOR FOR
+               SELECT DEBT_ID
+               FROM TUTORIAL.DEBTOR
+               ORDER BY DEBT_ID DESC
+           END-EXEC
+
+      *    get highest primary key in ADDR table
+           EXEC SQL
+               DECLARE BCURSD3 CURSOR FOR
+               SELECT ADDR_ID
+               FROM TUTORIAL.ADDR
+               ORDER BY ADDR_ID DESC
+           END-EXEC
+
+      **********************************************************
+      *    switches
+       01  menu-switches.
+           05 is-exit-update-menu-switch      PIC X(1) VALUE 'N'.
+               88  is-exit-update-menu                 VALUE 'Y'.
+           05 is-exit-add-menu-switch         PIC X(1) VALUE 'N'.
+               88  is-exit-add-menu                    VALUE 'Y'.
+           05 is-existing-id-number-switch    PIC X(1) VALUE 'N'.
+               88  is-existing-id-number               VALUE 'Y'.
+           05 is-invalid-user-input-switch    PIC X(1) VALUE 'N'.
+               88  is-invalid-user-input               VALUE 'Y'.
+           05 is-add-data-saved-switch        PIC X(1) VALUE 'N'.
+               88  is-add-data-saved                    VALUE 'Y'.
+           05 is-complete-data-switch         PIC X(1) VALUE 'N'.
+               88  is-complete-data                    VALUE 'Y'.
+           05 is-addr-data-ok-switch          PIC X(1) VALUE 'N'.
+               88  is-addr-data-ok                     VALUE 'Y'.
+           05 is-debtor-data-ok-switch        PIC X(1) VALUE 'N'.
+               88  is-debtor-data-ok                    VALUE 'Y'.
+
+
+      *    working storage data for error routine
+           COPY Z0900-error-wkstg.
+
+      *    Various generic variables
+       01  wc-accept                    PIC X(2)     VALUE SPACE.
+       01  we-debt-id                   PIC Z9       VALUE ZERO.
+       01  we-sqlrows                   PIC Z9       VALUE ZERO.
+
+      *    indicator variable for nullable DEBTOR.NOTE
+       01  ind-note                     PIC S9(4)    COMP.
+
+      *    Updating table variables
+       01  w9-debt-id                   PIC S9(9)           COMP.
+       01  w9-addr-id                   PIC S9(9)           COMP.
+       01  wc-name                      PIC X(40)    VALUE SPACE.
+       01  wc-contact                   PIC X(40)    VALUE SPACE.
+       01  wc-note                      PIC X(40)    VALUE SPACE.
+       01  wc-street                    PIC X(40)    VALUE SPACE.
+       01  wc-postno                    PIC X(5)     VALUE SPACE.
+       01  wc-place                     PIC X(30)    VALUE SPACE.
+       01  wc-active                    PIC X(1)     VALUE 'Y'.
+
+
+      *    Various constants
+       01  HEADLINE                     PIC X(78)   VALUE ALL '-'.
+
+       LINKAGE SECTION.
+       01  lc-accept                    PIC X(2)    VALUE SPACE.
+       01  lc-operator-role             PIC X(1)    VALUE SPACE.
+               88  lc-is-admin-operator             VALUE 'A'.
+
+      **********************************************************
+       PROCEDURE DIVISION USING lc-accept, lc-operator-role.
+       0000-debtormenu.
+
+      *    current source file to error handler
+           MOVE 'debtormenu.cbl' TO wc-msg-srcfile
+
+           EVALUATE lc-accept
+
+               WHEN '81'
+                   PERFORM M0110-list-debtors
+               WHEN '82'
+                   PERFORM M0120-update-debtor
+               WHEN '83'
+                   PERFORM M0160-add-debtor
+               WHEN '84'
+                   PERFORM M0170-deactivate-debtor
+               WHEN OTHER
+                   DISPLAY 'Fel menyval från huvudprogram!'
+           END-EVALUATE
+
+           EXIT PROGRAM
+           .
+
+
+      **********************************************************
+       M0110-list-debtors.
+
+           PERFORM U0200-list-debtors
+
+           DISPLAY SPACE
+           DISPLAY 'Press <Enter> för att fortsätta...'
+           ACCEPT wc-accept
+
+           .
+
+      **********************************************************
+       M0120-update-debtor.
+
+           MOVE 'N' TO is-exit-update-menu-switch
+           PERFORM UNTIL is-exit-update-menu
+
+               DISPLAY HEADLINE
+               DISPLAY 'UPPDATERA GÄLDENÄRSREGISTER'
+               DISPLAY HEADLINE
+
+               DISPLAY 'A - Namn'
+               DISPLAY 'B - Kontaktperson'
+               DISPLAY 'C - Anteckning'
+               DISPLAY 'D - Adress'
+               DISPLAY SPACE
+               DISPLAY 'X - Tillbaka till föregående meny'
+
+               DISPLAY HEADLINE
+               DISPLAY ': ' WITH NO ADVANCING
+               ACCEPT wc-accept
+
+               EVALUATE FUNCTION UPPER-CASE(wc-accept)
+                   WHEN 'A'
+                       PERFORM M0130-update-name
+                   WHEN 'B'
+                       PERFORM M0140-update-contact
+                   WHEN 'C'
+                       PERFORM M0150-update-note
+                   WHEN 'D'
+                       PERFORM M0155-update-address
+                   WHEN 'X'
+                       SET is-exit-update-menu TO TRUE
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY 'Ogiltigt val!'
+               END-EVALUATE
+
+           END-PERFORM
+           .
+      **********************************************************
+       M0130-update-name.
+
+           PERFORM U0100-confirm-id-number
+
+           IF is-existing-id-number
+
+               DISPLAY HEADLINE
+               DISPLAY 'Existerande namn: ' wc-name
+               DISPLAY 'Ge ett nytt namn'
+               DISPLAY ': ' WITH NO ADVANCING
+               ACCEPT wc-name(1:40)
+
+               EXEC SQL
+                   UPDATE TUTORIAL.DEBTOR
+                   SET NAME = :wc-name
+                   WHERE DEBT_ID = :w9-debt-id
+               END-EXEC
+
+               IF SQLCODE = ZERO
+                   DISPLAY 'Namnet har uppdaterats!'
+               ELSE
+                   DISPLAY 'Ett problem uppstod vid uppdateringen!'
+
+      *            add error trace information
+                   MOVE  SQLCODE            TO wn-msg-sqlcode
+                   MOVE 'TUTORIAL.DEBTOR'   TO wc-msg-tblcurs
+                   MOVE 'M0130-update-name' TO wc-msg-para
+
+                   PERFORM Z0900-error-routine
+               END-IF
+
+           ELSE
+               DISPLAY 'Ogiltigt id nummer - se meny 81'
+           END-IF
+           .
+
+      **********************************************************
+       M0140-update-contact.
+
+           PERFORM U0100-confirm-id-number
+
+           IF is-existing-id-number
+
+               DISPLAY HEADLINE
+               DISPLAY 'Existerande kontaktperson: ' wc-contact
+               DISPLAY 'Ge en ny kontaktperson'
+               DISPLAY ': ' WITH NO ADVANCING
+               ACCEPT wc-contact(1:40)
+
+               EXEC SQL
+                   UPDATE TUTORIAL.DEBTOR
+                   SET CONTACT = :wc-contact
+                   WHERE DEBT_ID = :w9-debt-id
+               END-EXEC
+
+               IF SQLCODE = ZERO
+                   DISPLAY 'Kontaktpersonen har uppdaterats!'
+               ELSE
+                   DISPLAY 'Ett problem uppstod vid uppdateringen!'
+
+      *            add error trace information
+                   MOVE  SQLCODE               TO wn-msg-sqlcode
+                   MOVE 'TUTORIAL.DEBTOR'      TO wc-msg-tblcurs
+                   MOVE 'M0140-update-contact' TO wc-msg-para
+
+                   PERFORM Z0900-error-routine
+               END-IF
+
+           ELSE
+               DISPLAY 'Ogiltigt id nummer - se meny 81'
+           END-IF
+           .
+
+      **********************************************************
+       M0150-update-note.
+
+           PERFORM U0100-confirm-id-number
+
+           IF is-existing-id-number
+
+               DISPLAY HEADLINE
+               DISPLAY 'Existerande anteckning: ' wc-note
+               DISPLAY 'Ge en ny anteckning (optional)'
+               DISPLAY ': ' WITH NO ADVANCING
+               MOVE SPACE TO wc-note
+               ACCEPT wc-note(1:40)
+
+               IF wc-note = SPACE
+                   MOVE -1 TO ind-note
+               ELSE
+                   MOVE ZERO TO ind-note
+               END-IF
+
+               EXEC SQL
+                   UPDATE TUTORIAL.DEBTOR
+                   SET NOTE = :wc-note:ind-note
+                   WHERE DEBT_ID = :w9-debt-id
+               END-EXEC
+
+               IF SQLCODE = ZERO
+                   DISPLAY 'Anteckningen har uppdaterats!'
+               ELSE
+                   DISPLAY 'Ett problem uppstod vid uppdateringen!'
+
+      *            add error trace information
+                   MOVE  SQLCODE            TO wn-msg-sqlcode
+                   MOVE 'TUTORIAL.DEBTOR'   TO wc-msg-tblcurs
+                   MOVE 'M0150-update-note' TO wc-msg-para
+
+                   PERFORM Z0900-error-routine
+               END-IF
+
+           ELSE
+               DISPLAY 'Ogiltigt id nummer - se meny 81'
+           END-IF
+           .
+
+      **********************************************************
+       M0155-update-address.
+
+           PERFORM U0100-confirm-id-number
+
+           IF is-existing-id-number
+
+               DISPLAY HEADLINE
+               DISPLAY 'Existerande gatuadress: ' wc-street
+               DISPLAY 'Ge en ny gatuadress'
+               DISPLAY ': ' WITH NO ADVANCING
+               ACCEPT wc-street(1:40)
+
+               DISPLAY 'Existerande postnummer: ' wc-postno
+               DISPLAY 'Ge ett nytt postnummer'
+               DISPLAY ': ' WITH NO ADVANCING
+               ACCEPT wc-postno(1:5)
+
+               DISPLAY 'Existerande postort: ' wc-place
+               DISPLAY 'Ge en ny postort'
+               DISPLAY ': ' WITH NO ADVANCING
+               ACCEPT wc-place(1:30)
+
+               EXEC SQL
+                   UPDATE TUTORIAL.ADDR
+                   SET STREET = :wc-street,
+                       POSTNO = :wc-postno,
+                       PLACE = :wc-place
+                   WHERE ADDR_ID = :w9-addr-id
+               END-EXEC
+
+               IF SQLCODE = ZERO
+                   DISPLAY 'Adressen har uppdaterats!'
+               ELSE
+                   DISPLAY 'Ett problem uppstod vid uppdateringen!'
+
+      *            add error trace information
+                   MOVE  SQLCODE              TO wn-msg-sqlcode
+                   MOVE 'TUTORIAL.ADDR'       TO wc-msg-tblcurs
+                   MOVE 'M0155-update-address' TO wc-msg-para
+
+                   PERFORM Z0900-error-routine
+               END-IF
+
+           ELSE
+               DISPLAY 'Ogiltigt id nummer - se meny 81'
+           END-IF
+           .
+
+      **********************************************************
+       M0160-add-debtor.
+
+           MOVE 'N' TO is-invalid-user-input-switch
+
+           DISPLAY HEADLINE
+           DISPLAY 'Ge namn på ny gäldenär'
+           DISPLAY ': ' WITH NO ADVANCING
+           ACCEPT wc-name(1:40)
+
+           DISPLAY HEADLINE
+           DISPLAY 'Ge kontaktperson'
+           DISPLAY ': ' WITH NO ADVANCING
+           ACCEPT wc-contact(1:40)
+
+           DISPLAY HEADLINE
+           DISPLAY 'Ge en anteckning (optional)'
+           DISPLAY ': ' WITH NO ADVANCING
+           MOVE SPACE TO wc-note
+           ACCEPT wc-note(1:40)
+
+           DISPLAY HEADLINE
+           DISPLAY 'Ge gatuadress'
+           DISPLAY ': ' WITH NO ADVANCING
+           ACCEPT wc-street(1:40)
+
+           DISPLAY HEADLINE
+           DISPLAY 'Ge postnummer'
+           DISPLAY ': ' WITH NO ADVANCING
+           ACCEPT wc-postno(1:5)
+
+           DISPLAY HEADLINE
+           DISPLAY 'Ge postort'
+           DISPLAY ': ' WITH NO ADVANCING
+           ACCEPT wc-place(1:30)
+
+           IF wc-name = SPACE OR wc-contact = SPACE
+                           OR wc-street = SPACE
+                           OR wc-postno = SPACE OR wc-place = SPACE
+               SET is-invalid-user-input TO TRUE
+           END-IF
+
+           IF is-invalid-user-input
+               DISPLAY 'Givna indata är fel eller saknas - försök om'
+           ELSE
+               MOVE 'N' TO is-addr-data-ok-switch
+               MOVE 'N' TO is-debtor-data-ok-switch
+
+               PERFORM M0161-add-to-addr
+
+               PERFORM M0162-add-to-debtor
+
+               IF is-addr-data-ok AND is-debtor-data-ok
+                   DISPLAY HEADLINE
+                   DISPLAY 'Ny gäldenär upplagd!'
+               ELSE
+                   DISPLAY HEADLINE
+                   DISPLAY 'Databasfel. Gäldenären kunde inte sparas'
+               END-IF
+
+           END-IF
+
+           .
+
+      **********************************************************
+       M0161-add-to-addr.
+
+           EXEC SQL
+               OPEN BCURSD3
+           END-EXEC
+
+           EXEC SQL
+               FETCH BCURSD3
+               INTO :w9-addr-id
+           END-EXEC
+
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'Ett problem uppstod för att hitta nästa rad!'
+
+      *        add error trace information
+               MOVE  SQLCODE               TO wn-msg-sqlcode
+               MOVE 'BCURSD3'              TO wc-msg-tblcurs
+               MOVE 'M0161-add-to-addr'    TO wc-msg-para
+
+               PERFORM Z0900-error-routine
+           ELSE
+               ADD 1 TO w9-addr-id
+
+               EXEC SQL
+                   INSERT INTO TUTORIAL.ADDR
+                   VALUES (:w9-addr-id, :wc-street,
+                           :wc-postno, :wc-place)
+               END-EXEC
+
+               IF SQLCODE NOT = ZERO
+                   DISPLAY 'Adressen kunde inte läggas till'
+
+      *            add error trace information
+                   MOVE  SQLCODE            TO wn-msg-sqlcode
+                   MOVE 'TUTORIAL.ADDR'     TO wc-msg-tblcurs
+                   MOVE 'M0161-add-to-addr' TO wc-msg-para
+
+                   PERFORM Z0900-error-routine
+               ELSE
+                   MOVE SQLERRD(3) TO we-sqlrows
+                   DISPLAY we-sqlrows ' rad har lagts till i ADDR'
+                   SET is-addr-data-ok TO TRUE
+               END-IF
+
+           END-IF
+
+           EXEC SQL
+               CLOSE BCURSD3
+           END-EXEC
+
+           .
+
+      **********************************************************
+       M0162-add-to-debtor.
+
+           IF wc-note = SPACE
+               MOVE -1 TO ind-note
+           ELSE
+               MOVE ZERO TO ind-note
+           END-IF
+
+           EXEC SQL
+               OPEN BCURSD2
+           END-EXEC
+
+           EXEC SQL
+               FETCH BCURSD2
+               INTO :w9-debt-id
+           END-EXEC
+
+           IF SQLCODE NOT = ZERO
+               MOVE ZERO TO w9-debt-id
+           END-IF
+
+           EXEC SQL
+               CLOSE BCURSD2
+           END-EXEC
+
+           ADD 1 TO w9-debt-id
+
+           EXEC SQL
+               INSERT INTO TUTORIAL.DEBTOR
+               VALUES (:w9-debt-id, :wc-name, :wc-contact,
+                       :wc-note:ind-note, :w9-addr-id, 'Y')
+           END-EXEC
+
+           IF SQLCODE = ZERO
+               MOVE SQLERRD(3) TO we-sqlrows
+               DISPLAY we-sqlrows ' rad har lagts till i DEBTOR'
+               SET is-debtor-data-ok TO TRUE
+           ELSE
+               DISPLAY 'Gäldenärens basdata kunde inte läggas till!'
+
+      *        add error trace information
+               MOVE  SQLCODE               TO wn-msg-sqlcode
+               MOVE 'TUTORIAL.DEBTOR'      TO wc-msg-tblcurs
+               MOVE 'M0162-add-to-debtor'  TO wc-msg-para
+
+               PERFORM Z0900-error-routine
+           END-IF
+           .
+
+      **********************************************************
+       M0170-deactivate-debtor.
+
+           IF NOT lc-is-admin-operator
+               DISPLAY 'Behörighet saknas för denna funktion!'
+           ELSE
+               PERFORM U0100-confirm-id-number
+
+               IF is-existing-id-number
+
+                   DISPLAY HEADLINE
+               DISPLAY 'Följande gäldenär kommer att inaktiveras:'
+                   DISPLAY 'Namn: ' wc-name
+                   DISPLAY 'Kontaktperson: ' wc-contact
+               DISPLAY 'Är du säker på att du vill inaktivera [y/N]?'
+                   DISPLAY ': ' WITH NO ADVANCING
+
+                   ACCEPT wc-accept
+                   IF FUNCTION UPPER-CASE(wc-accept) = 'Y'
+
+                       EXEC SQL
+                           UPDATE TUTORIAL.DEBTOR
+                           SET ACTIVE = 'N'
+                           WHERE DEBT_ID = :w9-debt-id
+                       END-EXEC
+
+                       IF SQLCODE = ZERO
+                           DISPLAY HEADLINE
+                           DISPLAY 'Gäldenär märkt för borttagning'
+                       ELSE
+                       DISPLAY 'Ett problem uppstod vid inaktivering'
+
+      *                    add error trace information
+                           MOVE  SQLCODE          TO wn-msg-sqlcode
+                           MOVE 'TUTORIAL.DEBTOR' TO wc-msg-tblcurs
+                           MOVE 'M0170-deactivate-debtor'
+                               TO wc-msg-para
+
+                           PERFORM Z0900-error-routine
+                       END-IF
+
+                   ELSE
+                       DISPLAY HEADLINE
+                       DISPLAY 'Inaktivering avbröts av användaren'
+                   END-IF
+
+               ELSE
+                   DISPLAY 'Ogiltigt id nummer'
+               END-IF
+           END-IF
+           .
+
+
+      **********************************************************
+       U0100-confirm-id-number.
+
+           MOVE 'N' TO is-existing-id-number-switch
+
+           PERFORM U0200-list-debtors
+
+           DISPLAY HEADLINE
+           DISPLAY 'Ge id-nummer för åtgärd'
+           DISPLAY ': ' WITH NO ADVANCING
+           ACCEPT w9-debt-id
+
+           EXEC SQL
+               SELECT DISTINCT D.NAME, D.CONTACT, D.NOTE, D.ADDR_ID
+                   INTO :wc-name, :wc-contact, :wc-note:ind-note,
+                        :w9-addr-id
+                   FROM TUTORIAL.DEBTOR D
+                   WHERE D.DEBT_ID = :w9-debt-id
+                   AND D.ACTIVE = 'Y'
+           END-EXEC
+
+           IF SQLSTATE = "00000"
+                SET is-existing-id-number TO TRUE
+
+                IF ind-note < ZERO
+                    MOVE SPACE TO wc-note
+                END-IF
+
+                EXEC SQL
+                    SELECT STREET, POSTNO, PLACE
+                    INTO :wc-street, :wc-postno, :wc-place
+                    FROM TUTORIAL.ADDR
+                    WHERE ADDR_ID = :w9-addr-id
+                END-EXEC
+
+           ELSE
+               IF SQLSTATE NOT = "02000"
+
+      *            add error trace information
+                   MOVE  SQLCODE                  TO wn-msg-sqlcode
+                   MOVE 'TUTORIAL.DEBTOR'         TO wc-msg-tblcurs
+                   MOVE 'U0100-confirm-id-number' TO wc-msg-para
+
+                   PERFORM Z0900-error-routine
+               END-IF
+           END-IF
+
+           .
+
+      **********************************************************
+       U0200-list-debtors.
+
+           DISPLAY HEADLINE
+           DISPLAY 'GÄLDENÄRSREGISTER'
+           DISPLAY HEADLINE
+           DISPLAY 'Id|Namn                |Kontaktperson'
+           DISPLAY HEADLINE
+
+           EXEC SQL
+               OPEN BCURSD1
+           END-EXEC
+
+           EXEC SQL
+               FETCH BCURSD1
+                   INTO :DEBTOR-DEBT-ID, :DEBTOR-NAME,
+                        :DEBTOR-CONTACT
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = ZERO
+
+               MOVE DEBTOR-DEBT-ID TO we-debt-id
+               DISPLAY we-debt-id
+                       '|' DEBTOR-NAME
+                       '|' DEBTOR-CONTACT
+
+      *        fetch next row
+               EXEC SQL
+               FETCH BCURSD1
+                   INTO :DEBTOR-DEBT-ID, :DEBTOR-NAME,
+                        :DEBTOR-CONTACT
+               END-EXEC
+
+           END-PERFORM
+
+      *    end of data
+           IF SQLSTATE NOT = "02000"
+
+      *        add error trace information
+               MOVE  SQLCODE                  TO wn-msg-sqlcode
+               MOVE 'BCURSD1'                 TO wc-msg-tblcurs
+               MOVE 'U0200-list-debtors'      TO wc-msg-para
+
+               PERFORM Z0900-error-routine
+           END-IF
+
+      *    close cursor
+           EXEC SQL
+               CLOSE BCURSD1
+           END-EXEC
+
+           .
+
+      **********************************************************
+       Z0900-error-routine.
+
+      *    requires the ending dot (and no extension)!
+           COPY Z0900-error-routine.
+           .
+
+      **********************************************************
