@@ -16,6 +16,9 @@
            select output-file assign to 'output.tex'
                organization is line sequential.
 
+           select reconcile-report assign to 'reconcile.txt'
+               organization is line sequential.
+
        *>*******************************************************
        DATA DIVISION.
        *>-------------------------------------------------------
@@ -23,7 +26,11 @@
 
        FD output-file.
        01  output-rec.
-           05 filler                       pic x(120).
+           05 output-line                  pic x(120).
+
+       FD reconcile-report.
+       01  reconcile-rec.
+           05 reconcile-line               pic x(120).
 
        *>*******************************************************
        WORKING-STORAGE SECTION.
@@ -44,7 +51,16 @@
 
            exec sql include ITEM end-exec.
 
-           exec sql include DEBTOR end-exec
+           exec sql include DEBTOR end-exec.
+
+           exec sql include OUTLOG end-exec.
+
+       *>-------------------------------------------------------
+       *> SQLCODE error trace/reporting fields, shared with the
+       *> other programs in this system
+           COPY Z0900-error-wkstg.
+
+       01 wc-accept                          pic x(2) value space.
 
        *>-------------------------------------------------------
        *> Counters etc.
@@ -52,17 +68,116 @@
        01 wn-current-adress-no               pic s9(9) comp.
        01 wn-current-invoice-no              pic s9(9) comp.
        01 wn-current-invoice-item-no         pic s9(9) comp.
-       01 wn-cur-cust-no  redefines customer-custno x(10)
-                                               usage display.
+       01 wn-current-debtor-no               pic s9(9) comp.
+
+       *>-------------------------------------------------------
+       *> switch for the single-invoice reprint mode
+       01 wn-single-invoice-switch           pic x(1) value 'N'.
+           88 wn-single-invoice-found                value 'Y'.
 
        *>-------------------------------------------------------
        *> Filenames
        01 old-filename                       pic x(30) value
-      -                                              'output-file.tex'.
+      -                                              'output.tex'.
        01 new-filename                       pic x(30) value space.
+       01 pdf-filename                       pic x(30) value space.
+       01 wc-pdflatex-command                pic x(200) value space.
 
        01 file-status                        pic xx comp-x.
 
+      *> CBL_RENAME_FILE's return-code, captured right away since
+      *> C0350-generate-pdf's own CALL 'SYSTEM' overwrites the
+      *> RETURN-CODE special register before OUTLOG gets logged
+       01 wn-rename-resultcode               pic s9(9) comp
+                                              value zero.
+
+       *>-------------------------------------------------------
+       *> fields used to log a print/send attempt to OUTLOG and to
+       *> email the rendered invoice to the customer
+       01 wn-next-outlog-id                  pic s9(9) comp.
+       01 wc-outlog-actioncode               pic x(1) value space.
+       01 wn-outlog-resultcode               pic s9(4) comp value zero.
+       01 wc-today-date                      pic x(10) value space.
+       01 TODAYS-DATE-SEND.
+           05  T-YEAR-SEND                   pic x(4).
+           05  T-MONTH-SEND                  pic x(2).
+           05  T-DAY-SEND                    pic x(2).
+           05  FILLER                        pic x(13).
+       01 wc-mail-command                    pic x(200) value space.
+       01 wn-email-idx                       pic s9(4) comp value zero.
+       01 wc-email-char                      pic x value space.
+       01 email-is-valid-sw                  pic x value 'Y'.
+           88 email-is-valid                     value 'Y'.
+
+       *>-------------------------------------------------------
+       *> fields used by the nightly reconciliation run, which
+       *> checks the OUTLOG rows logged today against the files
+       *> that C0300-print-one-invoice / D0400-print-one-reminder
+       *> should have left behind on disk
+       01 wn-reconcile-checked-count         pic 9(7) value zero.
+       01 wn-reconcile-missing-count         pic 9(7) value zero.
+       01 wc-reconcile-filename              pic x(30) value space.
+       01 wr-file-check-info                 pic x(20) value space.
+
+       *>-------------------------------------------------------
+       *> Invoice total work fields
+       01 wn-netto-sum                       pic s9(7)v9(2) comp-3
+                                              value zero.
+       01 wn-invoice-sum                     pic s9(7)v9(2) comp-3
+                                              value zero.
+       01 wn-vat                             pic s9(7)v9(2) comp-3
+                                              value zero.
+       01 wn-even-sum                        pic s9(5)v9(2) comp-3
+                                              value zero.
+       01 wn-intrest-rate                    pic s9(3)v9(2) comp-3
+                                              value zero.
+
+       *>-------------------------------------------------------
+       *> invoice-vat expressed as a whole percentage, and the
+       *> printed "Moms NN%" label built from it, so the footer
+       *> always shows the rate actually used on that invoice
+       *> instead of a fixed figure
+       01 wn-vat-pct                         pic 999 value zero.
+       01 wc-vat-pct-ed                      pic zz9.
+       01 wc-vat-label                       pic x(18) value space.
+
+       *>-------------------------------------------------------
+       *> invoice item pagination - a fixed number of item lines
+       *> per page; the header (with a "Sida X av Y" label) is
+       *> reprinted at the top of every page
+       01 wn-max-lines-per-page              pic 9(3) value 20.
+       01 wn-invoice-item-count              pic s9(9) comp value zero.
+       01 wn-page-number                     pic 9(3) value zero.
+       01 wn-total-pages                     pic 9(3) value zero.
+       01 wn-lines-on-page                   pic 9(3) value zero.
+       01 wc-page-ed                         pic zz9.
+       01 wc-totalpage-ed                    pic zz9.
+       01 wc-page-label                      pic x(20) value space.
+
+       *>-------------------------------------------------------
+       *> batch-run progress counter; INVSTATE (set per invoice in
+       *> C0300-print-one-invoice) is the actual restart checkpoint -
+       *> cur-invoices only ever selects invstate = 0 rows, so a run
+       *> that dies partway through can simply be started again and
+       *> will pick up exactly where it left off
+       01 wn-batch-printed-count             pic 9(7) value zero.
+
+       *>-------------------------------------------------------
+       *> dunning/reminder run work fields
+       01 wn-dunning-printed-count           pic 9(7) value zero.
+       01 wn-overdue-amount                  pic s9(7)v9(2) comp-3
+                                              value zero.
+       01 wc-dunning-duedate                 pic x(10) value space.
+
+       *>-------------------------------------------------------
+       *> Edited fields used to string numeric amounts onto a
+       *> printed line
+       01 wr-edit-fields.
+           05 wc-ed-qty                      pic zzzz9.99.
+           05 wc-ed-price                    pic zzzzzz9.99.
+           05 wc-ed-sum                      pic zzzzzz9.99.
+           05 wc-ed-intrest                  pic zz9.99.
+
 
 
        *>-------------------------------------------------------
@@ -82,17 +197,19 @@
                        where addr_id = :wn-current-adress-no
            end-exec
 
-       *>  for customer invoices
+       *>  for customer invoices not yet printed
            exec sql
                declare cur-invoices cursor for
                    select debt_id,
                           invno,
                           custno,
                           invdate,
-                          vat
+                          vat,
+                          inv_id,
+                          currency
                        from invoice
-                       where customer_id =
-                                   :wn-current-customer-no
+                       where cust_id = :wn-current-customer-no
+                         and invstate = 0
            end-exec.
 
        *>  for invoice items
@@ -103,6 +220,64 @@
                        where inv_id = :wn-current-invoice-no
            end-exec
 
+       *>  get highest primary key in OUTLOG table
+           exec sql
+               declare cur-outlog-id cursor for
+                   select outlog_id
+                       from outlog
+                       order by outlog_id desc
+           end-exec
+
+       *>  for dunning run: every debtor with at least one invoice
+       *>  past its customer's due date and not yet fully paid off
+           exec sql
+               declare cur-overdue-debtors cursor for
+                   select distinct i.debt_id
+                       from invoice i, customer c
+                       where i.cust_id = c.cust_id
+                         and i.invstate not = 9
+                         and (i.invdate + c.duedays days)
+                             < current date
+                       order by i.debt_id
+           end-exec
+
+       *>  for dunning run: the current debtor's overdue invoices
+           exec sql
+               declare cur-overdue-invoices cursor for
+                   select i.cust_id,
+                          i.invno,
+                          i.custno,
+                          i.invdate,
+                          i.inv_id,
+                          c.delrate,
+                          char(i.invdate + c.duedays days),
+                          (select coalesce(sum(it.qty*it.price), 0)
+                               from invitem ii, item it
+                               where ii.inv_id = i.inv_id
+                                 and it.item_id = ii.item_id)
+                              - i.paidamt
+                       from invoice i, customer c
+                       where i.cust_id = c.cust_id
+                         and i.debt_id = :wn-current-debtor-no
+                         and i.invstate not = 9
+                         and (i.invdate + c.duedays days)
+                             < current date
+                       order by i.invno
+           end-exec
+
+       *>  for the nightly reconciliation run: every OUTLOG entry
+       *>  logged today for a printed invoice or reminder, i.e.
+       *>  every file that is supposed to exist on disk today
+           exec sql
+               declare cur-reconcile cursor for
+                   select o.invno, o.actioncode, c.custno
+                       from outlog o, customer c
+                       where o.cust_id = c.cust_id
+                         and o.procdate = :wc-today-date
+                         and o.actioncode in ('P', 'R')
+                       order by o.outlog_id
+           end-exec
+
 
        *>-------------------------------------------------------
        *> Working records
@@ -123,14 +298,109 @@
        01 wr-invoice-header.
            05 wc-header-pad                  pic x(30) value all ' '.
 
+       *>-------------------------------------------------------
+       *> line used to build each printed row before it is
+       *> written to output-file
+       01 wc-print-line                      pic x(120) value space.
+
+       *>-------------------------------------------------------
+       *> the mode/custno/invno actually processed by A0200-run,
+       *> set either from the command line (standalone executable,
+       *> run by run-nightly-batch.sh) or from the USING arguments
+       *> on the SUBMIT-SINGLE-INVOICE entry (interactive single-
+       *> invoice calls from pbs.cbl)
+       01 wc-run-mode                        pic x(2) value space.
+       01 wc-run-custno                      pic x(10) value space.
+       01 wc-run-invno                       pic x(16) value space.
+       01 wc-command-line                    pic x(80) value space.
 
+       *>-------------------------------------------------------
+       *>  linkage area
+       LINKAGE SECTION.
+       01 lc-mode                            pic x(2) value space.
+       01 lc-custno                          pic x(10) value space.
+       01 lc-invno                           pic x(16) value space.
 
        *>*******************************************************
+       *>  this is a standalone executable (run directly by
+       *>  run-nightly-batch.sh), not a CALLed subprogram, so this
+       *>  entry takes no USING clause - the mode comes off the
+       *>  command line instead. The SUBMIT-SINGLE-INVOICE entry
+       *>  below is the one pbs.cbl CALLs for interactive single-
+       *>  invoice work, where custno/invno are also needed.
        PROCEDURE DIVISION.
        0000-main.
 
-           PERFORM A0100-init
-           PERFORM B0100-submit-invoices
+           move 'submit-invoices.cbl' to wc-msg-srcfile
+
+           accept wc-command-line from command-line
+           move wc-command-line(1:2) to wc-run-mode
+
+           perform A0200-run
+
+           goback
+           .
+
+       *>*******************************************************
+       ENTRY 'SUBMIT-SINGLE-INVOICE' USING lc-mode lc-custno lc-invno.
+
+           move 'submit-invoices.cbl' to wc-msg-srcfile
+
+           move lc-mode   to wc-run-mode
+           move lc-custno to wc-run-custno
+           move lc-invno  to wc-run-invno
+
+           perform A0200-run
+
+           goback
+           .
+
+       *>*******************************************************
+       A0200-run.
+
+           evaluate wc-run-mode
+               when '22'
+                   perform A0150-init-single-invoice
+                   if wn-single-invoice-found
+                       perform C0300-print-one-invoice
+                       exec sql
+                           close cur-invoice-items
+                       end-exec
+
+                       if sqlcode not = zero
+                           move sqlcode      to wn-msg-sqlcode
+                           move 'CUR-INVOICE-ITEMS' to wc-msg-tblcurs
+                           move 'A0200-run'   to wc-msg-para
+                           perform Z0900-error-routine
+                       end-if
+                   end-if
+               when '27'
+                   perform A0150-init-single-invoice
+                   if wn-single-invoice-found
+                       perform C0300-print-one-invoice
+                       perform C0800-send-invoice-email
+                       exec sql
+                           close cur-invoice-items
+                       end-exec
+
+                       if sqlcode not = zero
+                           move sqlcode      to wn-msg-sqlcode
+                           move 'CUR-INVOICE-ITEMS' to wc-msg-tblcurs
+                           move 'A0200-run'   to wc-msg-para
+                           perform Z0900-error-routine
+                       end-if
+                   end-if
+               when '28'
+                   perform D0100-init-dunning
+                   perform D0200-run-dunning
+               when '29'
+                   perform E0100-init-reconcile
+                   perform E0200-run-reconcile
+               when other
+                   perform A0100-init
+                   perform B0100-submit-invoices
+           end-evaluate
+
            PERFORM Z0100-exit-application
 
            GOBACK
@@ -144,6 +414,13 @@
                open cur-customers
            end-exec
 
+           if sqlcode not = zero
+               move sqlcode              to wn-msg-sqlcode
+               move 'CUR-CUSTOMERS'      to wc-msg-tblcurs
+               move 'A0100-init'         to wc-msg-para
+               perform Z0900-error-routine
+           end-if
+
            exec sql
                fetch cur-customers into
                    :customer-cust-id,
@@ -151,6 +428,13 @@
                    :customer-addr-id
            end-exec
 
+           if sqlcode not = zero and sqlcode not = 100
+               move sqlcode              to wn-msg-sqlcode
+               move 'CUR-CUSTOMERS'      to wc-msg-tblcurs
+               move 'A0100-init'         to wc-msg-para
+               perform Z0900-error-routine
+           end-if
+
            move customer-cust-id to wn-current-customer-no
            move customer-addr-id to wn-current-adress-no
 
@@ -164,52 +448,73 @@
                    where addr_id = :wn-current-adress-no
            end-exec
 
+           if sqlcode not = zero
+               move sqlcode              to wn-msg-sqlcode
+               move 'TUTORIAL.ADDR'      to wc-msg-tblcurs
+               move 'A0100-init'         to wc-msg-para
+               perform Z0900-error-routine
+           end-if
+
        *>  Fetch first customers first invoice
            exec sql
                open cur-invoices
            end-exec
 
+           if sqlcode not = zero
+               move sqlcode              to wn-msg-sqlcode
+               move 'CUR-INVOICES'       to wc-msg-tblcurs
+               move 'A0100-init'         to wc-msg-para
+               perform Z0900-error-routine
+           end-if
+
            exec sql
                fetch cur-invoices into
                    :invoice-debt-id,
                    :invoice-invno,
                    :invoice-custno,
                    :invoice-invdate,
-                   :invoice-vat
+                   :invoice-vat,
+                   :invoice-inv-id,
+                   :invoice-currency
            end-exec
 
+           if sqlcode not = zero and sqlcode not = 100
+               move sqlcode              to wn-msg-sqlcode
+               move 'CUR-INVOICES'       to wc-msg-tblcurs
+               move 'A0100-init'         to wc-msg-para
+               perform Z0900-error-routine
+           end-if
+
+           move invoice-debt-id to wn-current-debtor-no
+           move invoice-inv-id  to wn-current-invoice-no
+
        *>  Get the debtor adress for the first invoice
-           exec sql
-               select name,
-                      contact,
-                      street,
-                      postnr,
-                      place
-               into   :wc-debtor-name,
-                      :wc-debtor-contact,
-                      :wc-debtor-street,
-                      :wc-debtor-postnr,
-                      :wc-debtor-place
-               from debtor, addr
-               where addr.addr_id = (select addr_id
-                                         from debtor
-                                         where debtor.debt_id
-                                               = invoice.debt_id
-                                               and
-                                               invoice.invoice_id
-                                               = :wn-current-invoice-no)
-           end-exec
+           perform C0100-get-debtor-address
 
        *> Get first invoice's invoice items and first invoice item
            exec sql
                open cur-invoice-items
            end-exec
 
+           if sqlcode not = zero
+               move sqlcode              to wn-msg-sqlcode
+               move 'CUR-INVOICE-ITEMS'  to wc-msg-tblcurs
+               move 'A0100-init'         to wc-msg-para
+               perform Z0900-error-routine
+           end-if
+
            exec sql
                fetch cur-invoice-items into
                    :invitem-item-id
            end-exec
 
+           if sqlcode not = zero and sqlcode not = 100
+               move sqlcode              to wn-msg-sqlcode
+               move 'CUR-INVOICE-ITEMS'  to wc-msg-tblcurs
+               move 'A0100-init'         to wc-msg-para
+               perform Z0900-error-routine
+           end-if
+
            exec sql
                select description, artno, unitdesc, qty, price
                    into :item-description,
@@ -220,291 +525,1354 @@
                    from item
                    where item_id = :invitem-item-id
            end-exec
+
+           if sqlcode not = zero
+               move sqlcode              to wn-msg-sqlcode
+               move 'TUTORIAL.ITEM'      to wc-msg-tblcurs
+               move 'A0100-init'         to wc-msg-para
+               perform Z0900-error-routine
+           end-if
+           .
+
+       *>*******************************************************
+       A0150-init-single-invoice.
+       *>  Locate one specific customer/invoice pair, passed in by
+       *>  the caller, and set up the same working fields A0100-init
+       *>  would so C0300-print-one-invoice can be reused unchanged.
+
+           move 'N' to wn-single-invoice-switch
+
+           exec sql
+               select inv_id, debt_id, cust_id, invdate, vat,
+                      currency
+                   into :invoice-inv-id,
+                        :invoice-debt-id,
+                        :invoice-cust-id,
+                        :invoice-invdate,
+                        :invoice-vat,
+                        :invoice-currency
+                   from invoice
+                   where custno = :wc-run-custno
+                     and invno  = :wc-run-invno
+           end-exec
+
+           if sqlcode not = zero
+               display 'Hittade ingen faktura med det kundnumret '
+                       'och fakturanumret.'
+           else
+               move wc-run-custno to invoice-custno
+               move wc-run-invno  to invoice-invno
+
+               move invoice-cust-id to wn-current-customer-no
+               move invoice-debt-id to wn-current-debtor-no
+               move invoice-inv-id  to wn-current-invoice-no
+
+               exec sql
+                   select custno, addr_id
+                       into :customer-custno,
+                            :customer-addr-id
+                       from customer
+                       where cust_id = :wn-current-customer-no
+               end-exec
+
+               if sqlcode not = zero
+                   move sqlcode           to wn-msg-sqlcode
+                   move 'TUTORIAL.CUSTOMER' to wc-msg-tblcurs
+                   move 'A0150-init-single-invoice' to wc-msg-para
+                   perform Z0900-error-routine
+               end-if
+
+               move customer-addr-id to wn-current-adress-no
+
+               perform C0100-get-debtor-address
+
+               exec sql
+                   open cur-invoice-items
+               end-exec
+
+               if sqlcode not = zero
+                   move sqlcode           to wn-msg-sqlcode
+                   move 'CUR-INVOICE-ITEMS' to wc-msg-tblcurs
+                   move 'A0150-init-single-invoice' to wc-msg-para
+                   perform Z0900-error-routine
+               end-if
+
+               exec sql
+                   fetch cur-invoice-items into
+                       :invitem-item-id
+               end-exec
+
+               if sqlcode not = zero and sqlcode not = 100
+                   move sqlcode           to wn-msg-sqlcode
+                   move 'CUR-INVOICE-ITEMS' to wc-msg-tblcurs
+                   move 'A0150-init-single-invoice' to wc-msg-para
+                   perform Z0900-error-routine
+               end-if
+
+               exec sql
+                   select description, artno, unitdesc, qty, price
+                       into :item-description,
+                            :item-artno,
+                            :item-unitdesc,
+                            :item-qty,
+                            :item-price
+                       from item
+                       where item_id = :invitem-item-id
+               end-exec
+
+               if sqlcode not = zero
+                   move sqlcode           to wn-msg-sqlcode
+                   move 'TUTORIAL.ITEM'   to wc-msg-tblcurs
+                   move 'A0150-init-single-invoice' to wc-msg-para
+                   perform Z0900-error-routine
+               end-if
+
+               move 'Y' to wn-single-invoice-switch
+           end-if
+           .
+
+       *>*******************************************************
+       C0100-get-debtor-address.
+
+           exec sql
+               select debtor.name,
+                      debtor.contact,
+                      addr.street,
+                      addr.postno,
+                      addr.place
+               into   :wc-debtor-name,
+                      :wc-debtor-contact,
+                      :wc-debtor-street,
+                      :wc-debtor-postnr,
+                      :wc-debtor-place
+               from debtor, addr
+               where debtor.addr_id = addr.addr_id
+                 and debtor.debt_id = :wn-current-debtor-no
+           end-exec
+
+           if sqlcode not = zero
+               move sqlcode                to wn-msg-sqlcode
+               move 'TUTORIAL.DEBTOR'      to wc-msg-tblcurs
+               move 'C0100-get-debtor-address' to wc-msg-para
+               perform Z0900-error-routine
+           end-if
+           .
+
+       *>*******************************************************
+       C0200-write-line.
+       *>  write the current contents of wc-print-line to the
+       *>  output file and clear it for the next line
+           move wc-print-line to output-line
+           write output-rec
+
+           move space to wc-print-line
            .
 
        *>*******************************************************
        B0100-submit-invoices.
+           move zero to wn-batch-printed-count
            perform B0200-create-invoices until sqlcode not = zero
+
+           display 'Fakturor utskrivna denna körning: '
+                   wn-batch-printed-count
            .
        *>*******************************************************
        B0200-create-invoices.
        *>  Outermost loop: loop thru all customers
            perform until sqlcode = 100
-       *>      middle loop: loop thru a customers invoices
+       *>      middle loop: loop thru a customers pending invoices
                perform until sqlcode = 100
 
-                   open output output-file
-                   display 'PBS' with no advancing
-                   display wc-header-pad with no advancing
-                   display 'Faktura' with no advancing
-                   display wc-header-pad with no advancing
-                   display 'Sida 1 av 1'
-                   display wc-header-pad with no advancing
-                   display wc-header-pad with no advancing
-                   display invoice-invno
-                   display wc-header-pad with no advancing
-                   display wc-header-pad with no advancing
-                   display invoice-custno
-                   display ' '
-                   display ' '
-                   display wc-header-pad with no advancing
-                   display wc-header-pad with no advancing
-                   display wc-debtor-name
-                   display wc-header-pad with no advancing
-                   display wc-header-pad with no advancing
-                   display 'Er ref.: ' wc-debtor-contact
-                   display wc-header-pad with no advancing
-                   display wc-header-pad with no advancing
-                   display wc-debtor-street
-                   display wc-header-pad with no advancing
-                   display wc-header-pad with no advancing
-                   display wc-debtor-postnr with no advancing
-                   display '  ' with no advancing
-                   display wc-debtor-place
-
-                   display 'Description' with no advancing
-                   display '    ' with no advancing
-                   display 'Art number' with no advancing
-                   display '    ' with no advancing
-                   display 'Unit desc' with no advancing
-                   display '    ' with no advancing
-                   display 'Qantity' with no advancing
-                   display '    ' with no advancing
-                   display 'Price'
-                   display '------------------------------------------'
-                   *> innermost loop: loop thru an invoice's invoice
-                   *> items.
-                   perform until sqlcode = 100
-
-                       display item-description with no advancing
-                       display '    ' with no advancing
-                       display item-artno with no advancing
-                       display '    ' with no advancing
-                       display item-unitdesc with no advancing
-                       display '    ' with no advancing
-                       display item-qty with no advancing
-                       display '    ' with no advancing
-                       display item-price
+                   perform C0300-print-one-invoice
+                   add 1 to wn-batch-printed-count
 
-                       exec sql
-                           fetch cur-invoice-items into
-                               :invitem-item-id
-                       end-exec
+                   *> close cursors
+                   exec sql
+                       close cur-invoice-items
+                   end-exec
+
+                   if sqlcode not = zero
+                       move sqlcode          to wn-msg-sqlcode
+                       move 'CUR-INVOICE-ITEMS' to wc-msg-tblcurs
+                       move 'B0200-create-invoices' to wc-msg-para
+                       perform Z0900-error-routine
+                   end-if
+
+                   *> load next pending invoice for this customer
+                   exec sql
+                       fetch cur-invoices into
+                           :invoice-debt-id,
+                           :invoice-invno,
+                           :invoice-custno,
+                           :invoice-invdate,
+                           :invoice-vat,
+                           :invoice-inv-id,
+                           :invoice-currency
+                   end-exec
+
+                   if sqlcode = zero
+                       move invoice-debt-id to wn-current-debtor-no
+                       move invoice-inv-id  to wn-current-invoice-no
 
                        exec sql
-                           select description,
-                               artno,
-                               unitdesc,
-                               qty,
-                               price
-                               into :item-description,
-                                   :item-artno,
-                                   :item-unitdesc,
-                                   :item-qty,
-                                   :item-price
-                               from item
-                               where item_id = :invitem-item-id
+                           open cur-invoice-items
                        end-exec
 
-                   end-perform  *> inner loop
+                       if sqlcode not = zero
+                           move sqlcode      to wn-msg-sqlcode
+                           move 'CUR-INVOICE-ITEMS' to wc-msg-tblcurs
+                           move 'B0200-create-invoices' to wc-msg-para
+                           perform Z0900-error-routine
+                       end-if
+
+                       perform C0100-get-debtor-address
+                   else
+                       if sqlcode not = 100
+                           move sqlcode      to wn-msg-sqlcode
+                           move 'CUR-INVOICES' to wc-msg-tblcurs
+                           move 'B0200-create-invoices' to wc-msg-para
+                           perform Z0900-error-routine
+                       end-if
+                   end-if
 
-                   *> write invoice sum etc and footer
-                   *> Get PBS customer data
-                   exec sql
-                       select name,
-                          boardplace,
-                          tel,
-                          email,
-                          web,
-                          orgno,
-                          fin_id
-                       into :customer-name,
-                            :customer-boardplace
-                            :customer-tel,
-                            :customer-email,
-                            :customer-web,
-                            :customer-orgno,
-                            :customer-fin-id
-                       from customer
-                       where cust_id = :wn-current-customer-no
-                   end-exec
+               end-perform *> middle loop
 
-                   exec sql
-                       select street,
-                              postno,
-                              place
-                       into :addr-street,
-                            :addr-postno,
-                            :addr-place
-                       where addr_id = :wn-current-adress-no
-                   end-exec
+               *> close cursors and re-open
+               exec sql
+                   close cur-invoices
+               end-exec
+
+               if sqlcode not = zero
+                   move sqlcode              to wn-msg-sqlcode
+                   move 'CUR-INVOICES'       to wc-msg-tblcurs
+                   move 'B0200-create-invoices' to wc-msg-para
+                   perform Z0900-error-routine
+               end-if
+
+               *> get next customer
+               exec sql
+                   fetch cur-customers into
+                       :customer-cust-id,
+                       :customer-custno,
+                       :customer-addr-id
+               end-exec
+
+               if sqlcode = zero
+                   move customer-cust-id to wn-current-customer-no
+                   move customer-addr-id to wn-current-adress-no
 
+                   *> get next customers adress
                    exec sql
-                       select vatregno,
-                              bankgiro,
-                              postgiro
-                       into   :findata-vatregno,
-                              :findata-bankgiro,
-                              :findata-postgiro
-                       where fin_id = :customer-fin-id
+                       select street, postno, place
+                           into :addr-street,
+                                :addr-postno,
+                                :addr-place
+                           from addr
+                           where addr_id = :wn-current-adress-no
                    end-exec
 
-                   *> write sum etc
-                   display wc-header-pad with no advancing
-                   display wc-header-pad with no advancing
-                   display 'Netto             ' with no advancing
-                   display wn-invoice-sum
-                   display wc-header-pad with no advancing
-                   display wc-header-pad with no advancing
-                   display 'Moms 12%          ' with no advancing
-                   display wn-vat
-                   display wc-header-pad with no advancing
-                   display wc-header-pad with no advancing
-                   display 'Öresutjämning     ' with no advancing
-                   display wn-even-sum
-                   display wc-header-pad with no advancing
-                   display wc-header-pad with no advancing
-                   display 'Summa att betala  ' with no advancing
-                   display wn-invoice-sum
-
-                   display ' ' with no advancing
-                   display ' ' with no advancing
-                   display ' ' with no advancing
-                   display ' ' with no advancing
-
-                   display 'Efter förfallodag ' with no advancing
-                   display 'debiteras dröjsmålsränta' with no advancing
-                   display 'med ' wn-intrest-rate with no advancing
-                   display '%'
-                   display '__________________________________________'
-                   *> write invoice footer
-                   display customer-name
-                   display wc-header-pad with no advancing
-                   display wc-header-pad with no advancing
-                   display 'Bankgiro ' findata-bankgiro
-                   display addr-street with no advancing
-                   display wc-header-pad with no advancing
-                   display 'Tel ' customer-tel
-                   display wc-header-pad with no advancing
-                   display 'Org nr ' customer-orgno
-                   display addr-postno with no advancing
-                   display ' ' with no advancing
-                   display addr-place with no advancing
-                   display wc-header-pad with no advancing
-                   display customer-email with no advancing
-                   display wc-header-pad with no advancing
-                   display 'Momsnr ' findata-vatregno
-                   display 'Styrelsens säte ' customer-boardplace with
-                           no advancing
-                   display wc-header-pad with no advancing
-                   display customer-web with no advancing
-                   display wc-header-pad with no advancing
-                   display 'Innehar F-skattsedel'
+                   if sqlcode not = zero
+                       move sqlcode          to wn-msg-sqlcode
+                       move 'TUTORIAL.ADDR'  to wc-msg-tblcurs
+                       move 'B0200-create-invoices' to wc-msg-para
+                       perform Z0900-error-routine
+                   end-if
 
-                   *> close cursors
+                   *> get next customers invoices
                    exec sql
-                       close cur-invoice-items
+                       open cur-invoices
                    end-exec
 
-                   *> load next invoice
+                   if sqlcode not = zero
+                       move sqlcode          to wn-msg-sqlcode
+                       move 'CUR-INVOICES'   to wc-msg-tblcurs
+                       move 'B0200-create-invoices' to wc-msg-para
+                       perform Z0900-error-routine
+                   end-if
+
                    exec sql
                        fetch cur-invoices into
                            :invoice-debt-id,
                            :invoice-invno,
                            :invoice-custno,
                            :invoice-invdate,
-                           :invoice-vat
+                           :invoice-vat,
+                           :invoice-inv-id,
+                           :invoice-currency
                    end-exec
 
+                   if sqlcode = zero
+                       move invoice-debt-id to wn-current-debtor-no
+                       move invoice-inv-id  to wn-current-invoice-no
+
+                       exec sql
+                           open cur-invoice-items
+                       end-exec
+
+                       if sqlcode not = zero
+                           move sqlcode      to wn-msg-sqlcode
+                           move 'CUR-INVOICE-ITEMS' to wc-msg-tblcurs
+                           move 'B0200-create-invoices' to wc-msg-para
+                           perform Z0900-error-routine
+                       end-if
+
+                       perform C0100-get-debtor-address
+                   else
+                       if sqlcode not = 100
+                           move sqlcode      to wn-msg-sqlcode
+                           move 'CUR-INVOICES' to wc-msg-tblcurs
+                           move 'B0200-create-invoices' to wc-msg-para
+                           perform Z0900-error-routine
+                       end-if
+                   end-if
+               else
+                   if sqlcode not = 100
+                       move sqlcode          to wn-msg-sqlcode
+                       move 'CUR-CUSTOMERS'  to wc-msg-tblcurs
+                       move 'B0200-create-invoices' to wc-msg-para
+                       perform Z0900-error-routine
+                   end-if
+               end-if
+           end-perform *> outer loop
+           .
+
+       *>*******************************************************
+       C0310-print-invoice-header.
+       *>  writes the invoice header block - called once up front
+       *>  and again at the top of every continuation page, so a
+       *>  multi-page invoice always has the header in front of it
+           move wn-page-number to wc-page-ed
+           move wn-total-pages to wc-totalpage-ed
+           move space to wc-page-label
+           string 'Sida ' delimited by size
+               function trim(wc-page-ed) delimited by size
+               ' av ' delimited by size
+               function trim(wc-totalpage-ed) delimited by size
+               into wc-page-label
+           end-string
+
+           string 'PBS' delimited by size
+               wc-header-pad delimited by size
+               'Faktura' delimited by size
+               wc-header-pad delimited by size
+               wc-page-label delimited by size
+               into wc-print-line
+           perform C0200-write-line
+
+           string wc-header-pad delimited by size
+               wc-header-pad delimited by size
+               invoice-invno delimited by size
+               into wc-print-line
+           perform C0200-write-line
+
+           string wc-header-pad delimited by size
+               wc-header-pad delimited by size
+               invoice-custno delimited by size
+               into wc-print-line
+           perform C0200-write-line
+
+           perform C0200-write-line
+           perform C0200-write-line
+
+           string wc-header-pad delimited by size
+               wc-header-pad delimited by size
+               wc-debtor-name delimited by size
+               into wc-print-line
+           perform C0200-write-line
+
+           string wc-header-pad delimited by size
+               wc-header-pad delimited by size
+               'Er ref.: ' delimited by size
+               wc-debtor-contact delimited by size
+               into wc-print-line
+           perform C0200-write-line
+
+           string wc-header-pad delimited by size
+               wc-header-pad delimited by size
+               wc-debtor-street delimited by size
+               into wc-print-line
+           perform C0200-write-line
+
+           string wc-header-pad delimited by size
+               wc-header-pad delimited by size
+               wc-debtor-postnr delimited by size
+               '  ' delimited by size
+               wc-debtor-place delimited by size
+               into wc-print-line
+           perform C0200-write-line
+
+           perform C0200-write-line
+
+           string 'Description    Art number    Unit desc    '
+                   delimited by size
+               'Qantity    Price' delimited by size
+               into wc-print-line
+           perform C0200-write-line
+
+           move '------------------------------------------'
+               to wc-print-line
+           perform C0200-write-line
+           .
+
+       *>*******************************************************
+       C0300-print-one-invoice.
+
+           open output output-file
+
+           *> how many pages this invoice's item lines will need,
+           *> so the header can show "Sida X av Y" from the start
+           exec sql
+               select count(*)
+                   into :wn-invoice-item-count
+                   from invitem
+                   where inv_id = :wn-current-invoice-no
+           end-exec
+
+           compute wn-total-pages =
+               function integer(
+                   (wn-invoice-item-count + wn-max-lines-per-page - 1)
+                   / wn-max-lines-per-page)
+           if wn-total-pages < 1
+               move 1 to wn-total-pages
+           end-if
+
+           move 1 to wn-page-number
+           move zero to wn-lines-on-page
+           perform C0310-print-invoice-header
+
+           *> innermost loop: loop thru an invoice's invoice items.
+           move zero to wn-netto-sum
+           perform until sqlcode = 100
+
+               if wn-lines-on-page not < wn-max-lines-per-page
+                   add 1 to wn-page-number
+                   move zero to wn-lines-on-page
+                   perform C0310-print-invoice-header
+               end-if
+
+               move item-qty to wc-ed-qty
+               move item-price to wc-ed-price
+
+               string item-description-text delimited by size
+                   '    ' delimited by size
+                   item-artno-text delimited by size
+                   '    ' delimited by size
+                   item-unitdesc-text delimited by size
+                   '    ' delimited by size
+                   wc-ed-qty delimited by size
+                   '    ' delimited by size
+                   wc-ed-price delimited by size
+                   into wc-print-line
+               perform C0200-write-line
+               add 1 to wn-lines-on-page
+
+               compute wn-netto-sum rounded =
+                   wn-netto-sum + (item-qty * item-price)
+
+               exec sql
+                   fetch cur-invoice-items into
+                       :invitem-item-id
+               end-exec
+
+               if sqlcode = zero
                    exec sql
-                       open cur-invoice-items
+                       select description,
+                           artno,
+                           unitdesc,
+                           qty,
+                           price
+                           into :item-description,
+                               :item-artno,
+                               :item-unitdesc,
+                               :item-qty,
+                               :item-price
+                           from item
+                           where item_id = :invitem-item-id
                    end-exec
 
+                   if sqlcode not = zero
+                       move sqlcode          to wn-msg-sqlcode
+                       move 'TUTORIAL.ITEM'  to wc-msg-tblcurs
+                       move 'C0300-print-one-invoice' to wc-msg-para
+                       perform Z0900-error-routine
+                   end-if
+               else
+                   if sqlcode not = 100
+                       move sqlcode          to wn-msg-sqlcode
+                       move 'CUR-INVOICE-ITEMS' to wc-msg-tblcurs
+                       move 'C0300-print-one-invoice' to wc-msg-para
+                       perform Z0900-error-routine
+                   end-if
+               end-if
+
+           end-perform  *> inner loop
+
+           perform C0400-compute-totals
+           perform C0500-write-footer
+
+           close output-file
+
+           *> create new filename and rename output.tex
+           string customer-custno-text delimited by space
+               '-' delimited by size
+               invoice-invno delimited by space
+               '.tex' delimited by size
+               into new-filename
+
+           call "CBL_RENAME_FILE" using     old-filename
+                                           new-filename
+                               returning return-code
+
+           move return-code to wn-rename-resultcode
+
+           if return-code not = 0
+               move return-code to file-status
+           end-if
+
+           perform C0350-generate-pdf
+
+           *> only mark the invoice as printed if the rename and the
+           *> pdflatex step both actually succeeded - a failed print
+           *> must not advance INVSTATE, or the invoice never gets a
+           *> working retry, since cur-invoices only selects
+           *> invstate = 0 rows
+           if wn-rename-resultcode = 0 and return-code = 0
+               exec sql
+                   update invoice
+                       set invstate = 1
+                       where inv_id = :wn-current-invoice-no
+               end-exec
+
+               if sqlcode not = zero
+                   move sqlcode              to wn-msg-sqlcode
+                   move 'TUTORIAL.INVOICE'   to wc-msg-tblcurs
+                   move 'C0300-print-one-invoice' to wc-msg-para
+                   perform Z0900-error-routine
+               end-if
+           end-if
+
+      *> report the rename failure if there was one, otherwise the
+      *> pdflatex step's own result
+           if wn-rename-resultcode not = 0
+               move wn-rename-resultcode to wn-outlog-resultcode
+           else
+               move return-code to wn-outlog-resultcode
+           end-if
+           move 'P' to wc-outlog-actioncode
+           perform C0700-log-outbound-result
+           .
+
+       *>*******************************************************
+       C0350-generate-pdf.
+       *>  compile the rendered .tex file into the deliverable PDF
+       *>  via the system's LaTeX toolchain
+
+           string customer-custno-text delimited by space
+               '-' delimited by size
+               invoice-invno delimited by space
+               '.pdf' delimited by size
+               into pdf-filename
+
+           string 'pdflatex -interaction=batchmode -output-directory='
+               delimited by size
+               'output ' delimited by size
+               new-filename delimited by space
+               into wc-pdflatex-command
+
+           call 'SYSTEM' using wc-pdflatex-command
+
+           if return-code not = 0
+               move return-code to file-status
+           end-if
+           .
+
+       *>*******************************************************
+       C0400-compute-totals.
+
+           *> write invoice sum etc and footer
+           *> Get PBS customer data
+           exec sql
+               select name,
+                  boardplace,
+                  tel,
+                  email,
+                  web,
+                  orgno,
+                  fin_id,
+                  delrate
+               into :customer-name,
+                    :customer-boardplace,
+                    :customer-tel,
+                    :customer-email,
+                    :customer-web,
+                    :customer-orgno,
+                    :customer-fin-id,
+                    :customer-delrate
+               from customer
+               where cust_id = :wn-current-customer-no
+           end-exec
+
+           if sqlcode not = zero
+               move sqlcode              to wn-msg-sqlcode
+               move 'TUTORIAL.CUSTOMER'  to wc-msg-tblcurs
+               move 'C0400-compute-totals' to wc-msg-para
+               perform Z0900-error-routine
+           end-if
+
+           exec sql
+               select street,
+                      postno,
+                      place
+               into :addr-street,
+                    :addr-postno,
+                    :addr-place
+               from addr
+               where addr_id = :wn-current-adress-no
+           end-exec
+
+           if sqlcode not = zero
+               move sqlcode              to wn-msg-sqlcode
+               move 'TUTORIAL.ADDR'      to wc-msg-tblcurs
+               move 'C0400-compute-totals' to wc-msg-para
+               perform Z0900-error-routine
+           end-if
+
+           exec sql
+               select vatregno,
+                      bankgiro,
+                      postgiro
+               into   :findata-vatregno,
+                      :findata-bankgiro,
+                      :findata-postgiro
+               from findata
+               where fin_id = :customer-fin-id
+           end-exec
+
+           if sqlcode not = zero
+               move sqlcode              to wn-msg-sqlcode
+               move 'TUTORIAL.FINDATA'   to wc-msg-tblcurs
+               move 'C0400-compute-totals' to wc-msg-para
+               perform Z0900-error-routine
+           end-if
+
+           compute wn-vat rounded = wn-netto-sum * invoice-vat
+
+           compute wn-vat-pct = invoice-vat * 100
+           move wn-vat-pct to wc-vat-pct-ed
+           move space to wc-vat-label
+           string 'Moms ' delimited by size
+               function trim(wc-vat-pct-ed) delimited by size
+               '%' delimited by size
+               into wc-vat-label
+           end-string
+
+           move wn-netto-sum to wn-invoice-sum
+           add wn-vat to wn-invoice-sum
+
+           *> round to the nearest whole krona (öresutjämning)
+           compute wn-even-sum rounded =
+               function integer(wn-invoice-sum + 0.5) - wn-invoice-sum
+           add wn-even-sum to wn-invoice-sum
+
+           move customer-delrate to wn-intrest-rate
+           .
+
+       *>*******************************************************
+       C0500-write-footer.
+
+           move wn-netto-sum to wc-ed-sum
+           string wc-header-pad delimited by size
+               wc-header-pad delimited by size
+               'Netto             ' delimited by size
+               wc-ed-sum delimited by size
+               into wc-print-line
+           perform C0200-write-line
+
+           move wn-vat to wc-ed-sum
+           string wc-header-pad delimited by size
+               wc-header-pad delimited by size
+               wc-vat-label delimited by size
+               wc-ed-sum delimited by size
+               into wc-print-line
+           perform C0200-write-line
+
+           move wn-even-sum to wc-ed-sum
+           string wc-header-pad delimited by size
+               wc-header-pad delimited by size
+               'Öresutjämning     ' delimited by size
+               wc-ed-sum delimited by size
+               into wc-print-line
+           perform C0200-write-line
+
+           move wn-invoice-sum to wc-ed-sum
+           string wc-header-pad delimited by size
+               wc-header-pad delimited by size
+               'Summa att betala  ' delimited by size
+               wc-ed-sum delimited by size
+               ' ' delimited by size
+               invoice-currency delimited by size
+               into wc-print-line
+           perform C0200-write-line
+
+           perform C0200-write-line
+
+           move wn-intrest-rate to wc-ed-intrest
+           string 'Efter förfallodag ' delimited by size
+               'debiteras dröjsmålsränta med ' delimited by size
+               wc-ed-intrest delimited by size
+               '%' delimited by size
+               into wc-print-line
+           perform C0200-write-line
+
+           move '__________________________________________'
+               to wc-print-line
+           perform C0200-write-line
+
+           *> write invoice footer
+           move customer-name-text to wc-print-line
+           perform C0200-write-line
+
+           string wc-header-pad delimited by size
+               wc-header-pad delimited by size
+               'Bankgiro ' delimited by size
+               findata-bankgiro delimited by size
+               into wc-print-line
+           perform C0200-write-line
+
+           string addr-street-text delimited by space
+               wc-header-pad delimited by size
+               'Tel ' delimited by size
+               customer-tel-text delimited by space
+               into wc-print-line
+           perform C0200-write-line
+
+           string wc-header-pad delimited by size
+               'Org nr ' delimited by size
+               customer-orgno delimited by size
+               into wc-print-line
+           perform C0200-write-line
+
+           string addr-postno delimited by size
+               ' ' delimited by size
+               addr-place-text delimited by space
+               wc-header-pad delimited by size
+               customer-email-text delimited by space
+               into wc-print-line
+           perform C0200-write-line
+
+           string wc-header-pad delimited by size
+               'Momsnr ' delimited by size
+               findata-vatregno-text delimited by space
+               into wc-print-line
+           perform C0200-write-line
+
+           string 'Styrelsens säte ' delimited by size
+               customer-boardplace-text delimited by space
+               wc-header-pad delimited by size
+               customer-web-text delimited by space
+               into wc-print-line
+           perform C0200-write-line
+
+           move 'Innehar F-skattsedel' to wc-print-line
+           perform C0200-write-line
+           .
+
+       *>*******************************************************
+       C0600-get-next-outlog-id.
+
+           exec sql
+               open cur-outlog-id
+           end-exec
+
+           if sqlcode not = zero
+               move sqlcode              to wn-msg-sqlcode
+               move 'CUR-OUTLOG-ID'      to wc-msg-tblcurs
+               move 'C0600-get-next-outlog-id' to wc-msg-para
+               perform Z0900-error-routine
+           end-if
+
+           exec sql
+               fetch cur-outlog-id into :wn-next-outlog-id
+           end-exec
+
+           if sqlcode not = zero
+               move zero to wn-next-outlog-id
+           end-if
+
+           exec sql
+               close cur-outlog-id
+           end-exec
+
+           if sqlcode not = zero
+               move sqlcode              to wn-msg-sqlcode
+               move 'CUR-OUTLOG-ID'      to wc-msg-tblcurs
+               move 'C0600-get-next-outlog-id' to wc-msg-para
+               perform Z0900-error-routine
+           end-if
+
+           add 1 to wn-next-outlog-id
+           .
+
+       *>*******************************************************
+       C0700-log-outbound-result.
+       *>  record one print/send attempt in OUTLOG; the caller sets
+       *>  wc-outlog-actioncode ('P' = printed, 'S' = sent) and
+       *>  wn-outlog-resultcode (0 = ok) before calling
+
+           perform C0600-get-next-outlog-id
+
+           move function current-date to todays-date-send
+           move t-year-send  to wc-today-date(1:4)
+           move t-month-send to wc-today-date(6:2)
+           move t-day-send   to wc-today-date(9:2)
+           move '-' to wc-today-date(5:1), wc-today-date(8:1)
+
+           exec sql
+               insert into outlog
+               values (:wn-next-outlog-id,
+                       :wn-current-customer-no,
+                       :invoice-invno,
+                       :wc-today-date,
+                       :wc-outlog-actioncode,
+                       :wn-outlog-resultcode)
+           end-exec
 
-                   *> get debtor details
+           if sqlcode not = zero
+               move sqlcode              to wn-msg-sqlcode
+               move 'TUTORIAL.OUTLOG'    to wc-msg-tblcurs
+               move 'C0700-log-outbound-result' to wc-msg-para
+               perform Z0900-error-routine
+           end-if
+           .
+
+       *>*******************************************************
+       C0800-send-invoice-email.
+       *>  email the rendered invoice file to the customer and log
+       *>  the attempt in OUTLOG
+
+           perform C0810-validate-email-address
+
+           if email-is-valid
+               string 'mail -s "Faktura ' delimited by size
+                   invoice-invno delimited by space
+                   '" ' delimited by size
+                   customer-email-text delimited by space
+                   ' -A ' delimited by size
+                   pdf-filename delimited by space
+                   ' < /dev/null' delimited by size
+                   into wc-mail-command
+
+               call 'SYSTEM' using wc-mail-command
+
+               *> only mark the invoice as sent if the mail command
+               *> actually succeeded - a failed send must not advance
+               *> INVSTATE, or the customer never gets a working retry
+               if return-code = 0
                    exec sql
-                       select name,
-                              contact,
-                              street,
-                              postnr,
-                              place
-                       into :wc-debtor-name,
-                            :wc-debtor-contact,
-                            :wc-debtor-street,
-                            :wc-debtor-postnr,
-                            :wc-debtor-place
-                       from debtor, addr
-                       where addr.addr_id =
-                                   (select addr_id
-                                       from debtor
-                                       where debtor.debt_id
-                                           = invoice.debt_id
-                                           and
-                                           invoice.invoice_id
-                                           = :wn-current-invoice-no)
+                       update invoice
+                           set invstate = 2
+                           where inv_id = :wn-current-invoice-no
                    end-exec
 
-                   close output-file
+                   if sqlcode not = zero
+                       move sqlcode              to wn-msg-sqlcode
+                       move 'TUTORIAL.INVOICE'   to wc-msg-tblcurs
+                       move 'C0800-send-invoice-email' to wc-msg-para
+                       perform Z0900-error-routine
+                   end-if
+               end-if
 
-                   *> create new filename and rename output.tex
-                   string customer-custno delimited by size
-                       '-' delimited by size
-                       invoice-invno delimited by size
-                       '.tex' delimited by size
-                       into new-filename
+               move return-code to wn-outlog-resultcode
+           else
+               display 'Ogiltig email-adress, faktura skickas inte: '
+                   customer-email-text
+               move 1 to wn-outlog-resultcode
+           end-if
 
-                   call "CBL_RENAME_FILE" using     old-filename
-                                                   new-filename
-                                       returning return-code
+           move 'S' to wc-outlog-actioncode
+           perform C0700-log-outbound-result
+           .
 
-                   if return-code not = 0
-                       move return-code to file-status
-                   end-if
+       *>*******************************************************
+       C0810-validate-email-address.
+       *>  customer-email-text is free text an operator can set via
+       *>  customermenu.cbl with no format check beyond "not blank",
+       *>  but it ends up inside the CALL 'SYSTEM' command string
+       *>  above, so only letters, digits and the handful of
+       *>  punctuation marks a real address needs are let through -
+       *>  anything else (quotes, backticks, ;, $, etc.) would let it
+       *>  run arbitrary shell commands
+
+           move 'Y' to email-is-valid-sw
+
+           if customer-email-len = zero
+               move 'N' to email-is-valid-sw
+           end-if
+
+           perform varying wn-email-idx from 1 by 1
+                   until wn-email-idx > customer-email-len
+                      or not email-is-valid
+
+               move customer-email-text(wn-email-idx:1) to wc-email-char
+
+               if (wc-email-char >= 'A' and wc-email-char <= 'Z')
+                  or (wc-email-char >= 'a' and wc-email-char <= 'z')
+                  or (wc-email-char >= '0' and wc-email-char <= '9')
+                  or wc-email-char = '@'
+                  or wc-email-char = '.'
+                  or wc-email-char = '-'
+                  or wc-email-char = '_'
+                  or wc-email-char = '+'
+                   continue
+               else
+                   move 'N' to email-is-valid-sw
+               end-if
+
+           end-perform
+           .
 
-               end-perform *> middle loop
+       *>*******************************************************
+       D0100-init-dunning.
+       *>  locate the first debtor with an overdue, unpaid invoice
+       *>  and that debtor's first qualifying invoice
+
+           exec sql
+               open cur-overdue-debtors
+           end-exec
+
+           if sqlcode not = zero
+               move sqlcode               to wn-msg-sqlcode
+               move 'CUR-OVERDUE-DEBTORS' to wc-msg-tblcurs
+               move 'D0100-init-dunning'  to wc-msg-para
+               perform Z0900-error-routine
+           end-if
+
+           exec sql
+               fetch cur-overdue-debtors into :wn-current-debtor-no
+           end-exec
+
+           if sqlcode not = zero and sqlcode not = 100
+               move sqlcode               to wn-msg-sqlcode
+               move 'CUR-OVERDUE-DEBTORS' to wc-msg-tblcurs
+               move 'D0100-init-dunning'  to wc-msg-para
+               perform Z0900-error-routine
+           end-if
+
+           if sqlcode = zero
+               perform C0100-get-debtor-address
 
-               *> close cursors and re-open
                exec sql
-                   close cur-invoices
+                   open cur-overdue-invoices
                end-exec
 
-               *> get next customer
+               if sqlcode not = zero
+                   move sqlcode                to wn-msg-sqlcode
+                   move 'CUR-OVERDUE-INVOICES' to wc-msg-tblcurs
+                   move 'D0100-init-dunning'   to wc-msg-para
+                   perform Z0900-error-routine
+               end-if
+
                exec sql
-                   fetch cur-customers into
-                       :customer-cust-id,
-                       :customer-addr-id
+                   fetch cur-overdue-invoices into
+                       :invoice-cust-id,
+                       :invoice-invno,
+                       :invoice-custno,
+                       :invoice-invdate,
+                       :invoice-inv-id,
+                       :customer-delrate,
+                       :wc-dunning-duedate,
+                       :wn-overdue-amount
                end-exec
 
-               move customer-cust-id to wn-current-customer-no
-               move customer-addr-id to wn-current-adress-no
+               if sqlcode not = zero and sqlcode not = 100
+                   move sqlcode                to wn-msg-sqlcode
+                   move 'CUR-OVERDUE-INVOICES' to wc-msg-tblcurs
+                   move 'D0100-init-dunning'   to wc-msg-para
+                   perform Z0900-error-routine
+               end-if
+           end-if
+           .
+
+       *>*******************************************************
+       D0200-run-dunning.
+
+           move zero to wn-dunning-printed-count
+           perform D0300-create-reminders until sqlcode = 100
+
+           display 'Påminnelser utskrivna denna körning: '
+                   wn-dunning-printed-count
+           .
+
+       *>*******************************************************
+       D0300-create-reminders.
+       *>  Outermost loop: loop thru all debtors with overdue
+       *>  invoices; this is the same outer/middle loop shape as
+       *>  B0200-create-invoices, with debtors standing in for
+       *>  customers and overdue invoices standing in for pending
+       *>  invoices
+           perform until sqlcode = 100
+       *>      middle loop: loop thru this debtor's overdue invoices
+               perform until sqlcode = 100
+
+                   move invoice-cust-id to wn-current-customer-no
+                   perform D0400-print-one-reminder
+                   add 1 to wn-dunning-printed-count
+
+                   exec sql
+                       fetch cur-overdue-invoices into
+                           :invoice-cust-id,
+                           :invoice-invno,
+                           :invoice-custno,
+                           :invoice-invdate,
+                           :invoice-inv-id,
+                           :customer-delrate,
+                           :wc-dunning-duedate,
+                           :wn-overdue-amount
+                   end-exec
+
+                   if sqlcode not = zero and sqlcode not = 100
+                       move sqlcode                to wn-msg-sqlcode
+                       move 'CUR-OVERDUE-INVOICES' to wc-msg-tblcurs
+                       move 'D0300-create-reminders' to wc-msg-para
+                       perform Z0900-error-routine
+                   end-if
+
+               end-perform *> middle loop
 
-               *> get next customers adress
                exec sql
-                   select street, postno, place
-                       into :addr-street,
-                            :addr-postno,
-                            :addr-place
-                       from addr
-                       where addr_id = :wn-current-adress-no
+                   close cur-overdue-invoices
                end-exec
 
-               *> get next customers invoices
+               if sqlcode not = zero
+                   move sqlcode                to wn-msg-sqlcode
+                   move 'CUR-OVERDUE-INVOICES' to wc-msg-tblcurs
+                   move 'D0300-create-reminders' to wc-msg-para
+                   perform Z0900-error-routine
+               end-if
+
+               *> get next debtor with overdue invoices
                exec sql
-                   open cur-invoices
+                   fetch cur-overdue-debtors into :wn-current-debtor-no
                end-exec
 
+               if sqlcode = zero
+                   perform C0100-get-debtor-address
+
+                   exec sql
+                       open cur-overdue-invoices
+                   end-exec
+
+                   if sqlcode not = zero
+                       move sqlcode                to wn-msg-sqlcode
+                       move 'CUR-OVERDUE-INVOICES' to wc-msg-tblcurs
+                       move 'D0300-create-reminders' to wc-msg-para
+                       perform Z0900-error-routine
+                   end-if
+
+                   exec sql
+                       fetch cur-overdue-invoices into
+                           :invoice-cust-id,
+                           :invoice-invno,
+                           :invoice-custno,
+                           :invoice-invdate,
+                           :invoice-inv-id,
+                           :customer-delrate,
+                           :wc-dunning-duedate,
+                           :wn-overdue-amount
+                   end-exec
+
+                   if sqlcode not = zero and sqlcode not = 100
+                       move sqlcode                to wn-msg-sqlcode
+                       move 'CUR-OVERDUE-INVOICES' to wc-msg-tblcurs
+                       move 'D0300-create-reminders' to wc-msg-para
+                       perform Z0900-error-routine
+                   end-if
+               else
+                   if sqlcode not = 100
+                       move sqlcode               to wn-msg-sqlcode
+                       move 'CUR-OVERDUE-DEBTORS' to wc-msg-tblcurs
+                       move 'D0300-create-reminders' to wc-msg-para
+                       perform Z0900-error-routine
+                   end-if
+               end-if
+           end-perform *> outer loop
+           .
+
+       *>*******************************************************
+       D0400-print-one-reminder.
+       *>  write one overdue invoice's reminder letter, mirroring
+       *>  C0300-print-one-invoice's file/pdf/outlog handling
+
+           open output output-file
+
+           string 'PBS' delimited by size
+               wc-header-pad delimited by size
+               'Påminnelse' delimited by size
+               wc-header-pad delimited by size
+               'Sida 1 av 1' delimited by size
+               into wc-print-line
+           perform C0200-write-line
+
+           string wc-header-pad delimited by size
+               wc-header-pad delimited by size
+               invoice-invno delimited by size
+               into wc-print-line
+           perform C0200-write-line
+
+           string wc-header-pad delimited by size
+               wc-header-pad delimited by size
+               invoice-custno delimited by size
+               into wc-print-line
+           perform C0200-write-line
+
+           perform C0200-write-line
+           perform C0200-write-line
+
+           string wc-header-pad delimited by size
+               wc-header-pad delimited by size
+               wc-debtor-name delimited by size
+               into wc-print-line
+           perform C0200-write-line
+
+           string wc-header-pad delimited by size
+               wc-header-pad delimited by size
+               'Er ref.: ' delimited by size
+               wc-debtor-contact delimited by size
+               into wc-print-line
+           perform C0200-write-line
+
+           string wc-header-pad delimited by size
+               wc-header-pad delimited by size
+               wc-debtor-street delimited by size
+               into wc-print-line
+           perform C0200-write-line
+
+           string wc-header-pad delimited by size
+               wc-header-pad delimited by size
+               wc-debtor-postnr delimited by size
+               '  ' delimited by size
+               wc-debtor-place delimited by size
+               into wc-print-line
+           perform C0200-write-line
+
+           perform C0200-write-line
+
+           string 'Faktura    Fakturadatum    Förfallodag    '
+                   delimited by size
+               'Obetalt belopp' delimited by size
+               into wc-print-line
+           perform C0200-write-line
+
+           move '------------------------------------------'
+               to wc-print-line
+           perform C0200-write-line
+
+           move wn-overdue-amount to wc-ed-sum
+           string invoice-invno delimited by size
+               '    ' delimited by size
+               invoice-invdate delimited by size
+               '    ' delimited by size
+               wc-dunning-duedate delimited by size
+               '    ' delimited by size
+               wc-ed-sum delimited by size
+               into wc-print-line
+           perform C0200-write-line
+
+           perform C0200-write-line
+
+           move customer-delrate to wc-ed-intrest
+           string 'Efter förfallodag debiteras dröjsmålsränta med '
+                   delimited by size
+               wc-ed-intrest delimited by size
+               '%' delimited by size
+               into wc-print-line
+           perform C0200-write-line
+
+           move '__________________________________________'
+               to wc-print-line
+           perform C0200-write-line
+
+           close output-file
+
+           *> create new filename and rename output.tex
+           string 'PAM-' delimited by size
+               invoice-custno delimited by space
+               '-' delimited by size
+               invoice-invno delimited by space
+               '.tex' delimited by size
+               into new-filename
+
+           call "CBL_RENAME_FILE" using     old-filename
+                                           new-filename
+                               returning return-code
+
+           move return-code to wn-rename-resultcode
+
+           if return-code not = 0
+               move return-code to file-status
+           end-if
+
+           perform C0350-generate-pdf
+
+      *> report the rename failure if there was one, otherwise the
+      *> pdflatex step's own result
+           if wn-rename-resultcode not = 0
+               move wn-rename-resultcode to wn-outlog-resultcode
+           else
+               move return-code to wn-outlog-resultcode
+           end-if
+           move 'R' to wc-outlog-actioncode
+           perform C0700-log-outbound-result
+           .
+
+       *>*******************************************************
+       E0100-init-reconcile.
+       *>  the day's date is what ties an OUTLOG row to the files
+       *>  it should have produced, so work it out the same way
+       *>  C0700-log-outbound-result does before opening the cursor
+
+           move function current-date to todays-date-send
+           move t-year-send  to wc-today-date(1:4)
+           move t-month-send to wc-today-date(6:2)
+           move t-day-send   to wc-today-date(9:2)
+           move '-' to wc-today-date(5:1), wc-today-date(8:1)
+
+           move zero to wn-reconcile-checked-count
+           move zero to wn-reconcile-missing-count
+
+           open output reconcile-report
+
+           move space to reconcile-line
+           string 'Filavstämning ' delimited by size
+               wc-today-date delimited by size
+               into reconcile-line
+           write reconcile-rec
+
+           move '------------------------------------------'
+               to reconcile-line
+           write reconcile-rec
+
+           exec sql
+               open cur-reconcile
+           end-exec
+
+           if sqlcode not = zero
+               move sqlcode              to wn-msg-sqlcode
+               move 'CUR-RECONCILE'      to wc-msg-tblcurs
+               move 'E0100-init-reconcile' to wc-msg-para
+               perform Z0900-error-routine
+           end-if
+
+           exec sql
+               fetch cur-reconcile into
+                   :outlog-invno,
+                   :outlog-actioncode,
+                   :customer-custno
+           end-exec
+
+           if sqlcode not = zero and sqlcode not = 100
+               move sqlcode              to wn-msg-sqlcode
+               move 'CUR-RECONCILE'      to wc-msg-tblcurs
+               move 'E0100-init-reconcile' to wc-msg-para
+               perform Z0900-error-routine
+           end-if
+           .
+
+       *>*******************************************************
+       E0200-run-reconcile.
+
+           perform until sqlcode = 100
+
+               perform E0300-check-one-outlog-file
+               add 1 to wn-reconcile-checked-count
+
                exec sql
-                   fetch cur-invoices into
-                       :invoice-debt-id,
-                       :invoice-invno,
-                       :invoice-custno,
-                       :invoice-invdate,
-                       :invoice-vat
+                   fetch cur-reconcile into
+                       :outlog-invno,
+                       :outlog-actioncode,
+                       :customer-custno
                end-exec
-           end-perform *> outer loop
 
+               if sqlcode not = zero and sqlcode not = 100
+                   move sqlcode          to wn-msg-sqlcode
+                   move 'CUR-RECONCILE'  to wc-msg-tblcurs
+                   move 'E0200-run-reconcile' to wc-msg-para
+                   perform Z0900-error-routine
+               end-if
+
+           end-perform
+
+           exec sql
+               close cur-reconcile
+           end-exec
+
+           if sqlcode not = zero
+               move sqlcode              to wn-msg-sqlcode
+               move 'CUR-RECONCILE'      to wc-msg-tblcurs
+               move 'E0200-run-reconcile' to wc-msg-para
+               perform Z0900-error-routine
+           end-if
+
+           move '------------------------------------------'
+               to reconcile-line
+           write reconcile-rec
+
+           move space to reconcile-line
+           string 'Kontrollerade: ' delimited by size
+               wn-reconcile-checked-count delimited by size
+               '   Saknade filer: ' delimited by size
+               wn-reconcile-missing-count delimited by size
+               into reconcile-line
+           write reconcile-rec
+
+           close reconcile-report
+
+           display 'Filavstämning klar - kontrollerade '
+                   wn-reconcile-checked-count
+           display 'Filer som saknas: ' wn-reconcile-missing-count
+           .
+
+       *>*******************************************************
+       E0300-check-one-outlog-file.
+       *>  rebuild the filename C0300-print-one-invoice or
+       *>  D0400-print-one-reminder would have renamed output.tex
+       *>  to for this OUTLOG row, and check it is really there
+           move space to wc-reconcile-filename
+
+           evaluate outlog-actioncode
+               when 'P'
+                   string customer-custno-text delimited by space
+                       '-' delimited by size
+                       outlog-invno delimited by space
+                       '.tex' delimited by size
+                       into wc-reconcile-filename
+               when 'R'
+                   string 'PAM-' delimited by size
+                       customer-custno-text delimited by space
+                       '-' delimited by size
+                       outlog-invno delimited by space
+                       '.tex' delimited by size
+                       into wc-reconcile-filename
+           end-evaluate
+
+           call 'CBL_CHECK_FILE_EXIST' using wc-reconcile-filename
+                                              wr-file-check-info
+                               returning return-code
+
+           if return-code not = 0
+               add 1 to wn-reconcile-missing-count
+
+               move space to reconcile-line
+               string 'SAKNAS: ' delimited by size
+                   wc-reconcile-filename delimited by space
+                   ' (faktura ' delimited by size
+                   outlog-invno delimited by space
+                   ')' delimited by size
+                   into reconcile-line
+               write reconcile-rec
+           end-if
+           .
 
-       .
        *>*******************************************************
        Z0100-exit-application.
 
@@ -515,3 +1883,7 @@
            .
 
        *>*******************************************************
+       Z0900-error-routine.
+           COPY Z0900-error-routine.
+
+       *>*******************************************************
