@@ -0,0 +1,27 @@
+
+           EXEC SQL DECLARE TUTORIAL.BGPAYMENT TABLE
+           (
+              PAYMENT_ID                     INT
+                                             NOT NULL,
+              INV_ID                         INT
+                                             NOT NULL,
+              BGCNR                          CHAR (12)
+                                             NOT NULL,
+              AMOUNT                         DECIMAL (9, 2)
+                                             NOT NULL,
+              PAYDATE                        DATE
+                                             NOT NULL,
+              REVERSED                       CHAR (1)
+                                             NOT NULL
+           )
+           END-EXEC.
+
+
+       01  BGPAYMENT.
+           03 BGPAYMENT-PAYMENT-ID           PIC S9(9) COMP.
+           03 BGPAYMENT-INV-ID               PIC S9(9) COMP.
+           03 BGPAYMENT-BGCNR                PIC X(12).
+           03 BGPAYMENT-AMOUNT               PIC S9(7)V9(2) COMP-3.
+           03 BGPAYMENT-PAYDATE              PIC X(10).
+           03 BGPAYMENT-REVERSED             PIC X(1).
+               88  BGPAYMENT-IS-REVERSED               VALUE 'Y'.
