@@ -0,0 +1,23 @@
+
+           EXEC SQL DECLARE TUTORIAL.OPERATOR TABLE
+           (
+              OPERATOR_ID                    INT
+                                             NOT NULL,
+              USERID                         CHAR (10)
+                                             NOT NULL,
+              PASSWORD                       CHAR (20)
+                                             NOT NULL,
+              OPROLE                         CHAR (1)
+                                             NOT NULL,
+              ACTIVE                         CHAR (1)
+                                             NOT NULL
+           )
+           END-EXEC.
+
+
+       01  OPERATOR.
+           03 OPERATOR-OPERATOR-ID           PIC S9(9) COMP.
+           03 OPERATOR-USERID                PIC X(10).
+           03 OPERATOR-PASSWORD              PIC X(20).
+           03 OPERATOR-OPROLE                PIC X(1).
+           03 OPERATOR-ACTIVE                PIC X(1).
