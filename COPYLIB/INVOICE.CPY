@@ -15,6 +15,10 @@
                                              NOT NULL,
               INVDATE                        DATE,
               VAT                            DECIMAL (3, 2)
+                                             NOT NULL,
+              PAIDAMT                        DECIMAL (9, 2)
+                                             NOT NULL,
+              CURRENCY                       CHAR (3)
                                              NOT NULL
            )
            END-EXEC.
@@ -29,3 +33,5 @@
            03 INVOICE-CUSTNO                 PIC X(10).
            03 INVOICE-INVDATE                PIC X(10).
            03 INVOICE-VAT                    PIC S9(1)V9(2) COMP-3.
+           03 INVOICE-PAIDAMT                PIC S9(7)V9(2) COMP-3.
+           03 INVOICE-CURRENCY               PIC X(3).
