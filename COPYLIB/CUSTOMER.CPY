@@ -24,6 +24,12 @@
               ADDR_ID                        INT
                                              NOT NULL,
               FIN_ID                         INT
+                                             NOT NULL,
+              DELRATE                        DECIMAL (3, 2)
+                                             NOT NULL,
+              DUEDAYS                        INT
+                                             NOT NULL,
+              CREDLIMIT                      DECIMAL (9, 2)
                                              NOT NULL
            )
            END-EXEC.
@@ -58,4 +64,7 @@
            03 CUSTOMER-ORGNO                 PIC X(14).
            03 CUSTOMER-ACTIVE                PIC X.
            03 CUSTOMER-ADDR-ID               PIC S9(9) COMP.
-           03 CUSTOMER-FIN-ID                PIC S9(9) COMP.
\ No newline at end of file
+           03 CUSTOMER-FIN-ID                PIC S9(9) COMP.
+           03 CUSTOMER-DELRATE               PIC S9(1)V9(2) COMP-3.
+           03 CUSTOMER-DUEDAYS               PIC S9(4) COMP.
+           03 CUSTOMER-CREDLIMIT             PIC S9(7)V9(2) COMP-3.
\ No newline at end of file
