@@ -0,0 +1,67 @@
+
+           EXEC SQL DECLARE TUTORIAL.PBSCOMPANY TABLE
+           (
+              PBSCO_ID                       INT
+                                             NOT NULL,
+              NAME                           VARCHAR (254)
+                                             NOT NULL,
+              BOARDPLACE                     VARCHAR (254)
+                                             NOT NULL,
+              OURCONTACT                     VARCHAR (254)
+                                             NOT NULL,
+              TEL                            VARCHAR (254)
+                                             NOT NULL,
+              EMAIL                          VARCHAR (254)
+                                             NOT NULL,
+              WEB                            VARCHAR (254),
+              ORGNO                          CHAR (14)
+                                             NOT NULL,
+              STREET                         VARCHAR (254)
+                                             NOT NULL,
+              POSTNO                         CHAR (5)
+                                             NOT NULL,
+              PLACE                          VARCHAR (254)
+                                             NOT NULL,
+              VATREGNO                       VARCHAR (254)
+                                             NOT NULL,
+              BANKGIRO                       CHAR (9)
+                                             NOT NULL,
+              POSTGIRO                       CHAR (8)
+                                             NOT NULL
+           )
+           END-EXEC.
+
+
+       01  PBSCOMPANY.
+           03 PBSCOMPANY-PBSCO-ID            PIC S9(9) COMP.
+           03 PBSCOMPANY-NAME.
+              49 PBSCOMPANY-NAME-LEN         PIC S9(4) COMP.
+              49 PBSCOMPANY-NAME-TEXT        PIC X(254).
+           03 PBSCOMPANY-BOARDPLACE.
+              49 PBSCOMPANY-BOARDPLACE-LEN   PIC S9(4) COMP.
+              49 PBSCOMPANY-BOARDPLACE-TEXT  PIC X(254).
+           03 PBSCOMPANY-OURCONTACT.
+              49 PBSCOMPANY-OURCONTACT-LEN   PIC S9(4) COMP.
+              49 PBSCOMPANY-OURCONTACT-TEXT  PIC X(254).
+           03 PBSCOMPANY-TEL.
+              49 PBSCOMPANY-TEL-LEN          PIC S9(4) COMP.
+              49 PBSCOMPANY-TEL-TEXT         PIC X(254).
+           03 PBSCOMPANY-EMAIL.
+              49 PBSCOMPANY-EMAIL-LEN        PIC S9(4) COMP.
+              49 PBSCOMPANY-EMAIL-TEXT       PIC X(254).
+           03 PBSCOMPANY-WEB.
+              49 PBSCOMPANY-WEB-LEN          PIC S9(4) COMP.
+              49 PBSCOMPANY-WEB-TEXT         PIC X(254).
+           03 PBSCOMPANY-ORGNO                PIC X(14).
+           03 PBSCOMPANY-STREET.
+              49 PBSCOMPANY-STREET-LEN       PIC S9(4) COMP.
+              49 PBSCOMPANY-STREET-TEXT      PIC X(254).
+           03 PBSCOMPANY-POSTNO               PIC X(5).
+           03 PBSCOMPANY-PLACE.
+              49 PBSCOMPANY-PLACE-LEN        PIC S9(4) COMP.
+              49 PBSCOMPANY-PLACE-TEXT       PIC X(254).
+           03 PBSCOMPANY-VATREGNO.
+              49 PBSCOMPANY-VATREGNO-LEN     PIC S9(4) COMP.
+              49 PBSCOMPANY-VATREGNO-TEXT    PIC X(254).
+           03 PBSCOMPANY-BANKGIRO             PIC X(9).
+           03 PBSCOMPANY-POSTGIRO             PIC X(8).
