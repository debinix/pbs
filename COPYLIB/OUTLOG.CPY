@@ -0,0 +1,25 @@
+           EXEC SQL DECLARE TUTORIAL.OUTLOG TABLE
+           (
+              OUTLOG_ID                      INT
+                                             NOT NULL,
+              CUST_ID                        INT
+                                             NOT NULL,
+              INVNO                          CHAR (16)
+                                             NOT NULL,
+              PROCDATE                       DATE
+                                             NOT NULL,
+              ACTIONCODE                     CHAR (1)
+                                             NOT NULL,
+              RESULTCODE                     SMALLINT
+                                             NOT NULL
+           )
+           END-EXEC.
+
+
+       01  OUTLOG.
+           03 OUTLOG-OUTLOG-ID               PIC S9(9) COMP.
+           03 OUTLOG-CUST-ID                 PIC S9(9) COMP.
+           03 OUTLOG-INVNO                   PIC X(16).
+           03 OUTLOG-PROCDATE                PIC X(10).
+           03 OUTLOG-ACTIONCODE              PIC X(1).
+           03 OUTLOG-RESULTCODE              PIC S9(4) COMP.
