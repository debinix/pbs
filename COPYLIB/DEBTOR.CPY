@@ -9,6 +9,8 @@
                                              NOT NULL,
               NOTE                           VARCHAR (254),
               ADDR_ID                        INT
+                                             NOT NULL,
+              ACTIVE                         CHAR (1)
                                              NOT NULL
            )
            END-EXEC.
@@ -25,4 +27,5 @@
            03 DEBTOR-NOTE.
               49 DEBTOR-NOTE-LEN             PIC S9(4) COMP.
               49 DEBTOR-NOTE-TEXT            PIC X(254).
-           03 DEBTOR-ADDR-ID                 PIC S9(9) COMP.
\ No newline at end of file
+           03 DEBTOR-ADDR-ID                 PIC S9(9) COMP.
+           03 DEBTOR-ACTIVE                  PIC X(1).
\ No newline at end of file
