@@ -0,0 +1,20 @@
+
+           EXEC SQL DECLARE TUTORIAL.SRVPRICE TABLE
+           (
+              SRVPRICE_ID                    INT
+                                             NOT NULL,
+              SRV_ID                         INT
+                                             NOT NULL,
+              MINQTY                         INT
+                                             NOT NULL,
+              PRICE                          DECIMAL (5, 2)
+                                             NOT NULL
+           )
+           END-EXEC.
+
+
+       01  SRVPRICE.
+           03 SRVPRICE-SRVPRICE-ID           PIC S9(9) COMP.
+           03 SRVPRICE-SRV-ID                PIC S9(9) COMP.
+           03 SRVPRICE-MINQTY                PIC S9(9) COMP.
+           03 SRVPRICE-PRICE                 PIC S9(3)V9(2) COMP-3.
