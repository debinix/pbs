@@ -0,0 +1,27 @@
+           EXEC SQL DECLARE TUTORIAL.INERROR TABLE
+           (
+              INERROR_ID                     INT
+                                             NOT NULL,
+              FILENO                         INT
+                                             NOT NULL,
+              PROCDATE                       DATE
+                                             NOT NULL,
+              INVNO                          CHAR (16)
+                                             NOT NULL,
+              LINENO                         INT
+                                             NOT NULL,
+              ERRORTEXT                      VARCHAR (254)
+                                             NOT NULL
+           )
+           END-EXEC.
+
+
+       01  INERROR.
+           03 INERROR-INERROR-ID             PIC S9(9) COMP.
+           03 INERROR-FILENO                 PIC S9(9) COMP.
+           03 INERROR-PROCDATE               PIC X(10).
+           03 INERROR-INVNO                  PIC X(16).
+           03 INERROR-LINENO                 PIC S9(9) COMP.
+           03 INERROR-ERRORTEXT.
+              49 INERROR-ERRORTEXT-LEN       PIC S9(4) COMP.
+              49 INERROR-ERRORTEXT-TEXT      PIC X(254).
