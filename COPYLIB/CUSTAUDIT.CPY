@@ -0,0 +1,35 @@
+
+           EXEC SQL DECLARE TUTORIAL.CUSTAUDIT TABLE
+           (
+              CUSTAUDIT_ID                   INT
+                                             NOT NULL,
+              CUST_ID                        INT
+                                             NOT NULL,
+              TABLENAME                      VARCHAR (30)
+                                             NOT NULL,
+              COLUMNNAME                     VARCHAR (30)
+                                             NOT NULL,
+              OLDVALUE                       VARCHAR (254),
+              NEWVALUE                       VARCHAR (254),
+              CHANGEDAT                      TIMESTAMP
+                                             NOT NULL
+           )
+           END-EXEC.
+
+
+       01  CUSTAUDIT.
+           03 CUSTAUDIT-CUSTAUDIT-ID         PIC S9(9) COMP.
+           03 CUSTAUDIT-CUST-ID              PIC S9(9) COMP.
+           03 CUSTAUDIT-TABLENAME.
+              49 CUSTAUDIT-TABLENAME-LEN     PIC S9(4) COMP.
+              49 CUSTAUDIT-TABLENAME-TEXT    PIC X(30).
+           03 CUSTAUDIT-COLUMNNAME.
+              49 CUSTAUDIT-COLUMNNAME-LEN    PIC S9(4) COMP.
+              49 CUSTAUDIT-COLUMNNAME-TEXT   PIC X(30).
+           03 CUSTAUDIT-OLDVALUE.
+              49 CUSTAUDIT-OLDVALUE-LEN      PIC S9(4) COMP.
+              49 CUSTAUDIT-OLDVALUE-TEXT     PIC X(254).
+           03 CUSTAUDIT-NEWVALUE.
+              49 CUSTAUDIT-NEWVALUE-LEN      PIC S9(4) COMP.
+              49 CUSTAUDIT-NEWVALUE-TEXT     PIC X(254).
+           03 CUSTAUDIT-CHANGEDAT            PIC X(19).
