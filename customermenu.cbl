@@ -34,6 +34,14 @@
 
            EXEC SQL INCLUDE FINDATA END-EXEC.
 
+           EXEC SQL INCLUDE CUSTAUDIT END-EXEC.
+
+           EXEC SQL INCLUDE INVOICE END-EXEC.
+
+           EXEC SQL INCLUDE INVITEM END-EXEC.
+
+           EXEC SQL INCLUDE ITEM END-EXEC.
+
       **********************************************************
       *    cursor area
       **********************************************************
@@ -41,14 +49,21 @@
       *    Required variables in cursors below
        01  w9-cust-id                   PIC S9(9)    COMP.
        01  w9-srv-id                    PIC S9(9)    COMP.
+       01  w9-custaudit-id              PIC S9(9)    COMP.
+
+      *    customer name/number search filter used by BCURS1; left at
+      *    '%' it matches every row, giving the old unfiltered list
+       01  wc-search-term                PIC X(38)    VALUE SPACE.
+       01  wc-search-like                PIC X(40)    VALUE '%'.
 
       *    list PBS Ekonomi customers
            EXEC SQL
                DECLARE BCURS1 CURSOR FOR
                SELECT C.CUST_ID, C.CUSTNO, C.ORGNO, C.NAME
                FROM TUTORIAL.CUSTOMER C
-               WHERE C.CUSTNO NOT LIKE 'PBS%'
-               AND C.ACTIVE LIKE 'Y'
+               WHERE C.ACTIVE LIKE 'Y'
+               AND (UPPER(C.CUSTNO) LIKE :wc-search-like
+                    OR UPPER(C.NAME) LIKE :wc-search-like)
                ORDER BY C.CUST_ID
            END-EXEC
 
@@ -67,7 +82,8 @@
            EXEC SQL
                DECLARE BCURS3 CURSOR FOR
                SELECT C.NAME, C.ORGNO, C.DELRATE, C.DUEDAYS,
-                   F.VATREGNO, F.BANKGIRO, F.POSTGIRO, C.OURNOTE
+                   F.VATREGNO, F.BANKGIRO, F.POSTGIRO, C.OURNOTE,
+                   C.CREDLIMIT
                    FROM TUTORIAL.CUSTOMER C, TUTORIAL.FINDATA F
                    WHERE C.CUST_ID = :w9-cust-id
                    AND C.FIN_ID = F.FIN_ID
@@ -91,6 +107,7 @@
                SELECT S.SRV_ID, S.TYPE, S.ARTNO,
                       S.DESCRIPTION, S.CHARGE
                FROM TUTORIAL.SRV S
+               WHERE S.ACTIVE = 'Y'
                ORDER BY S.SRV_ID
            END-EXEC
 
@@ -126,6 +143,31 @@
                ORDER BY CUST_ID DESC
            END-EXEC
 
+      *    get highest primary key in CUSTAUDIT table
+           EXEC SQL
+               DECLARE BCURS10 CURSOR FOR
+               SELECT CUSTAUDIT_ID
+               FROM TUTORIAL.CUSTAUDIT
+               ORDER BY CUSTAUDIT_ID DESC
+           END-EXEC
+
+      *    open invoices and amount owed by customer, for the
+      *    account statement/balance inquiry
+           EXEC SQL
+               DECLARE BCURS11 CURSOR FOR
+               SELECT I.INVNO, I.INVSTATE,
+                   CHAR(I.INVDATE + C.DUEDAYS DAYS),
+                   (SELECT COALESCE(SUM(II.QTY * II.PRICE), 0)
+                        FROM TUTORIAL.INVITEM II, TUTORIAL.ITEM IT
+                        WHERE II.INV_ID = I.INV_ID
+                        AND IT.ITEM_ID = II.ITEM_ID)
+                       - I.PAIDAMT
+                   FROM TUTORIAL.INVOICE I, TUTORIAL.CUSTOMER C
+                   WHERE I.CUST_ID = C.CUST_ID
+                   AND I.CUST_ID = :w9-cust-id
+                   ORDER BY I.INVNO
+           END-EXEC
+
       **********************************************************
       *    switches
        01  menu-switches.
@@ -151,6 +193,8 @@
                88  is-customer-data-ok                 VALUE 'Y'.
            05 is-srvcust-data-ok-switch       PIC X(1) VALUE 'N'.
                88  is-srvcust-data-ok                  VALUE 'Y'.
+           05 is-valid-orgno-switch           PIC X(1) VALUE 'N'.
+               88  is-valid-orgno                      VALUE 'Y'.
 
 
 
@@ -180,10 +224,21 @@
        01  we-cust-id                   PIC Z9       VALUE ZERO.
        01  we-duedays                   PIC Z9       VALUE ZERO.
        01  we-delrate                   PIC 9,99     VALUE ZERO.
+       01  we-credlimit                 PIC ZZZZZZ9,99 VALUE ZERO.
        01  we-charge                    PIC ZZ9,99   VALUE ZERO.
        01  we-srv-id                    PIC Z9       VALUE ZERO.
        01  we-sqlrows                   PIC Z9       VALUE ZERO.
 
+      *    account statement / balance inquiry work fields
+       01  wc-stmt-duedate               PIC X(10)    VALUE SPACE.
+       01  wn-stmt-owed                  PIC S9(7)V9(2) COMP-3
+                                                       VALUE ZERO.
+       01  we-stmt-owed                  PIC ZZZZZZ9,99 VALUE ZERO.
+       01  we-stmt-invstate              PIC Z9       VALUE ZERO.
+       01  wn-stmt-total                 PIC S9(7)V9(2) COMP-3
+                                                       VALUE ZERO.
+       01  we-stmt-total                 PIC ZZZZZZ9,99 VALUE ZERO.
+
 
 
       *    Customer related (CUSTOMER,ADDR,FINDATA) table variables
@@ -200,6 +255,7 @@
            05  wc-active              PIC X(1)     VALUE SPACE.
            05  w9-delrate             PIC S9(1)V9(2) VALUE ZERO COMP-3.
            05  w9-duedays             PIC S9(4)      VALUE ZERO COMP.
+           05  w9-credlimit           PIC S9(7)V9(2) VALUE ZERO COMP-3.
            05  wc-contact             PIC X(40)    VALUE SPACE.
            05  wc-vatregno            PIC X(14)    VALUE SPACE.
            05  wc-bankgiro            PIC X(9)     VALUE SPACE.
@@ -207,6 +263,30 @@
            05  wc-web                 PIC X(40)    VALUE SPACE.
            05  wc-ournote             PIC X(60)    VALUE SPACE.
 
+      *    work fields for the org.nr/personnummer Luhn checksum
+       01  wc-orgno-digits              PIC 9(10)    VALUE ZERO.
+       01  w9-luhn-idx                  PIC S9(2)    VALUE ZERO COMP.
+       01  w9-luhn-digit                PIC S9(2)    VALUE ZERO COMP.
+       01  w9-luhn-sum                  PIC S9(4)    VALUE ZERO COMP.
+       01  w9-luhn-check                PIC S9(2)    VALUE ZERO COMP.
+       01  w9-luhn-quot                 PIC S9(4)    VALUE ZERO COMP.
+       01  w9-luhn-rem                  PIC S9(2)    VALUE ZERO COMP.
+
+      *    work fields for the CUSTAUDIT change-history log
+       01  TODAYS-DATE-AUDIT.
+           05  T-YEAR-AUDIT              PIC X(4).
+           05  T-MONTH-AUDIT             PIC X(2).
+           05  T-DAY-AUDIT               PIC X(2).
+           05  T-HOUR-AUDIT              PIC X(2).
+           05  T-MINUTE-AUDIT            PIC X(2).
+           05  T-SECOND-AUDIT            PIC X(2).
+           05  FILLER                    PIC X(7).
+       01  wc-audit-timestamp            PIC X(19)    VALUE SPACE.
+       01  wc-audit-tablename            PIC X(30)    VALUE SPACE.
+       01  wc-audit-columnname           PIC X(30)    VALUE SPACE.
+       01  wc-audit-oldvalue             PIC X(254)   VALUE SPACE.
+       01  wc-audit-newvalue             PIC X(254)   VALUE SPACE.
+
 
       *********** old variables *******************
        01  wc-charge                    PIC X(5)     VALUE SPACE.
@@ -220,10 +300,12 @@
       **********************************************************
        LINKAGE SECTION.
        01  lc-accept                    PIC X(2)    VALUE SPACE.
-       
-           
+       01  lc-operator-role             PIC X(1)    VALUE SPACE.
+               88  lc-is-admin-operator             VALUE 'A'.
+
+
       **********************************************************
-       PROCEDURE DIVISION USING lc-accept.
+       PROCEDURE DIVISION USING lc-accept, lc-operator-role.
        0000-servicemenu.
 
       *    current source file to error handler
@@ -273,6 +355,7 @@
                DISPLAY 'A - Visa kundens adressdetaljer'
                DISPLAY 'F - Visa kundens finansiella detaljer'
                DISPLAY 'T - Visa kundens tjänster'
+               DISPLAY 'S - Visa kundens kontoutdrag/skuld'
 
                DISPLAY SPACE
                DISPLAY 'X - Tillbaka till föregående meny'
@@ -288,6 +371,8 @@
                        PERFORM K0140-financial-info
                    WHEN 'T'
                        PERFORM K0150-service-info
+                   WHEN 'S'
+                       PERFORM K0155-statement-info
                    WHEN 'X'
                        SET is-exit-list-menu TO TRUE
                        CONTINUE
@@ -374,7 +459,8 @@
                    INTO :CUSTOMER-NAME, :CUSTOMER-ORGNO,
                    :CUSTOMER-DELRATE, :CUSTOMER-DUEDAYS,
                    :FINDATA-VATREGNO, :FINDATA-BANKGIRO,
-                   :FINDATA-POSTGIRO, :CUSTOMER-OURNOTE:IND-NOTE
+                   :FINDATA-POSTGIRO, :CUSTOMER-OURNOTE:IND-NOTE,
+                   :CUSTOMER-CREDLIMIT
            END-EXEC
 
            PERFORM UNTIL SQLCODE NOT = ZERO
@@ -383,6 +469,7 @@
 
                MOVE CUSTOMER-DELRATE TO we-delrate
                MOVE CUSTOMER-DUEDAYS TO we-duedays
+               MOVE CUSTOMER-CREDLIMIT TO we-credlimit
 
                DISPLAY 'Företag:          ' CUSTOMER-NAME
                DISPLAY 'Organisationsnr:  ' CUSTOMER-ORGNO
@@ -391,6 +478,7 @@
                DISPLAY 'Moms reg. nummer: ' FINDATA-VATREGNO
                DISPLAY 'Bankgiro:         ' FINDATA-BANKGIRO
                DISPLAY 'Postgiro:         ' FINDATA-POSTGIRO
+               DISPLAY 'Kreditgräns:      ' we-credlimit
 
       *        dont display if NULL in table
                IF ind-note NOT = -1
@@ -405,7 +493,8 @@
                    INTO :CUSTOMER-NAME, :CUSTOMER-ORGNO,
                    :CUSTOMER-DELRATE, :CUSTOMER-DUEDAYS,
                    :FINDATA-VATREGNO, :FINDATA-BANKGIRO,
-                   :FINDATA-POSTGIRO, :CUSTOMER-OURNOTE:IND-NOTE
+                   :FINDATA-POSTGIRO, :CUSTOMER-OURNOTE:IND-NOTE,
+                   :CUSTOMER-CREDLIMIT
                END-EXEC
 
            END-PERFORM
@@ -479,6 +568,63 @@
 
            .
 
+      **********************************************************
+       K0155-statement-info.
+
+           MOVE ZERO TO wn-stmt-total
+
+           EXEC SQL
+               OPEN BCURS11
+           END-EXEC
+
+           EXEC SQL
+               FETCH BCURS11
+                   INTO :INVOICE-INVNO, :INVOICE-INVSTATE,
+                   :wc-stmt-duedate, :wn-stmt-owed
+           END-EXEC
+
+           DISPLAY HEADLINE
+           DISPLAY 'Fakturanr        Status  Förfallodag  Skuld'
+
+           PERFORM UNTIL SQLCODE NOT = ZERO
+
+               MOVE INVOICE-INVSTATE TO we-stmt-invstate
+               MOVE wn-stmt-owed     TO we-stmt-owed
+               ADD wn-stmt-owed TO wn-stmt-total
+
+               DISPLAY INVOICE-INVNO '  ' we-stmt-invstate
+                   '     ' wc-stmt-duedate '  ' we-stmt-owed
+
+      *        fetch next row
+               EXEC SQL
+                   FETCH BCURS11
+                   INTO :INVOICE-INVNO, :INVOICE-INVSTATE,
+                   :wc-stmt-duedate, :wn-stmt-owed
+               END-EXEC
+
+           END-PERFORM
+
+      *    end of data
+           IF SQLSTATE NOT = "02000"
+
+      *        add error trace information
+               MOVE  SQLCODE                  TO wn-msg-sqlcode
+               MOVE 'BCURS11'                 TO wc-msg-tblcurs
+               MOVE 'K0155-statement-info'    TO wc-msg-para
+
+               PERFORM Z0900-error-routine
+           END-IF
+
+      *    close cursor
+           EXEC SQL
+               CLOSE BCURS11
+           END-EXEC
+
+           MOVE wn-stmt-total TO we-stmt-total
+           DISPLAY HEADLINE
+           DISPLAY 'Total skuld:     ' we-stmt-total
+           .
+
       **********************************************************
        K0160-update-customer.
 
@@ -514,6 +660,7 @@
       *        these two items may be NULL in table CUSTOMER
                DISPLAY 'WE - Ändra optional webbaddress'
                DISPLAY 'NO - Ändra optional faktura not'
+               DISPLAY 'KR - Ändra kreditgränsen'
 
                DISPLAY SPACE
                DISPLAY 'X - Tillbaka till föregående meny'
@@ -542,39 +689,33 @@
       *        list all available agreements
                PERFORM K0175-list-agreements
 
+      *        attach any number of new services, one at a time
                DISPLAY HEADLINE
-               MOVE ZERO TO w9-srv-id
-               PERFORM UNTIL w9-srv-id NOT  EQUAL ZERO
-                   DISPLAY 'Välj artikel-id (*) du vill ändra på'
+               DISPLAY 'Lägg till artikel-id, en i taget'
+               DISPLAY '(0 eller <Enter> avslutar tillägg)'
+               MOVE 1 TO w9-srv-id-new
+               PERFORM UNTIL w9-srv-id-new = ZERO
                    DISPLAY ': ' WITH NO ADVANCING
-                   ACCEPT w9-srv-id
+                   MOVE ZERO TO w9-srv-id-new
+                   ACCEPT w9-srv-id-new
+                   IF w9-srv-id-new NOT = ZERO
+                       PERFORM K0176-add-agreement
+                   END-IF
                END-PERFORM
 
+      *        remove any number of existing services, one at a time
                DISPLAY HEADLINE
-               MOVE ZERO TO w9-srv-id-new
-               DISPLAY 'Välj sedan ett nytt artikel-id'
-               DISPLAY 'Välj <Enter> om du vill ta bort denna service'
-               DISPLAY ': ' WITH NO ADVANCING
-               ACCEPT w9-srv-id-new
-
-      *        update or remove chosen service
-               IF w9-srv-id-new NOT = ZERO
-                   PERFORM K0176-update-agreement
-               ELSE
-                   PERFORM K0177-remove-agreement
-               END-IF
-
-
-               IF SQLCODE NOT = ZERO
-                   DISPLAY 'Ett problem uppstod vid uppdateringen!'
-
-      *            add error trace information
-                   MOVE  SQLCODE                TO wn-msg-sqlcode
-                   MOVE 'TUTORIAL.SRVCUST'      TO wc-msg-tblcurs
-                   MOVE 'K0170-update-service'  TO wc-msg-para
-
-                   PERFORM Z0900-error-routine
-               END-IF
+               DISPLAY 'Ta bort artikel-id, en i taget'
+               DISPLAY '(0 eller <Enter> avslutar borttagning)'
+               MOVE 1 TO w9-srv-id
+               PERFORM UNTIL w9-srv-id = ZERO
+                   DISPLAY ': ' WITH NO ADVANCING
+                   MOVE ZERO TO w9-srv-id
+                   ACCEPT w9-srv-id
+                   IF w9-srv-id NOT = ZERO
+                       PERFORM K0177-remove-agreement
+                   END-IF
+               END-PERFORM
 
            ELSE
                DISPLAY 'Ogiltigt id nummer - se meny 61'
@@ -655,19 +796,25 @@
            .
 
       **********************************************************
-       K0176-update-agreement.
+       K0176-add-agreement.
 
            EXEC SQL
-               UPDATE TUTORIAL.SRVCUST
-               SET SRV_ID = :w9-srv-id-new
-               WHERE CUST_ID = :w9-cust-id
-               AND SRV_ID = :w9-srv-id
+               INSERT INTO TUTORIAL.SRVCUST
+               VALUES (:w9-srv-id-new, :w9-cust-id)
            END-EXEC
 
            IF SQLCODE = ZERO
-               DISPLAY 'Avtalet med PBS har uppdaterats!'
-           END-IF
+               DISPLAY 'Service tillagd!'
+           ELSE
+               DISPLAY 'Service kunde inte läggas till!'
+
+      *        add error trace information
+               MOVE  SQLCODE                  TO wn-msg-sqlcode
+               MOVE 'TUTORIAL.SRVCUST'        TO wc-msg-tblcurs
+               MOVE 'K0176-add-agreement'     TO wc-msg-para
 
+               PERFORM Z0900-error-routine
+           END-IF
            .
 
       **********************************************************
@@ -819,6 +966,8 @@
                    PERFORM K0360-update-web
                ELSE IF FUNCTION UPPER-CASE(wc-accept) = 'NO'
                    PERFORM K0370-update-note
+               ELSE IF FUNCTION UPPER-CASE(wc-accept) = 'KR'
+                   PERFORM K0380-update-credlimit
                ELSE
                    DISPLAY 'Ej giltigt val!'
                END-IF
@@ -848,6 +997,13 @@
 
            IF SQLCODE = ZERO
                DISPLAY 'Gatuadressen har uppdaterats!'
+
+               MOVE 'TUTORIAL.ADDR'       TO wc-audit-tablename
+               MOVE 'STREET'              TO wc-audit-columnname
+               MOVE ADDR-STREET-TEXT      TO wc-audit-oldvalue
+               MOVE wc-street             TO wc-audit-newvalue
+               PERFORM U0500-log-audit
+
                PERFORM U0300-enter-to-continue
            ELSE
                DISPLAY 'Ett problem uppstod vid uppdateringen!'
@@ -882,6 +1038,13 @@
 
            IF SQLCODE = ZERO
                DISPLAY 'Postnumret har uppdaterats!'
+
+               MOVE 'TUTORIAL.ADDR'       TO wc-audit-tablename
+               MOVE 'POSTNO'              TO wc-audit-columnname
+               MOVE ADDR-POSTNO           TO wc-audit-oldvalue
+               MOVE wc-postno             TO wc-audit-newvalue
+               PERFORM U0500-log-audit
+
                PERFORM U0300-enter-to-continue
            ELSE
                DISPLAY 'Ett problem uppstod vid uppdateringen!'
@@ -916,6 +1079,13 @@
 
            IF SQLCODE = ZERO
                DISPLAY 'Postorten har uppdaterats!'
+
+               MOVE 'TUTORIAL.ADDR'       TO wc-audit-tablename
+               MOVE 'PLACE'               TO wc-audit-columnname
+               MOVE ADDR-PLACE-TEXT       TO wc-audit-oldvalue
+               MOVE wc-place              TO wc-audit-newvalue
+               PERFORM U0500-log-audit
+
                PERFORM U0300-enter-to-continue
            ELSE
                DISPLAY 'Ett problem uppstod vid uppdateringen!'
@@ -949,6 +1119,13 @@
 
            IF SQLCODE = ZERO
                DISPLAY 'Kundnumret har uppdaterats!'
+
+               MOVE 'TUTORIAL.CUSTOMER'   TO wc-audit-tablename
+               MOVE 'CUSTNO'              TO wc-audit-columnname
+               MOVE CUSTOMER-CUSTNO-TEXT  TO wc-audit-oldvalue
+               MOVE wc-custno             TO wc-audit-newvalue
+               PERFORM U0500-log-audit
+
                PERFORM U0300-enter-to-continue
            ELSE
                DISPLAY 'Ett problem uppstod vid uppdateringen!'
@@ -982,6 +1159,13 @@
 
            IF SQLCODE = ZERO
                DISPLAY 'Kundnamnet har uppdaterats!'
+
+               MOVE 'TUTORIAL.CUSTOMER'   TO wc-audit-tablename
+               MOVE 'NAME'                TO wc-audit-columnname
+               MOVE CUSTOMER-NAME-TEXT    TO wc-audit-oldvalue
+               MOVE wc-custname           TO wc-audit-newvalue
+               PERFORM U0500-log-audit
+
                PERFORM U0300-enter-to-continue
            ELSE
                DISPLAY 'Ett problem uppstod vid uppdateringen!'
@@ -1016,6 +1200,13 @@
 
            IF SQLCODE = ZERO
                DISPLAY 'Ort för styrelsen har uppdaterats!'
+
+               MOVE 'TUTORIAL.CUSTOMER'      TO wc-audit-tablename
+               MOVE 'BOARDPLACE'             TO wc-audit-columnname
+               MOVE CUSTOMER-BOARDPLACE-TEXT TO wc-audit-oldvalue
+               MOVE wc-boardplc              TO wc-audit-newvalue
+               PERFORM U0500-log-audit
+
                PERFORM U0300-enter-to-continue
            ELSE
                DISPLAY 'Ett problem uppstod vid uppdateringen!'
@@ -1049,6 +1240,13 @@
 
            IF SQLCODE = ZERO
                DISPLAY 'Telefonnumret har uppdaterats!'
+
+               MOVE 'TUTORIAL.CUSTOMER'   TO wc-audit-tablename
+               MOVE 'TEL'                 TO wc-audit-columnname
+               MOVE CUSTOMER-TEL-TEXT     TO wc-audit-oldvalue
+               MOVE wc-tel                TO wc-audit-newvalue
+               PERFORM U0500-log-audit
+
                PERFORM U0300-enter-to-continue
            ELSE
                DISPLAY 'Ett problem uppstod vid uppdateringen!'
@@ -1082,6 +1280,13 @@
 
            IF SQLCODE = ZERO
                DISPLAY 'Email har uppdaterats!'
+
+               MOVE 'TUTORIAL.CUSTOMER'   TO wc-audit-tablename
+               MOVE 'EMAIL'               TO wc-audit-columnname
+               MOVE CUSTOMER-EMAIL-TEXT   TO wc-audit-oldvalue
+               MOVE wc-email              TO wc-audit-newvalue
+               PERFORM U0500-log-audit
+
                PERFORM U0300-enter-to-continue
            ELSE
                DISPLAY 'Ett problem uppstod vid uppdateringen!'
@@ -1099,12 +1304,18 @@
        K0290-update-orgno.
 
            MOVE SPACE TO wc-orgno
-           PERFORM UNTIL wc-orgno NOT EQUAL SPACE
+           MOVE 'N' TO is-valid-orgno-switch
+           PERFORM UNTIL is-valid-orgno
                DISPLAY HEADLINE
                DISPLAY 'Existerande org.nummer: ' CUSTOMER-ORGNO
                DISPLAY 'Ge en nytt org. nummer (YYMMDD-nnnn)'
                DISPLAY ': ' WITH NO ADVANCING
                ACCEPT wc-orgno
+               PERFORM U0400-validate-orgno
+               IF NOT is-valid-orgno
+                   DISPLAY 'Ogiltigt person-/org.nummer - '
+                           'kontrollsiffran stämmer inte!'
+               END-IF
            END-PERFORM
 
            EXEC SQL
@@ -1115,6 +1326,13 @@
 
            IF SQLCODE = ZERO
                DISPLAY 'Organisationsnumret har uppdaterats!'
+
+               MOVE 'TUTORIAL.CUSTOMER'   TO wc-audit-tablename
+               MOVE 'ORGNO'               TO wc-audit-columnname
+               MOVE CUSTOMER-ORGNO        TO wc-audit-oldvalue
+               MOVE wc-orgno              TO wc-audit-newvalue
+               PERFORM U0500-log-audit
+
                PERFORM U0300-enter-to-continue
            ELSE
                DISPLAY 'Ett problem uppstod vid uppdateringen!'
@@ -1149,6 +1367,14 @@
 
            IF SQLCODE = ZERO
                DISPLAY 'Dröjsmålsräntan har uppdaterats!'
+
+               MOVE 'TUTORIAL.CUSTOMER'   TO wc-audit-tablename
+               MOVE 'DELRATE'             TO wc-audit-columnname
+               MOVE we-delrate            TO wc-audit-oldvalue
+               MOVE w9-delrate            TO we-delrate
+               MOVE we-delrate            TO wc-audit-newvalue
+               PERFORM U0500-log-audit
+
                PERFORM U0300-enter-to-continue
            ELSE
                DISPLAY 'Ett problem uppstod vid uppdateringen!'
@@ -1183,6 +1409,14 @@
 
            IF SQLCODE = ZERO
                DISPLAY 'Antal förfallodagar har uppdaterats!'
+
+               MOVE 'TUTORIAL.CUSTOMER'   TO wc-audit-tablename
+               MOVE 'DUEDAYS'             TO wc-audit-columnname
+               MOVE we-duedays            TO wc-audit-oldvalue
+               MOVE w9-duedays            TO we-duedays
+               MOVE we-duedays            TO wc-audit-newvalue
+               PERFORM U0500-log-audit
+
                PERFORM U0300-enter-to-continue
            ELSE
                DISPLAY 'Ett problem uppstod vid uppdateringen!'
@@ -1217,6 +1451,13 @@
 
            IF SQLCODE = ZERO
                DISPLAY 'Vår kontaktperson har uppdaterats!'
+
+               MOVE 'TUTORIAL.CUSTOMER'      TO wc-audit-tablename
+               MOVE 'OURCONTACT'             TO wc-audit-columnname
+               MOVE CUSTOMER-OURCONTACT-TEXT TO wc-audit-oldvalue
+               MOVE wc-contact               TO wc-audit-newvalue
+               PERFORM U0500-log-audit
+
                PERFORM U0300-enter-to-continue
            ELSE
                DISPLAY 'Ett problem uppstod vid uppdateringen!'
@@ -1251,6 +1492,13 @@
 
            IF SQLCODE = ZERO
                DISPLAY 'Moms reg. numret har uppdaterats!'
+
+               MOVE 'TUTORIAL.FINDATA'    TO wc-audit-tablename
+               MOVE 'VATREGNO'            TO wc-audit-columnname
+               MOVE FINDATA-VATREGNO-TEXT TO wc-audit-oldvalue
+               MOVE wc-vatregno           TO wc-audit-newvalue
+               PERFORM U0500-log-audit
+
                PERFORM U0300-enter-to-continue
            ELSE
                DISPLAY 'Ett problem uppstod vid uppdateringen!'
@@ -1284,6 +1532,13 @@
 
            IF SQLCODE = ZERO
                DISPLAY 'Bankgironumret har uppdaterats!'
+
+               MOVE 'TUTORIAL.FINDATA'    TO wc-audit-tablename
+               MOVE 'BANKGIRO'            TO wc-audit-columnname
+               MOVE FINDATA-BANKGIRO      TO wc-audit-oldvalue
+               MOVE wc-bankgiro           TO wc-audit-newvalue
+               PERFORM U0500-log-audit
+
                PERFORM U0300-enter-to-continue
            ELSE
                DISPLAY 'Ett problem uppstod vid uppdateringen!'
@@ -1318,6 +1573,13 @@
 
            IF SQLCODE = ZERO
                DISPLAY 'Postgironumret har uppdaterats!'
+
+               MOVE 'TUTORIAL.FINDATA'    TO wc-audit-tablename
+               MOVE 'POSTGIRO'            TO wc-audit-columnname
+               MOVE FINDATA-POSTGIRO      TO wc-audit-oldvalue
+               MOVE wc-postgiro           TO wc-audit-newvalue
+               PERFORM U0500-log-audit
+
                PERFORM U0300-enter-to-continue
            ELSE
                DISPLAY 'Ett problem uppstod vid uppdateringen!'
@@ -1367,6 +1629,13 @@
 
            IF SQLCODE = ZERO
                DISPLAY 'Webbadressen har uppdaterats!'
+
+               MOVE 'TUTORIAL.CUSTOMER'   TO wc-audit-tablename
+               MOVE 'WEB'                 TO wc-audit-columnname
+               MOVE CUSTOMER-WEB-TEXT     TO wc-audit-oldvalue
+               MOVE wc-web                TO wc-audit-newvalue
+               PERFORM U0500-log-audit
+
                PERFORM U0300-enter-to-continue
            ELSE
                DISPLAY 'Ett problem uppstod vid uppdateringen!'
@@ -1416,6 +1685,13 @@
 
            IF SQLCODE = ZERO
                DISPLAY 'Noten på faktura har uppdaterats!'
+
+               MOVE 'TUTORIAL.CUSTOMER'   TO wc-audit-tablename
+               MOVE 'OURNOTE'             TO wc-audit-columnname
+               MOVE CUSTOMER-OURNOTE-TEXT TO wc-audit-oldvalue
+               MOVE wc-ournote            TO wc-audit-newvalue
+               PERFORM U0500-log-audit
+
                PERFORM U0300-enter-to-continue
            ELSE
                DISPLAY 'Ett problem uppstod vid uppdateringen!'
@@ -1428,6 +1704,49 @@
                PERFORM Z0900-error-routine
            END-IF
            .
+
+      **********************************************************
+       K0380-update-credlimit.
+
+           MOVE -1 TO w9-credlimit
+           PERFORM UNTIL w9-credlimit NOT LESS THAN ZERO
+               DISPLAY HEADLINE
+               MOVE CUSTOMER-CREDLIMIT TO we-credlimit
+               DISPLAY 'Existerande kreditgräns: ' we-credlimit
+               DISPLAY 'Ge en ny kreditgräns'
+               DISPLAY ': ' WITH NO ADVANCING
+               ACCEPT w9-credlimit
+           END-PERFORM
+
+           EXEC SQL
+               UPDATE TUTORIAL.CUSTOMER
+               SET CREDLIMIT = :w9-credlimit
+               WHERE CUST_ID = :w9-cust-id
+           END-EXEC
+
+           IF SQLCODE = ZERO
+               DISPLAY 'Kreditgränsen har uppdaterats!'
+
+               MOVE 'TUTORIAL.CUSTOMER'   TO wc-audit-tablename
+               MOVE 'CREDLIMIT'           TO wc-audit-columnname
+               MOVE we-credlimit          TO wc-audit-oldvalue
+               MOVE w9-credlimit          TO we-credlimit
+               MOVE we-credlimit          TO wc-audit-newvalue
+               PERFORM U0500-log-audit
+
+               PERFORM U0300-enter-to-continue
+           ELSE
+               DISPLAY 'Ett problem uppstod vid uppdateringen!'
+
+      *        add error trace information
+               MOVE  SQLCODE                    TO wn-msg-sqlcode
+               MOVE 'TUTORIAL.CUSTOMER'         TO wc-msg-tblcurs
+               MOVE 'K0380-update-credlimit'    TO wc-msg-para
+
+               PERFORM Z0900-error-routine
+           END-IF
+           .
+
       **********************************************************
        K0400-add-customer.
 
@@ -1435,6 +1754,7 @@
            MOVE 'N' TO is-add-data-saved-switch
            MOVE ZERO TO we-delrate
            MOVE ZERO TO we-duedays
+           MOVE ZERO TO we-credlimit
            INITIALIZE wr-cust-record
 
            PERFORM UNTIL is-exit-add-menu
@@ -1461,6 +1781,8 @@
                DISPLAY 'BG - Bankgiro                  : ' wc-bankgiro
                DISPLAY 'PG - Postgiro                  : ' wc-postgiro
 
+               DISPLAY 'KR - Kreditgräns               : ' we-credlimit
+
       *        these two items may be NULL in table CUSTOMER
                DISPLAY 'WE - Webbaddress (optional)    : ' wc-web
                DISPLAY 'NO - Text på faktura (optional): ' wc-ournote
@@ -1549,6 +1871,9 @@
            IF w9-duedays = ZERO
                MOVE 'N' TO is-complete-data-switch
            END-IF
+           IF w9-credlimit = ZERO
+               MOVE 'N' TO is-complete-data-switch
+           END-IF
            IF wc-contact = SPACE
                MOVE 'N' TO is-complete-data-switch
            END-IF
@@ -1618,8 +1943,15 @@
                    ACCEPT wc-email
                WHEN 'OR'
                    DISPLAY HEADLINE
-                   DISPLAY 'Org. nummer: ' WITH NO ADVANCING
+                   DISPLAY 'Org. nummer (YYMMDD-nnnn): '
+                           WITH NO ADVANCING
                    ACCEPT wc-orgno
+                   PERFORM U0400-validate-orgno
+                   IF NOT is-valid-orgno
+                       DISPLAY 'Ogiltigt person-/org.nummer - '
+                               'kontrollsiffran stämmer inte!'
+                       MOVE SPACE TO wc-orgno
+                   END-IF
                WHEN 'OU'
                    DISPLAY HEADLINE
                    DISPLAY 'Kontaktperson: ' WITH NO ADVANCING
@@ -1664,6 +1996,11 @@
                                 WITH NO ADVANCING
                    DISPLAY ': ' WITH NO ADVANCING
                    ACCEPT wc-ournote
+               WHEN 'KR'
+                   DISPLAY HEADLINE
+                   DISPLAY 'Kreditgräns: ' WITH NO ADVANCING
+                   ACCEPT w9-credlimit
+                   MOVE w9-credlimit TO we-credlimit
                WHEN OTHER
                    DISPLAY HEADLINE
                    DISPLAY 'Ogiltigt val i menyn! Försök igen.'
@@ -1857,7 +2194,7 @@
                        :wc-tel, :wc-email,
                        :wc-web:ind-web, :wc-orgno,
                        :wc-active, :w9-addr-id, :w9-fin-id,
-                       :w9-delrate, :w9-duedays)
+                       :w9-delrate, :w9-duedays, :w9-credlimit)
                END-EXEC
 
                IF SQLCODE NOT = ZERO
@@ -1937,60 +2274,101 @@
                CLOSE BCURS5
            END-EXEC
 
+      *    many customers sign up for more than just the default
+      *    service, so let the operator attach any number of
+      *    additional SRV_ID rows before moving on
+           IF is-srvcust-data-ok
+               PERFORM K0175-list-agreements
+
+               DISPLAY HEADLINE
+               DISPLAY 'Lägg till ytterligare artikel-id, en i taget'
+               DISPLAY '(0 eller <Enter> avslutar tillägg)'
+               MOVE 1 TO w9-srv-id-new
+               PERFORM UNTIL w9-srv-id-new = ZERO
+                   DISPLAY ': ' WITH NO ADVANCING
+                   MOVE ZERO TO w9-srv-id-new
+                   ACCEPT w9-srv-id-new
+                   IF w9-srv-id-new NOT = ZERO
+                       PERFORM K0176-add-agreement
+                   END-IF
+               END-PERFORM
+           END-IF
            .
 
       **********************************************************
        K0500-delete-customer.
 
-           PERFORM U0100-list-cust-id
+           IF NOT lc-is-admin-operator
+               DISPLAY 'Behörighet saknas för denna funktion!'
+           ELSE
+               PERFORM U0100-list-cust-id
 
-           PERFORM U0200-validate-id
+               PERFORM U0200-validate-id
 
-           IF is-existing-id-number
+               IF is-existing-id-number
 
-               DISPLAY HEADLINE
-               DISPLAY 'Följande kund kommer att tas bort:'
-               DISPLAY 'Namn: ' CUSTOMER-NAME
-               DISPLAY 'Organisationsnummer: ' CUSTOMER-ORGNO
+                   DISPLAY HEADLINE
+                   DISPLAY 'Följande kund kommer att tas bort:'
+                   DISPLAY 'Namn: ' CUSTOMER-NAME
+                   DISPLAY 'Organisationsnummer: ' CUSTOMER-ORGNO
                DISPLAY 'Är du säker på att du vill ta bort [j/N]?'
-               DISPLAY ': ' WITH NO ADVANCING
+                   DISPLAY ': ' WITH NO ADVANCING
 
-               ACCEPT wc-accept
-               IF FUNCTION UPPER-CASE(wc-accept) = 'J'
+                   ACCEPT wc-accept
+                   IF FUNCTION UPPER-CASE(wc-accept) = 'J'
 
-                   EXEC SQL
-                       UPDATE TUTORIAL.CUSTOMER
-                       SET ACTIVE = 'N'
-                       WHERE CUST_ID = :w9-cust-id
-                   END-EXEC
+                       EXEC SQL
+                           UPDATE TUTORIAL.CUSTOMER
+                           SET ACTIVE = 'N'
+                           WHERE CUST_ID = :w9-cust-id
+                       END-EXEC
 
-                   IF SQLCODE = ZERO
-                       DISPLAY HEADLINE
-                       DISPLAY 'Kund märkt för borttagning'
-                   ELSE
+                       IF SQLCODE = ZERO
+                           DISPLAY HEADLINE
+                           DISPLAY 'Kund märkt för borttagning'
+                       ELSE
                        DISPLAY 'Ett problem uppstod vid borttagningen'
 
-      *                add error trace information
-                       MOVE  SQLCODE                TO wn-msg-sqlcode
-                       MOVE 'TUTORIAL.CUSTOMER'     TO wc-msg-tblcurs
-                       MOVE 'K0400-delete-customer' TO wc-msg-para
+      *                    add error trace information
+                           MOVE  SQLCODE            TO wn-msg-sqlcode
+                           MOVE 'TUTORIAL.CUSTOMER' TO wc-msg-tblcurs
+                           MOVE 'K0400-delete-customer'
+                               TO wc-msg-para
+
+                           PERFORM Z0900-error-routine
+                       END-IF
 
-                       PERFORM Z0900-error-routine
+                   ELSE
+                       DISPLAY HEADLINE
+                       DISPLAY 'Bortagning avbröts av användaren'
                    END-IF
 
                ELSE
-                   DISPLAY HEADLINE
-                   DISPLAY 'Bortagning avbröts av användaren'
+                   DISPLAY 'Ogiltigt id nummer'
                END-IF
-
-           ELSE
-               DISPLAY 'Ogiltigt id nummer'
            END-IF
            .
 
       **********************************************************
        U0100-list-cust-id.
 
+           DISPLAY HEADLINE
+           DISPLAY 'Sök kund (kundnummer/namn, blankt = visa alla)'
+           DISPLAY ': ' WITH NO ADVANCING
+           MOVE SPACE TO wc-search-term
+           ACCEPT wc-search-term
+
+           IF wc-search-term = SPACE
+               MOVE '%' TO wc-search-like
+           ELSE
+               STRING '%' DELIMITED BY SIZE
+                      FUNCTION UPPER-CASE(wc-search-term)
+                           DELIMITED BY SPACE
+                      '%' DELIMITED BY SIZE
+                   INTO wc-search-like
+               END-STRING
+           END-IF
+
            DISPLAY HEADLINE
            DISPLAY 'KUNDREGISTER'
            DISPLAY HEADLINE
@@ -2114,6 +2492,118 @@
            ACCEPT wc-accept
            .
 
+      **********************************************************
+      *    checks wc-orgno (format NNNNNN-nnnn, org.nr or
+      *    personnummer without century) against the standard
+      *    Swedish Luhn/mod-10 checksum
+       U0400-validate-orgno.
+
+           SET is-valid-orgno TO TRUE
+           MOVE ZERO TO w9-luhn-sum
+
+           STRING wc-orgno(1:6) wc-orgno(8:4)
+                  DELIMITED BY SIZE INTO wc-orgno-digits
+           END-STRING
+
+           IF wc-orgno(7:1) NOT = '-'
+               MOVE 'N' TO is-valid-orgno-switch
+           ELSE IF wc-orgno-digits(1:10) IS NOT NUMERIC
+               MOVE 'N' TO is-valid-orgno-switch
+           ELSE
+               PERFORM VARYING w9-luhn-idx FROM 1 BY 1
+                       UNTIL w9-luhn-idx > 9
+
+                   MOVE wc-orgno-digits(w9-luhn-idx:1) TO w9-luhn-digit
+
+                   DIVIDE w9-luhn-idx BY 2
+                       GIVING w9-luhn-quot
+                       REMAINDER w9-luhn-rem
+
+                   IF w9-luhn-rem NOT = ZERO
+                       MULTIPLY 2 BY w9-luhn-digit
+                       IF w9-luhn-digit > 9
+                           SUBTRACT 9 FROM w9-luhn-digit
+                       END-IF
+                   END-IF
+
+                   ADD w9-luhn-digit TO w9-luhn-sum
+
+               END-PERFORM
+
+               DIVIDE w9-luhn-sum BY 10
+                   GIVING w9-luhn-quot
+                   REMAINDER w9-luhn-rem
+
+               COMPUTE w9-luhn-check = 10 - w9-luhn-rem
+               IF w9-luhn-check = 10
+                   MOVE ZERO TO w9-luhn-check
+               END-IF
+
+               MOVE wc-orgno-digits(10:1) TO w9-luhn-digit
+               IF w9-luhn-digit NOT = w9-luhn-check
+                   MOVE 'N' TO is-valid-orgno-switch
+               END-IF
+           END-IF
+           .
+
+      **********************************************************
+      *    records one CUSTAUDIT row for a K02xx/K03xx field
+      *    change; caller sets wc-audit-tablename/columnname/
+      *    oldvalue/newvalue and w9-cust-id before the PERFORM
+       U0500-log-audit.
+
+           MOVE FUNCTION CURRENT-DATE TO TODAYS-DATE-AUDIT
+
+           MOVE T-YEAR-AUDIT   TO wc-audit-timestamp(1:4)
+           MOVE T-MONTH-AUDIT  TO wc-audit-timestamp(6:2)
+           MOVE T-DAY-AUDIT    TO wc-audit-timestamp(9:2)
+           MOVE '-' TO wc-audit-timestamp(5:1), wc-audit-timestamp(8:1)
+           MOVE SPACE TO wc-audit-timestamp(11:1)
+           MOVE T-HOUR-AUDIT   TO wc-audit-timestamp(12:2)
+           MOVE T-MINUTE-AUDIT TO wc-audit-timestamp(15:2)
+           MOVE T-SECOND-AUDIT TO wc-audit-timestamp(18:2)
+           MOVE ':' TO wc-audit-timestamp(14:1),
+                       wc-audit-timestamp(17:1)
+
+           EXEC SQL
+               OPEN BCURS10
+           END-EXEC
+
+           EXEC SQL
+               FETCH BCURS10
+               INTO :w9-custaudit-id
+           END-EXEC
+
+           IF SQLCODE NOT = ZERO
+               MOVE ZERO TO w9-custaudit-id
+           END-IF
+
+           ADD 1 TO w9-custaudit-id
+
+           EXEC SQL
+               CLOSE BCURS10
+           END-EXEC
+
+           EXEC SQL
+               INSERT INTO TUTORIAL.CUSTAUDIT
+               VALUES (:w9-custaudit-id, :w9-cust-id,
+                       :wc-audit-tablename, :wc-audit-columnname,
+                       :wc-audit-oldvalue, :wc-audit-newvalue,
+                       :wc-audit-timestamp)
+           END-EXEC
+
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'Kunde inte logga ändringen i CUSTAUDIT!'
+
+      *        add error trace information
+               MOVE  SQLCODE                 TO wn-msg-sqlcode
+               MOVE 'TUTORIAL.CUSTAUDIT'     TO wc-msg-tblcurs
+               MOVE 'U0500-log-audit'        TO wc-msg-para
+
+               PERFORM Z0900-error-routine
+           END-IF
+           .
+
       **********************************************************
        Z0900-error-routine.
 
